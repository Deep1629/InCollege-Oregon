@@ -0,0 +1,87 @@
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. JobFeedExporter.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JobFile ASSIGN TO "jobs.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT JobFeedFile ASSIGN TO "output/JobFeed.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD JobFile.
+       01 JobRecord.
+           05 JobUsername PIC X(20).
+           05 JobTitle PIC X(50).
+           05 JobDescription PIC X(200).
+           05 JobEmployer PIC X(50).
+           05 JobLocation PIC X(50).
+           05 JobSalary PIC X(30).
+           05 JobCategory PIC X(10).
+           05 SalaryMin PIC 9(6).
+           05 SalaryMax PIC 9(6).
+           05 SalaryVisible PIC X(1).
+           05 ApplicationDeadline PIC X(10).
+           05 CreatedDate PIC X(10).
+
+       FD JobFeedFile.
+       01 JobFeedRecord.
+           05 FeedJobUsername PIC X(20).
+           05 FeedJobTitle PIC X(50).
+           05 FeedJobDescription PIC X(200).
+           05 FeedJobEmployer PIC X(50).
+           05 FeedJobLocation PIC X(50).
+           05 FeedJobSalary PIC X(30).
+           05 FeedJobCategory PIC X(10).
+           05 FeedSalaryMin PIC 9(6).
+           05 FeedSalaryMax PIC 9(6).
+           05 FeedSalaryVisible PIC X(1).
+           05 FeedApplicationDeadline PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01 CurrentMessage PIC X(100).
+       01 EOF-JobFile PIC X VALUE 'N'.
+       01 JobExportCount PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MainSection.
+           OPEN OUTPUT JobFeedFile
+
+           MOVE 'N' TO EOF-JobFile
+           OPEN INPUT JobFile
+           PERFORM UNTIL EOF-JobFile = 'Y'
+               READ JobFile INTO JobRecord
+               AT END
+                   MOVE 'Y' TO EOF-JobFile
+               NOT AT END
+                   PERFORM WriteFeedRecord
+                   ADD 1 TO JobExportCount
+               END-READ
+           END-PERFORM
+           CLOSE JobFile
+           CLOSE JobFeedFile
+
+           MOVE SPACES TO CurrentMessage
+           STRING "Exported " DELIMITED BY SIZE
+               JobExportCount DELIMITED BY SIZE
+               " job posting(s) to output/JobFeed.txt" DELIMITED BY SIZE
+               INTO CurrentMessage
+           DISPLAY CurrentMessage
+           STOP RUN.
+
+       WriteFeedRecord.
+           MOVE SPACES TO JobFeedRecord
+           MOVE JobUsername IN JobRecord TO FeedJobUsername
+           MOVE JobTitle IN JobRecord TO FeedJobTitle
+           MOVE JobDescription IN JobRecord TO FeedJobDescription
+           MOVE JobEmployer IN JobRecord TO FeedJobEmployer
+           MOVE JobLocation IN JobRecord TO FeedJobLocation
+           MOVE JobSalary IN JobRecord TO FeedJobSalary
+           MOVE JobCategory IN JobRecord TO FeedJobCategory
+           MOVE SalaryMin IN JobRecord TO FeedSalaryMin
+           MOVE SalaryMax IN JobRecord TO FeedSalaryMax
+           MOVE SalaryVisible IN JobRecord TO FeedSalaryVisible
+           MOVE ApplicationDeadline IN JobRecord TO FeedApplicationDeadline
+           WRITE JobFeedRecord.
