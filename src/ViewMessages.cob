@@ -10,27 +10,35 @@
 			   AT END
 				   MOVE 'Y' TO EOF-MessageFile
 			   NOT AT END
-				   IF MsgRecipient = CurrentUsername
+				   IF MsgRecipient IN MessageRecord = CurrentUsername
 					   ADD 1 TO MessageCount
 
+					   IF MsgStatus IN MessageRecord = "Unread"
+						   MOVE "[Unread] " TO MsgDisplayTag
+					   ELSE
+						   MOVE "[Read] " TO MsgDisplayTag
+					   END-IF
+
 					   MOVE SPACES TO CurrentMessage
 					   STRING "Message " DELIMITED BY SIZE
 						   MessageCount DELIMITED BY SIZE
+						   " " DELIMITED BY SIZE
+						   FUNCTION TRIM(MsgDisplayTag) DELIMITED BY SIZE
 						   ":" DELIMITED BY SIZE
 						   INTO CurrentMessage
 					   PERFORM DisplayAndLog
 
 					   MOVE SPACES TO CurrentMessage
 					   STRING "From: " DELIMITED BY SIZE
-						   FUNCTION TRIM(MsgSender) DELIMITED BY SIZE
+						   FUNCTION TRIM(MsgSender IN MessageRecord) DELIMITED BY SIZE
 						   INTO CurrentMessage
 					   PERFORM DisplayAndLog
 
-					   MOVE FUNCTION TRIM(MsgContent(1:100)) TO CurrentMessage
+					   MOVE FUNCTION TRIM(MsgContent IN MessageRecord (1:100)) TO CurrentMessage
 					   PERFORM DisplayAndLog
 
-					   IF FUNCTION TRIM(MsgContent(101:100)) NOT = SPACES
-						   MOVE FUNCTION TRIM(MsgContent(101:100))
+					   IF FUNCTION TRIM(MsgContent IN MessageRecord (101:100)) NOT = SPACES
+						   MOVE FUNCTION TRIM(MsgContent IN MessageRecord (101:100))
 							   TO CurrentMessage
 						   PERFORM DisplayAndLog
 					   END-IF
@@ -45,4 +53,165 @@
 		   IF MessageCount = 0
 			   MOVE "You have no messages." TO CurrentMessage
 			   PERFORM DisplayAndLog
+		   ELSE
+			   PERFORM MARK-MESSAGES-READ
+
+			   MOVE "Enter a message number to delete, or 0 to skip:" TO CurrentMessage
+			   PERFORM DisplayAndLog
+			   PERFORM ReadMenuOption
+			   IF MenuOption > 0 AND MenuOption <= MessageCount
+				   PERFORM DELETE-MY-MESSAGE
+			   END-IF
 		   END-IF.
+
+	   MARK-MESSAGES-READ.
+		   MOVE 'N' TO EOF-MessageFile
+		   OPEN INPUT MessageFile
+		   OPEN OUTPUT TempMessageFile
+		   PERFORM UNTIL EOF-MessageFile = 'Y'
+			   READ MessageFile INTO MessageRecord
+			   AT END
+				   MOVE 'Y' TO EOF-MessageFile
+			   NOT AT END
+				   IF MsgRecipient IN MessageRecord = CurrentUsername
+					   MOVE "Read  " TO MsgStatus IN MessageRecord
+				   END-IF
+				   WRITE TempMessageRecord FROM MessageRecord
+			   END-READ
+		   END-PERFORM
+		   CLOSE MessageFile
+		   CLOSE TempMessageFile
+
+		   PERFORM SWAP-MESSAGE-FILES.
+
+	   DELETE-MY-MESSAGE.
+		   MOVE 0 TO MessageIndex
+		   MOVE 'N' TO EOF-MessageFile
+		   OPEN INPUT MessageFile
+		   OPEN OUTPUT TempMessageFile
+		   PERFORM UNTIL EOF-MessageFile = 'Y'
+			   READ MessageFile INTO MessageRecord
+			   AT END
+				   MOVE 'Y' TO EOF-MessageFile
+			   NOT AT END
+				   MOVE 'N' TO MessageIsSelected
+				   IF MsgRecipient IN MessageRecord = CurrentUsername
+					   ADD 1 TO MessageIndex
+					   IF MessageIndex = MenuOption
+						   MOVE 'Y' TO MessageIsSelected
+					   END-IF
+				   END-IF
+				   IF MessageIsSelected = 'Y'
+					   CONTINUE
+				   ELSE
+					   WRITE TempMessageRecord FROM MessageRecord
+				   END-IF
+			   END-READ
+		   END-PERFORM
+		   CLOSE MessageFile
+		   CLOSE TempMessageFile
+
+		   PERFORM SWAP-MESSAGE-FILES
+
+		   MOVE "Message deleted." TO CurrentMessage
+		   PERFORM DisplayAndLog.
+
+	   SWAP-MESSAGE-FILES.
+		   CALL "CBL_RENAME_FILE" USING "messages.dat"
+			   "messages_bak.dat"
+		   CALL "CBL_RENAME_FILE" USING "messages_temp.dat"
+			   "messages.dat"
+		   CALL "CBL_DELETE_FILE" USING "messages_bak.dat".
+
+	   ViewConversation.
+		   MOVE "Enter the username of the person whose conversation you want to view:"
+			   TO CurrentMessage
+		   PERFORM DisplayAndLog
+		   READ InputFile INTO InputRecord
+		   AT END
+			   PERFORM CountUnansweredPrompt
+			   MOVE 'Y' TO EOF-InputFile
+			   MOVE SPACES TO ConversationPartner
+		   NOT AT END
+			   PERFORM IncrementInputCheckpoint
+			   MOVE FUNCTION TRIM(InputRecord(1:20)) TO ConversationPartner
+			   MOVE FUNCTION UPPER-CASE(ConversationPartner) TO ConversationPartner
+		   END-READ
+
+		   MOVE SPACES TO CurrentMessage
+		   STRING "--- Conversation with " DELIMITED BY SIZE
+			   FUNCTION TRIM(ConversationPartner) DELIMITED BY SIZE
+			   " ---" DELIMITED BY SIZE
+			   INTO CurrentMessage
+		   PERFORM DisplayAndLog
+
+		   MOVE 0 TO MessageCount
+		   MOVE 'N' TO EOF-MessageFile
+		   OPEN INPUT MessageFile
+		   PERFORM UNTIL EOF-MessageFile = 'Y'
+			   READ MessageFile INTO MessageRecord
+			   AT END
+				   MOVE 'Y' TO EOF-MessageFile
+			   NOT AT END
+				   IF (MsgRecipient IN MessageRecord = CurrentUsername AND
+					   MsgSender IN MessageRecord = ConversationPartner) OR
+					  (MsgSender IN MessageRecord = CurrentUsername AND
+					   MsgRecipient IN MessageRecord = ConversationPartner)
+					   ADD 1 TO MessageCount
+
+					   MOVE SPACES TO CurrentMessage
+					   IF MsgSender IN MessageRecord = CurrentUsername
+						   MOVE "You" TO ConversationSpeaker
+					   ELSE
+						   MOVE ConversationPartner TO ConversationSpeaker
+					   END-IF
+					   STRING FUNCTION TRIM(ConversationSpeaker) DELIMITED BY SIZE
+						   " (" DELIMITED BY SIZE
+						   FUNCTION TRIM(MsgTimestamp IN MessageRecord) DELIMITED BY SIZE
+						   "): " DELIMITED BY SIZE
+						   INTO CurrentMessage
+					   PERFORM DisplayAndLog
+
+					   MOVE FUNCTION TRIM(MsgContent IN MessageRecord (1:100)) TO CurrentMessage
+					   PERFORM DisplayAndLog
+
+					   IF FUNCTION TRIM(MsgContent IN MessageRecord (101:100)) NOT = SPACES
+						   MOVE FUNCTION TRIM(MsgContent IN MessageRecord (101:100))
+							   TO CurrentMessage
+						   PERFORM DisplayAndLog
+					   END-IF
+
+					   MOVE "-------------------" TO CurrentMessage
+					   PERFORM DisplayAndLog
+				   END-IF
+			   END-READ
+		   END-PERFORM
+		   CLOSE MessageFile
+
+		   IF MessageCount = 0
+			   MOVE "No messages with that user." TO CurrentMessage
+			   PERFORM DisplayAndLog
+		   ELSE
+			   PERFORM MARK-CONVERSATION-READ
+		   END-IF.
+
+	   MARK-CONVERSATION-READ.
+		   MOVE 'N' TO EOF-MessageFile
+		   OPEN INPUT MessageFile
+		   OPEN OUTPUT TempMessageFile
+		   PERFORM UNTIL EOF-MessageFile = 'Y'
+			   READ MessageFile INTO MessageRecord
+			   AT END
+				   MOVE 'Y' TO EOF-MessageFile
+			   NOT AT END
+				   IF MsgRecipient IN MessageRecord = CurrentUsername AND
+					  MsgSender IN MessageRecord = ConversationPartner
+					   MOVE "Read  " TO MsgStatus IN MessageRecord
+				   END-IF
+				   WRITE TempMessageRecord FROM MessageRecord
+			   END-READ
+		   END-PERFORM
+		   CLOSE MessageFile
+		   CLOSE TempMessageFile
+
+		   PERFORM SWAP-MESSAGE-FILES.
