@@ -0,0 +1,136 @@
+       BrowseByCriteria.
+           MOVE "Enter university to filter by (blank for any):" TO CurrentMessage
+           PERFORM DisplayAndLog
+           READ InputFile INTO InputRecord
+           AT END
+               PERFORM CountUnansweredPrompt
+               MOVE 'Y' TO EOF-InputFile
+               MOVE SPACES TO CriteriaUniversity
+           NOT AT END
+               PERFORM IncrementInputCheckpoint
+               MOVE FUNCTION TRIM(InputRecord(1:30)) TO CriteriaUniversity
+           END-READ
+
+           MOVE "Enter major to filter by (blank for any):" TO CurrentMessage
+           PERFORM DisplayAndLog
+           READ InputFile INTO InputRecord
+           AT END
+               PERFORM CountUnansweredPrompt
+               MOVE 'Y' TO EOF-InputFile
+               MOVE SPACES TO CriteriaMajor
+           NOT AT END
+               PERFORM IncrementInputCheckpoint
+               MOVE FUNCTION TRIM(InputRecord(1:30)) TO CriteriaMajor
+           END-READ
+
+           MOVE "Enter graduation year to filter by (blank for any):" TO CurrentMessage
+           PERFORM DisplayAndLog
+           READ InputFile INTO InputRecord
+           AT END
+               PERFORM CountUnansweredPrompt
+               MOVE 'Y' TO EOF-InputFile
+               MOVE SPACES TO CriteriaGradYear
+           NOT AT END
+               PERFORM IncrementInputCheckpoint
+               MOVE FUNCTION TRIM(InputRecord(1:4)) TO CriteriaGradYear
+           END-READ
+           MOVE 0 TO CriteriaGradYearNum
+           IF FUNCTION TRIM(CriteriaGradYear) NOT = SPACES THEN
+               MOVE FUNCTION NUMVAL(CriteriaGradYear) TO CriteriaGradYearNum
+           END-IF
+
+           MOVE 0 TO BrowseMatchCount
+           MOVE 'N' TO EOF-UserData
+           MOVE "Matching profiles:" TO CurrentMessage
+           PERFORM DisplayAndLog
+           OPEN INPUT UserProfileRecordFile
+           PERFORM UNTIL EOF-UserData = 'Y'
+               READ UserProfileRecordFile INTO UserProfileRecord
+               AT END
+                   MOVE 'Y' TO EOF-UserData
+               NOT AT END
+                   IF Username-Profile IN UserProfileRecord NOT = CurrentUsername
+                       AND (FUNCTION TRIM(CriteriaUniversity) = SPACES OR
+                            FUNCTION TRIM(University IN UserProfileRecord) =
+                            FUNCTION TRIM(CriteriaUniversity))
+                       AND (FUNCTION TRIM(CriteriaMajor) = SPACES OR
+                            FUNCTION TRIM(Major IN UserProfileRecord) =
+                            FUNCTION TRIM(CriteriaMajor))
+                       AND (CriteriaGradYearNum = 0 OR
+                            GraduationYear IN UserProfileRecord = CriteriaGradYearNum)
+                   THEN
+                       ADD 1 TO BrowseMatchCount
+                       MOVE SPACES TO CurrentMessage
+                       STRING FUNCTION TRIM(BrowseMatchCount) DELIMITED BY SIZE
+                           ". " DELIMITED BY SIZE
+                           FUNCTION TRIM(FirstName IN UserProfileRecord) DELIMITED BY SIZE
+                           " " DELIMITED BY SIZE
+                           FUNCTION TRIM(LastName IN UserProfileRecord) DELIMITED BY SIZE
+                           " - " DELIMITED BY SIZE
+                           FUNCTION TRIM(University IN UserProfileRecord) DELIMITED BY SIZE
+                           " - " DELIMITED BY SIZE
+                           FUNCTION TRIM(Major IN UserProfileRecord) DELIMITED BY SIZE
+                           " - " DELIMITED BY SIZE
+                           GraduationYear IN UserProfileRecord DELIMITED BY SIZE
+                           INTO CurrentMessage
+                       PERFORM DisplayAndLog
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE UserProfileRecordFile
+
+           IF BrowseMatchCount = 0 THEN
+               MOVE "No profiles matched those criteria." TO CurrentMessage
+               PERFORM DisplayAndLog
+           ELSE
+               MOVE "Enter number to connect with, or 0 to skip:" TO CurrentMessage
+               PERFORM DisplayAndLog
+               PERFORM ReadMenuOption
+               IF MenuOption > 0 AND MenuOption <= BrowseMatchCount THEN
+                   PERFORM SelectBrowseMatch
+                   MOVE "Send connection request? (Y/N):" TO CurrentMessage
+                   PERFORM DisplayAndLog
+                   READ InputFile INTO InputRecord
+                   AT END
+                       PERFORM CountUnansweredPrompt
+                       MOVE 'Y' TO EOF-InputFile
+                       MOVE 'N' TO SendRequest
+                   NOT AT END
+                       PERFORM IncrementInputCheckpoint
+                       MOVE InputRecord(1:1) TO SendRequest
+                   END-READ
+                   IF SendRequest = 'Y' OR SendRequest = 'y' THEN
+                       PERFORM SendConnectionRequest
+                   END-IF
+               END-IF
+           END-IF.
+
+       SelectBrowseMatch.
+           MOVE 0 TO BrowseMatchIndex
+           MOVE 'N' TO BrowseMatchFound
+           MOVE 'N' TO EOF-UserData
+           OPEN INPUT UserProfileRecordFile
+           PERFORM UNTIL EOF-UserData = 'Y' OR BrowseMatchFound = 'Y'
+               READ UserProfileRecordFile INTO UserProfileRecord
+               AT END
+                   MOVE 'Y' TO EOF-UserData
+               NOT AT END
+                   IF Username-Profile IN UserProfileRecord NOT = CurrentUsername
+                       AND (FUNCTION TRIM(CriteriaUniversity) = SPACES OR
+                            FUNCTION TRIM(University IN UserProfileRecord) =
+                            FUNCTION TRIM(CriteriaUniversity))
+                       AND (FUNCTION TRIM(CriteriaMajor) = SPACES OR
+                            FUNCTION TRIM(Major IN UserProfileRecord) =
+                            FUNCTION TRIM(CriteriaMajor))
+                       AND (CriteriaGradYearNum = 0 OR
+                            GraduationYear IN UserProfileRecord = CriteriaGradYearNum)
+                   THEN
+                       ADD 1 TO BrowseMatchIndex
+                       IF BrowseMatchIndex = MenuOption THEN
+                           MOVE Username-Profile IN UserProfileRecord TO SearchedUsername
+                           MOVE 'Y' TO BrowseMatchFound
+                       END-IF
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE UserProfileRecordFile.
