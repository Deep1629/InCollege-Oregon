@@ -0,0 +1,188 @@
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. JobFeedLoader.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JobFeedFile ASSIGN TO "input/JobFeed.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT JobFile ASSIGN TO "jobs.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD JobFeedFile.
+       01 JobFeedRecord.
+           05 FeedJobUsername PIC X(20).
+           05 FeedJobTitle PIC X(50).
+           05 FeedJobDescription PIC X(200).
+           05 FeedJobEmployer PIC X(50).
+           05 FeedJobLocation PIC X(50).
+           05 FeedJobSalary PIC X(30).
+           05 FeedJobCategory PIC X(10).
+           05 FeedSalaryMin PIC 9(6).
+           05 FeedSalaryMax PIC 9(6).
+           05 FeedSalaryVisible PIC X(1).
+           05 FeedApplicationDeadline PIC X(10).
+
+       FD JobFile.
+       01 JobRecord.
+           05 JobUsername PIC X(20).
+           05 JobTitle PIC X(50).
+           05 JobDescription PIC X(200).
+           05 JobEmployer PIC X(50).
+           05 JobLocation PIC X(50).
+           05 JobSalary PIC X(30).
+           05 JobCategory PIC X(10).
+           05 SalaryMin PIC 9(6).
+           05 SalaryMax PIC 9(6).
+           05 SalaryVisible PIC X(1).
+           05 ApplicationDeadline PIC X(10).
+           05 CreatedDate PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01 CurrentMessage PIC X(100).
+       01 EOF-JobFeedFile PIC X VALUE 'N'.
+       01 EOF-JobFile PIC X VALUE 'N'.
+
+       01 FeedRecordCount PIC 9(5) VALUE 0.
+       01 FeedLoadedCount PIC 9(5) VALUE 0.
+       01 FeedRejectedCount PIC 9(5) VALUE 0.
+       01 FeedDuplicateCount PIC 9(5) VALUE 0.
+
+       01 FeedRecordValid PIC X VALUE 'N'.
+       01 DuplicateJobFound PIC X VALUE 'N'.
+
+       01 FixedTimestamp PIC X(20).
+       01 CurrentDateTime PIC X(21).
+       01 FeedCreatedDate PIC X(10).
+
+       PROCEDURE DIVISION.
+       MainSection.
+           PERFORM DetermineFeedDate
+
+           MOVE 'N' TO EOF-JobFeedFile
+           OPEN INPUT JobFeedFile
+           PERFORM UNTIL EOF-JobFeedFile = 'Y'
+               READ JobFeedFile INTO JobFeedRecord
+               AT END
+                   MOVE 'Y' TO EOF-JobFeedFile
+               NOT AT END
+                   ADD 1 TO FeedRecordCount
+                   PERFORM ValidateFeedRecord
+                   IF FeedRecordValid = 'Y' THEN
+                       PERFORM CheckFeedDuplicate
+                       IF DuplicateJobFound = 'Y' THEN
+                           ADD 1 TO FeedDuplicateCount
+                       ELSE
+                           PERFORM WriteJobFromFeed
+                           ADD 1 TO FeedLoadedCount
+                       END-IF
+                   ELSE
+                       ADD 1 TO FeedRejectedCount
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE JobFeedFile
+
+           PERFORM PrintFeedSummary
+           STOP RUN.
+
+       DetermineFeedDate.
+           MOVE SPACES TO FixedTimestamp
+           ACCEPT FixedTimestamp FROM ENVIRONMENT "INCOLLEGE_FIXED_TIMESTAMP"
+           IF FUNCTION TRIM(FixedTimestamp) = SPACES
+               MOVE FUNCTION CURRENT-DATE TO CurrentDateTime
+               STRING CurrentDateTime(1:4) DELIMITED BY SIZE
+                   "-" DELIMITED BY SIZE
+                   CurrentDateTime(5:2) DELIMITED BY SIZE
+                   "-" DELIMITED BY SIZE
+                   CurrentDateTime(7:2) DELIMITED BY SIZE
+                   INTO FeedCreatedDate
+           ELSE
+               MOVE FixedTimestamp(1:10) TO FeedCreatedDate
+           END-IF.
+
+       ValidateFeedRecord.
+           MOVE 'Y' TO FeedRecordValid
+           IF FUNCTION TRIM(FeedJobTitle) = SPACES
+               MOVE 'N' TO FeedRecordValid
+           END-IF
+           IF FUNCTION TRIM(FeedJobEmployer) = SPACES
+               MOVE 'N' TO FeedRecordValid
+           END-IF
+           IF FUNCTION TRIM(FeedJobLocation) = SPACES
+               MOVE 'N' TO FeedRecordValid
+           END-IF
+           IF FUNCTION TRIM(FeedJobUsername) = SPACES
+               MOVE 'N' TO FeedRecordValid
+           END-IF.
+
+       CheckFeedDuplicate.
+           MOVE 'N' TO DuplicateJobFound
+           MOVE 'N' TO EOF-JobFile
+           OPEN INPUT JobFile
+           PERFORM UNTIL EOF-JobFile = 'Y'
+               READ JobFile INTO JobRecord
+               AT END
+                   MOVE 'Y' TO EOF-JobFile
+               NOT AT END
+                   IF FUNCTION TRIM(JobTitle IN JobRecord) = FUNCTION TRIM(FeedJobTitle)
+                       AND FUNCTION TRIM(JobEmployer IN JobRecord) = FUNCTION TRIM(FeedJobEmployer)
+                       AND FUNCTION TRIM(JobLocation IN JobRecord) = FUNCTION TRIM(FeedJobLocation)
+                       MOVE 'Y' TO DuplicateJobFound
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE JobFile.
+
+       WriteJobFromFeed.
+           OPEN EXTEND JobFile
+           MOVE SPACES TO JobRecord
+           MOVE FeedJobUsername TO JobUsername IN JobRecord
+           MOVE FeedJobTitle TO JobTitle IN JobRecord
+           MOVE FeedJobDescription TO JobDescription IN JobRecord
+           MOVE FeedJobEmployer TO JobEmployer IN JobRecord
+           MOVE FeedJobLocation TO JobLocation IN JobRecord
+           IF FUNCTION TRIM(FeedJobSalary) = SPACES
+               MOVE "N/A" TO JobSalary IN JobRecord
+           ELSE
+               MOVE FeedJobSalary TO JobSalary IN JobRecord
+           END-IF
+           IF FUNCTION TRIM(FeedJobCategory) = SPACES
+               MOVE "Other" TO JobCategory IN JobRecord
+           ELSE
+               MOVE FeedJobCategory TO JobCategory IN JobRecord
+           END-IF
+           MOVE FeedSalaryMin TO SalaryMin IN JobRecord
+           MOVE FeedSalaryMax TO SalaryMax IN JobRecord
+           MOVE FeedSalaryVisible TO SalaryVisible IN JobRecord
+           MOVE FeedApplicationDeadline TO ApplicationDeadline IN JobRecord
+           MOVE FeedCreatedDate TO CreatedDate IN JobRecord
+           WRITE JobRecord
+           CLOSE JobFile.
+
+       PrintFeedSummary.
+           MOVE SPACES TO CurrentMessage
+           STRING "Job feed records read:     " DELIMITED BY SIZE
+               FeedRecordCount DELIMITED BY SIZE
+               INTO CurrentMessage
+           DISPLAY CurrentMessage
+
+           MOVE SPACES TO CurrentMessage
+           STRING "Jobs loaded:               " DELIMITED BY SIZE
+               FeedLoadedCount DELIMITED BY SIZE
+               INTO CurrentMessage
+           DISPLAY CurrentMessage
+
+           MOVE SPACES TO CurrentMessage
+           STRING "Duplicates skipped:        " DELIMITED BY SIZE
+               FeedDuplicateCount DELIMITED BY SIZE
+               INTO CurrentMessage
+           DISPLAY CurrentMessage
+
+           MOVE SPACES TO CurrentMessage
+           STRING "Records rejected (blank required field): " DELIMITED BY SIZE
+               FeedRejectedCount DELIMITED BY SIZE
+               INTO CurrentMessage
+           DISPLAY CurrentMessage.
