@@ -0,0 +1,217 @@
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. ExportProfilesToCsv.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT UserProfileRecordFile ASSIGN TO "profiles.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CsvFile ASSIGN TO "output/ProfileExport.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ExperienceFile ASSIGN TO "experience.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EducationFile ASSIGN TO "education.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD UserProfileRecordFile.
+       01 UserProfileRecord.
+           05 Username-Profile PIC X(20).
+           05 FirstName PIC X(20).
+           05 LastName PIC X(20).
+           05 University PIC X(30).
+           05 Major PIC X(30).
+           05 GraduationYear PIC 9(4).
+           05 AboutMe PIC X(200).
+           05 ResumeFilePath PIC X(100).
+           05 CreatedDate PIC X(10).
+
+       FD ExperienceFile.
+       01 ExperienceRecord.
+           05 ExpUsername PIC X(20).
+           05 ExpEntryNumber PIC 9(1).
+           05 ExpTitle PIC X(200).
+           05 ExpCompany PIC X(200).
+           05 ExpDates PIC X(100).
+           05 ExpDescription PIC X(500).
+
+       FD EducationFile.
+       01 EducationRecord.
+           05 EduUsername PIC X(20).
+           05 EduEntryNumber PIC 9(1).
+           05 EduDegree PIC X(50).
+           05 EduUniversity PIC X(50).
+           05 EduYears PIC X(9).
+
+       FD CsvFile.
+       01 CsvRecord PIC X(2000).
+
+       WORKING-STORAGE SECTION.
+       01 EOF-ProfileData PIC X VALUE 'N'.
+       01 ProfileExportCount PIC 9(5) VALUE 0.
+       01 CurrentMessage PIC X(100).
+       01 EOF-ExperienceFile PIC X VALUE 'N'.
+       01 ProfileExperienceCount PIC 9(2) VALUE 0.
+       01 ExperienceCheckUsername PIC X(20).
+       01 EOF-EducationFile PIC X VALUE 'N'.
+       01 ProfileEducationCount PIC 9(2) VALUE 0.
+       01 EducationCheckUsername PIC X(20).
+       01 QuoteFieldInput PIC X(200).
+       01 QuoteFieldOutput PIC X(410).
+       01 QuoteFieldLength PIC 9(3).
+       01 QuoteFieldIndex PIC 9(3).
+       01 QuoteFieldOutPointer PIC 9(3).
+       01 QuoteFieldChar PIC X.
+       01 CsvRecordPointer PIC 9(3).
+
+       PROCEDURE DIVISION.
+       MainSection.
+           OPEN OUTPUT CsvFile
+           PERFORM WriteCsvHeader
+
+           MOVE 'N' TO EOF-ProfileData
+           OPEN INPUT UserProfileRecordFile
+           PERFORM UNTIL EOF-ProfileData = 'Y'
+               READ UserProfileRecordFile INTO UserProfileRecord
+               AT END
+                   MOVE 'Y' TO EOF-ProfileData
+               NOT AT END
+                   PERFORM WriteCsvRow
+                   ADD 1 TO ProfileExportCount
+               END-READ
+           END-PERFORM
+           CLOSE UserProfileRecordFile
+           CLOSE CsvFile
+
+           MOVE SPACES TO CurrentMessage
+           STRING "Exported " DELIMITED BY SIZE
+               ProfileExportCount DELIMITED BY SIZE
+               " profile(s) to output/ProfileExport.csv" DELIMITED BY SIZE
+               INTO CurrentMessage
+           DISPLAY CurrentMessage
+           STOP RUN.
+
+       WriteCsvHeader.
+           MOVE "Username,FirstName,LastName,University,Major,GraduationYear,AboutMe,ExperienceEntryCount,EducationEntryCount,CreatedDate"
+               TO CsvRecord
+           WRITE CsvRecord.
+
+       WriteCsvRow.
+           MOVE Username-Profile TO ExperienceCheckUsername
+           PERFORM CountUserExperience
+           MOVE Username-Profile TO EducationCheckUsername
+           PERFORM CountUserEducation
+           MOVE SPACES TO CsvRecord
+           MOVE 1 TO CsvRecordPointer
+
+           MOVE Username-Profile TO QuoteFieldInput
+           PERFORM QuoteCsvField
+           STRING FUNCTION TRIM(QuoteFieldOutput) DELIMITED BY SIZE
+               INTO CsvRecord WITH POINTER CsvRecordPointer
+           END-STRING
+
+           MOVE FirstName TO QuoteFieldInput
+           PERFORM QuoteCsvField
+           STRING "," DELIMITED BY SIZE
+               FUNCTION TRIM(QuoteFieldOutput) DELIMITED BY SIZE
+               INTO CsvRecord WITH POINTER CsvRecordPointer
+           END-STRING
+
+           MOVE LastName TO QuoteFieldInput
+           PERFORM QuoteCsvField
+           STRING "," DELIMITED BY SIZE
+               FUNCTION TRIM(QuoteFieldOutput) DELIMITED BY SIZE
+               INTO CsvRecord WITH POINTER CsvRecordPointer
+           END-STRING
+
+           MOVE University TO QuoteFieldInput
+           PERFORM QuoteCsvField
+           STRING "," DELIMITED BY SIZE
+               FUNCTION TRIM(QuoteFieldOutput) DELIMITED BY SIZE
+               INTO CsvRecord WITH POINTER CsvRecordPointer
+           END-STRING
+
+           MOVE Major TO QuoteFieldInput
+           PERFORM QuoteCsvField
+           STRING "," DELIMITED BY SIZE
+               FUNCTION TRIM(QuoteFieldOutput) DELIMITED BY SIZE
+               INTO CsvRecord WITH POINTER CsvRecordPointer
+           END-STRING
+
+           MOVE AboutMe TO QuoteFieldInput
+           PERFORM QuoteCsvField
+           STRING "," DELIMITED BY SIZE
+               GraduationYear DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(QuoteFieldOutput) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               ProfileExperienceCount DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               ProfileEducationCount DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CreatedDate) DELIMITED BY SIZE
+               INTO CsvRecord WITH POINTER CsvRecordPointer
+           END-STRING
+           WRITE CsvRecord.
+
+       QuoteCsvField.
+           MOVE SPACES TO QuoteFieldOutput
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(QuoteFieldInput)) TO QuoteFieldLength
+           MOVE FUNCTION TRIM(QuoteFieldInput) TO QuoteFieldInput
+           MOVE 1 TO QuoteFieldOutPointer
+           STRING '"' DELIMITED BY SIZE
+               INTO QuoteFieldOutput WITH POINTER QuoteFieldOutPointer
+           END-STRING
+           MOVE 1 TO QuoteFieldIndex
+           PERFORM UNTIL QuoteFieldIndex > QuoteFieldLength
+               PERFORM AppendQuotedChar
+               ADD 1 TO QuoteFieldIndex
+           END-PERFORM
+           STRING '"' DELIMITED BY SIZE
+               INTO QuoteFieldOutput WITH POINTER QuoteFieldOutPointer
+           END-STRING.
+
+       AppendQuotedChar.
+           MOVE QuoteFieldInput(QuoteFieldIndex:1) TO QuoteFieldChar
+           IF QuoteFieldChar = '"' THEN
+               STRING '""' DELIMITED BY SIZE
+                   INTO QuoteFieldOutput WITH POINTER QuoteFieldOutPointer
+               END-STRING
+           ELSE
+               STRING QuoteFieldChar DELIMITED BY SIZE
+                   INTO QuoteFieldOutput WITH POINTER QuoteFieldOutPointer
+               END-STRING
+           END-IF.
+
+       CountUserExperience.
+           MOVE 0 TO ProfileExperienceCount
+           MOVE 'N' TO EOF-ExperienceFile
+           OPEN INPUT ExperienceFile
+           PERFORM UNTIL EOF-ExperienceFile = 'Y'
+               READ ExperienceFile INTO ExperienceRecord
+               AT END
+                   MOVE 'Y' TO EOF-ExperienceFile
+               NOT AT END
+                   IF ExpUsername IN ExperienceRecord = ExperienceCheckUsername
+                       ADD 1 TO ProfileExperienceCount
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ExperienceFile.
+
+       CountUserEducation.
+           MOVE 0 TO ProfileEducationCount
+           MOVE 'N' TO EOF-EducationFile
+           OPEN INPUT EducationFile
+           PERFORM UNTIL EOF-EducationFile = 'Y'
+               READ EducationFile INTO EducationRecord
+               AT END
+                   MOVE 'Y' TO EOF-EducationFile
+               NOT AT END
+                   IF EduUsername IN EducationRecord = EducationCheckUsername
+                       ADD 1 TO ProfileEducationCount
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE EducationFile.
