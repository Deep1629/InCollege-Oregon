@@ -22,20 +22,32 @@
            END-PERFORM
            CLOSE ConnectionRequestFile
 
+           MOVE SearchedUsername TO BlockCheckTarget
+           PERFORM CheckBlocked
+
            IF ConnectionConnected = 'Y' THEN
                MOVE "You are already connected with this user." TO CurrentMessage
                PERFORM DisplayAndLog
            ELSE IF ConnectionFound = 'Y' THEN
                MOVE "You have already sent a connection request to this user." TO CurrentMessage
                PERFORM DisplayAndLog
+           ELSE IF IsBlocked = 'Y' THEN
+               MOVE "You cannot send a connection request to this user." TO CurrentMessage
+               PERFORM DisplayAndLog
            ELSE
+               PERFORM StampCreatedDate
                OPEN EXTEND ConnectionRequestFile
                MOVE CurrentUsername TO FromUsername IN ConnectionRecord
                MOVE SearchedUsername TO ToUsername IN ConnectionRecord
                MOVE "Pending" TO ConnectionStatus IN ConnectionRecord
+               MOVE CurrentCreatedDate TO CreatedDate IN ConnectionRecord
                WRITE ConnectionRecord
                CLOSE ConnectionRequestFile
+               MOVE "CONNECTION_REQUEST" TO AuditActionName
+               MOVE SearchedUsername TO AuditDetailText
+               PERFORM WriteAuditLog
                MOVE "Connection request sent successfully." TO CurrentMessage
                PERFORM DisplayAndLog
            END-IF
+           END-IF
            END-IF.
