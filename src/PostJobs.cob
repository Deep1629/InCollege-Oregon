@@ -5,9 +5,11 @@
            PERFORM DisplayAndLog
            READ InputFile INTO InputRecord
            AT END
+               PERFORM CountUnansweredPrompt
                MOVE 'Y' TO EOF-InputFile
                MOVE SPACES TO CurrentJobTitle
            NOT AT END
+               PERFORM IncrementInputCheckpoint
                MOVE InputRecord(1:50) TO TempString
                MOVE FUNCTION TRIM(TempString) TO CurrentJobTitle
                IF CurrentJobTitle = SPACES
@@ -16,9 +18,11 @@
                        PERFORM DisplayAndLog
                        READ InputFile INTO InputRecord
                        AT END
+                           PERFORM CountUnansweredPrompt
                            MOVE 'Y' TO EOF-InputFile
                            MOVE SPACES TO CurrentJobTitle
                        NOT AT END
+                           PERFORM IncrementInputCheckpoint
                            MOVE InputRecord(1:50) TO TempString
                            MOVE FUNCTION TRIM(TempString) TO CurrentJobTitle
                    END-PERFORM
@@ -27,9 +31,11 @@
            PERFORM DisplayAndLog
            READ InputFile INTO InputRecord
            AT END
+               PERFORM CountUnansweredPrompt
                MOVE 'Y' TO EOF-InputFile
                MOVE SPACES TO CurrentJobDescription
            NOT AT END
+               PERFORM IncrementInputCheckpoint
                MOVE InputRecord(1:200) TO TempString
                MOVE FUNCTION TRIM(TempString) TO CurrentJobDescription
                IF CurrentJobDescription = SPACES OR FUNCTION LENGTH(CurrentJobDescription) > 200
@@ -42,9 +48,11 @@
                        PERFORM DisplayAndLog
                        READ InputFile INTO InputRecord
                        AT END
+                           PERFORM CountUnansweredPrompt
                            MOVE 'Y' TO EOF-InputFile
                            MOVE SPACES TO CurrentJobDescription
                        NOT AT END
+                           PERFORM IncrementInputCheckpoint
                            MOVE InputRecord(1:200) TO TempString
                            MOVE FUNCTION TRIM(TempString) TO CurrentJobDescription
                    END-PERFORM
@@ -53,9 +61,11 @@
            PERFORM DisplayAndLog
            READ InputFile INTO InputRecord
            AT END
+               PERFORM CountUnansweredPrompt
                MOVE 'Y' TO EOF-InputFile
                MOVE SPACES TO CurrentJobEmployer
            NOT AT END
+               PERFORM IncrementInputCheckpoint
                MOVE InputRecord(1:50) TO TempString
                MOVE FUNCTION TRIM(TempString) TO CurrentJobEmployer
                IF CurrentJobEmployer = SPACES
@@ -64,9 +74,11 @@
                        PERFORM DisplayAndLog
                        READ InputFile INTO InputRecord
                        AT END
+                           PERFORM CountUnansweredPrompt
                            MOVE 'Y' TO EOF-InputFile
                            MOVE SPACES TO CurrentJobEmployer
                        NOT AT END
+                           PERFORM IncrementInputCheckpoint
                            MOVE InputRecord(1:50) TO TempString
                            MOVE FUNCTION TRIM(TempString) TO CurrentJobEmployer
                    END-PERFORM
@@ -75,9 +87,11 @@
            PERFORM DisplayAndLog
            READ InputFile INTO InputRecord
            AT END
+               PERFORM CountUnansweredPrompt
                MOVE 'Y' TO EOF-InputFile
                MOVE SPACES TO CurrentJobLocation
            NOT AT END
+               PERFORM IncrementInputCheckpoint
                MOVE InputRecord(1:50) TO TempString
                MOVE FUNCTION TRIM(TempString) TO CurrentJobLocation
                IF CurrentJobLocation = SPACES
@@ -86,9 +100,11 @@
                        PERFORM DisplayAndLog
                        READ InputFile INTO InputRecord
                        AT END
+                           PERFORM CountUnansweredPrompt
                            MOVE 'Y' TO EOF-InputFile
                            MOVE SPACES TO CurrentJobLocation
                        NOT AT END
+                           PERFORM IncrementInputCheckpoint
                            MOVE InputRecord(1:50) TO TempString
                            MOVE FUNCTION TRIM(TempString) TO CurrentJobLocation
                    END-PERFORM
@@ -97,8 +113,10 @@
            PERFORM DisplayAndLog
            READ InputFile INTO InputRecord
            AT END
+               PERFORM CountUnansweredPrompt
                MOVE 'Y' TO EOF-InputFile
            NOT AT END
+               PERFORM IncrementInputCheckpoint
                IF InputRecord = "NONE"
                    MOVE "N/A" TO CurrentJobSalary
                ELSE
@@ -108,18 +126,146 @@
            IF EOF-InputFile = 'Y'
                MOVE "N/A" TO CurrentJobSalary
            END-IF
-           OPEN EXTEND JobFile
-           MOVE SPACES TO JobRecord
-           MOVE CurrentUsername TO JobUsername IN JobRecord
-           MOVE CurrentJobTitle TO JobTitle IN JobRecord
-           STRING "     " DELIMITED BY SIZE
-               FUNCTION TRIM(CurrentJobDescription) DELIMITED BY SIZE
-               INTO JobDescription IN JobRecord
-           MOVE CurrentJobEmployer TO JobEmployer IN JobRecord
-           MOVE CurrentJobLocation TO JobLocation IN JobRecord
-           MOVE CurrentJobSalary TO JobSalary IN JobRecord
-           WRITE JobRecord
+
+           MOVE 0 TO CurrentSalaryMin
+           MOVE 0 TO CurrentSalaryMax
+           MOVE "Enter Minimum Salary (numeric, 0 if not specified): " TO CurrentMessage
+           PERFORM DisplayAndLog
+           READ InputFile INTO InputRecord
+           AT END
+               PERFORM CountUnansweredPrompt
+               MOVE 'Y' TO EOF-InputFile
+               MOVE 0 TO CurrentSalaryMin
+           NOT AT END
+               PERFORM IncrementInputCheckpoint
+               MOVE FUNCTION TRIM(InputRecord(1:6)) TO TempString
+               IF FUNCTION TRIM(TempString) IS NUMERIC THEN
+                   MOVE FUNCTION NUMVAL(TempString) TO CurrentSalaryMin
+               ELSE
+                   MOVE "Minimum Salary not numeric; set to 0." TO CurrentMessage
+                   PERFORM DisplayAndLog
+                   MOVE 0 TO CurrentSalaryMin
+               END-IF
+           END-READ
+
+           MOVE "Enter Maximum Salary (numeric, 0 if not specified): " TO CurrentMessage
+           PERFORM DisplayAndLog
+           READ InputFile INTO InputRecord
+           AT END
+               PERFORM CountUnansweredPrompt
+               MOVE 'Y' TO EOF-InputFile
+               MOVE 0 TO CurrentSalaryMax
+           NOT AT END
+               PERFORM IncrementInputCheckpoint
+               MOVE FUNCTION TRIM(InputRecord(1:6)) TO TempString
+               IF FUNCTION TRIM(TempString) IS NUMERIC THEN
+                   MOVE FUNCTION NUMVAL(TempString) TO CurrentSalaryMax
+               ELSE
+                   MOVE "Maximum Salary not numeric; set to 0." TO CurrentMessage
+                   PERFORM DisplayAndLog
+                   MOVE 0 TO CurrentSalaryMax
+               END-IF
+           END-READ
+
+           IF CurrentSalaryMin > 0 AND CurrentSalaryMax > 0 AND
+              CurrentSalaryMax < CurrentSalaryMin THEN
+               MOVE "Maximum Salary is less than Minimum Salary; set to 0." TO CurrentMessage
+               PERFORM DisplayAndLog
+               MOVE 0 TO CurrentSalaryMax
+           END-IF
+
+           MOVE 'Y' TO CurrentSalaryVisible
+           MOVE "Make salary visible to applicants? (Y/N): " TO CurrentMessage
+           PERFORM DisplayAndLog
+           READ InputFile INTO InputRecord
+           AT END
+               PERFORM CountUnansweredPrompt
+               MOVE 'Y' TO EOF-InputFile
+           NOT AT END
+               PERFORM IncrementInputCheckpoint
+               MOVE FUNCTION TRIM(InputRecord(1:1)) TO CurrentSalaryVisible
+               IF CurrentSalaryVisible = 'n' OR CurrentSalaryVisible = 'N'
+                   MOVE 'N' TO CurrentSalaryVisible
+               ELSE
+                   MOVE 'Y' TO CurrentSalaryVisible
+               END-IF
+           END-READ
+
+           MOVE SPACES TO CurrentApplicationDeadline
+           MOVE "Enter Application Deadline (YYYY-MM-DD, optional blank for none): " TO CurrentMessage
+           PERFORM DisplayAndLog
+           READ InputFile INTO InputRecord
+           AT END
+               PERFORM CountUnansweredPrompt
+               MOVE 'Y' TO EOF-InputFile
+           NOT AT END
+               PERFORM IncrementInputCheckpoint
+               MOVE FUNCTION TRIM(InputRecord(1:10)) TO CurrentApplicationDeadline
+           END-READ
+
+           MOVE "Select Job Category:" TO CurrentMessage
+           PERFORM DisplayAndLog
+           MOVE "1. Internship" TO CurrentMessage
+           PERFORM DisplayAndLog
+           MOVE "2. Full-Time" TO CurrentMessage
+           PERFORM DisplayAndLog
+           MOVE "3. Part-Time" TO CurrentMessage
+           PERFORM DisplayAndLog
+           PERFORM ReadMenuOption
+           EVALUATE MenuOption
+               WHEN 1
+                   MOVE "Internship" TO CurrentJobCategory
+               WHEN 2
+                   MOVE "Full-Time" TO CurrentJobCategory
+               WHEN 3
+                   MOVE "Part-Time" TO CurrentJobCategory
+               WHEN OTHER
+                   MOVE "Other" TO CurrentJobCategory
+           END-EVALUATE
+
+           MOVE 'N' TO DuplicateJobFound
+           MOVE 'N' TO EOF-JobFile
+           OPEN INPUT JobFile
+           PERFORM UNTIL EOF-JobFile = 'Y'
+               READ JobFile INTO JobRecord
+               AT END
+                   MOVE 'Y' TO EOF-JobFile
+               NOT AT END
+                   IF FUNCTION TRIM(JobTitle IN JobRecord) = FUNCTION TRIM(CurrentJobTitle)
+                       AND FUNCTION TRIM(JobEmployer IN JobRecord) = FUNCTION TRIM(CurrentJobEmployer)
+                       AND FUNCTION TRIM(JobLocation IN JobRecord) = FUNCTION TRIM(CurrentJobLocation)
+                       MOVE 'Y' TO DuplicateJobFound
+                   END-IF
+           END-PERFORM
            CLOSE JobFile
-           MOVE "Job posted successfully!" TO CurrentMessage
-           PERFORM DisplayAndLog.
+
+           IF DuplicateJobFound = 'Y' THEN
+               MOVE "A job with this Title, Employer, and Location has already been posted." TO CurrentMessage
+               PERFORM DisplayAndLog
+           ELSE
+               PERFORM StampCreatedDate
+               OPEN EXTEND JobFile
+               MOVE SPACES TO JobRecord
+               MOVE CurrentUsername TO JobUsername IN JobRecord
+               MOVE CurrentJobTitle TO JobTitle IN JobRecord
+               STRING "     " DELIMITED BY SIZE
+                   FUNCTION TRIM(CurrentJobDescription) DELIMITED BY SIZE
+                   INTO JobDescription IN JobRecord
+               MOVE CurrentJobEmployer TO JobEmployer IN JobRecord
+               MOVE CurrentJobLocation TO JobLocation IN JobRecord
+               MOVE CurrentJobSalary TO JobSalary IN JobRecord
+               MOVE CurrentJobCategory TO JobCategory IN JobRecord
+               MOVE CurrentSalaryMin TO SalaryMin IN JobRecord
+               MOVE CurrentSalaryMax TO SalaryMax IN JobRecord
+               MOVE CurrentSalaryVisible TO SalaryVisible IN JobRecord
+               MOVE CurrentApplicationDeadline TO ApplicationDeadline IN JobRecord
+               MOVE CurrentCreatedDate TO CreatedDate IN JobRecord
+               WRITE JobRecord
+               CLOSE JobFile
+               MOVE "JOB_POST" TO AuditActionName
+               MOVE CurrentJobTitle TO AuditDetailText
+               PERFORM WriteAuditLog
+               MOVE "Job posted successfully!" TO CurrentMessage
+               PERFORM DisplayAndLog
+           END-IF.
            
\ No newline at end of file
