@@ -28,6 +28,9 @@
 
            IF ConnectionAccepted = 'Y' THEN
                PERFORM UPDATE-CONNECTION-STATUS
+               MOVE "CONNECTION_ACCEPT" TO AuditActionName
+               MOVE AcceptFromUsername TO AuditDetailText
+               PERFORM WriteAuditLog
                MOVE "Connection accepted successfully." TO CurrentMessage
                PERFORM DisplayAndLog
            ELSE
@@ -62,8 +65,10 @@
            PERFORM SWAP-CONNECTION-FILES.
 
        SWAP-CONNECTION-FILES.
-           CALL "CBL_DELETE_FILE" USING "connections.dat"
+           CALL "CBL_RENAME_FILE" USING "connections.dat"
+               "connections_bak.dat"
            CALL "CBL_RENAME_FILE" USING "connections_temp.dat"
-               "connections.dat".
+               "connections.dat"
+           CALL "CBL_DELETE_FILE" USING "connections_bak.dat".
 
 
