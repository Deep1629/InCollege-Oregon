@@ -0,0 +1,129 @@
+       ManageBlockedUsers.
+           MOVE "--- Manage Blocked Users ---" TO CurrentMessage
+           PERFORM DisplayAndLog
+           MOVE "1. Block a User" TO CurrentMessage
+           PERFORM DisplayAndLog
+           MOVE "2. Unblock a User" TO CurrentMessage
+           PERFORM DisplayAndLog
+           MOVE "3. View Blocked Users" TO CurrentMessage
+           PERFORM DisplayAndLog
+           MOVE "4. Back to Main Menu" TO CurrentMessage
+           PERFORM DisplayAndLog
+           PERFORM ReadMenuOption
+           EVALUATE MenuOption
+               WHEN 1
+                   PERFORM BlockAUser
+               WHEN 2
+                   PERFORM UnblockAUser
+               WHEN 3
+                   PERFORM ListBlockedUsers
+               WHEN 4
+                   CONTINUE
+               WHEN OTHER
+                   MOVE "Invalid option. Please try again." TO CurrentMessage
+                   PERFORM DisplayAndLog
+           END-EVALUATE.
+
+       BlockAUser.
+           MOVE "Enter the username to block:" TO CurrentMessage
+           PERFORM DisplayAndLog
+           READ InputFile INTO InputRecord
+           AT END
+               PERFORM CountUnansweredPrompt
+               MOVE 'Y' TO EOF-InputFile
+               MOVE SPACES TO BlockTargetUsername
+           NOT AT END
+               PERFORM IncrementInputCheckpoint
+               MOVE FUNCTION TRIM(InputRecord(1:20)) TO BlockTargetUsername
+               MOVE FUNCTION UPPER-CASE(BlockTargetUsername) TO BlockTargetUsername
+           END-READ
+
+           IF BlockTargetUsername = CurrentUsername THEN
+               MOVE "You cannot block yourself." TO CurrentMessage
+               PERFORM DisplayAndLog
+           ELSE
+               MOVE BlockTargetUsername TO BlockCheckTarget
+               PERFORM CheckBlocked
+               IF IsBlocked = 'Y' THEN
+                   MOVE "That user is already blocked." TO CurrentMessage
+                   PERFORM DisplayAndLog
+               ELSE
+                   OPEN EXTEND BlockedUserFile
+                   MOVE CurrentUsername TO BlockerUsername IN BlockedUserRecord
+                   MOVE BlockTargetUsername TO BlockedUsername IN BlockedUserRecord
+                   WRITE BlockedUserRecord
+                   CLOSE BlockedUserFile
+                   MOVE "User blocked." TO CurrentMessage
+                   PERFORM DisplayAndLog
+               END-IF
+           END-IF.
+
+       UnblockAUser.
+           MOVE "Enter the username to unblock:" TO CurrentMessage
+           PERFORM DisplayAndLog
+           READ InputFile INTO InputRecord
+           AT END
+               PERFORM CountUnansweredPrompt
+               MOVE 'Y' TO EOF-InputFile
+               MOVE SPACES TO BlockTargetUsername
+           NOT AT END
+               PERFORM IncrementInputCheckpoint
+               MOVE FUNCTION TRIM(InputRecord(1:20)) TO BlockTargetUsername
+               MOVE FUNCTION UPPER-CASE(BlockTargetUsername) TO BlockTargetUsername
+           END-READ
+
+           MOVE 'N' TO EOF-BlockedUserFile
+           OPEN INPUT BlockedUserFile
+           OPEN OUTPUT TempBlockedUserFile
+           PERFORM UNTIL EOF-BlockedUserFile = 'Y'
+               READ BlockedUserFile INTO BlockedUserRecord
+               AT END
+                   MOVE 'Y' TO EOF-BlockedUserFile
+               NOT AT END
+                   IF BlockerUsername IN BlockedUserRecord = CurrentUsername AND
+                      BlockedUsername IN BlockedUserRecord = BlockTargetUsername
+                       CONTINUE
+                   ELSE
+                       WRITE TempBlockedUserRecord FROM BlockedUserRecord
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE BlockedUserFile
+           CLOSE TempBlockedUserFile
+
+           PERFORM SWAP-BLOCKED-FILES
+
+           MOVE "User unblocked." TO CurrentMessage
+           PERFORM DisplayAndLog.
+
+       ListBlockedUsers.
+           MOVE 0 TO BlockedCount
+           MOVE 'N' TO EOF-BlockedUserFile
+           OPEN INPUT BlockedUserFile
+           PERFORM UNTIL EOF-BlockedUserFile = 'Y'
+               READ BlockedUserFile INTO BlockedUserRecord
+               AT END
+                   MOVE 'Y' TO EOF-BlockedUserFile
+               NOT AT END
+                   IF BlockerUsername IN BlockedUserRecord = CurrentUsername
+                       ADD 1 TO BlockedCount
+                       MOVE SPACES TO CurrentMessage
+                       STRING FUNCTION TRIM(BlockedCount) DELIMITED BY SIZE
+                           ". " DELIMITED BY SIZE
+                           FUNCTION TRIM(BlockedUsername IN BlockedUserRecord) DELIMITED BY SIZE
+                           INTO CurrentMessage
+                       PERFORM DisplayAndLog
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE BlockedUserFile
+
+           IF BlockedCount = 0 THEN
+               MOVE "You have not blocked anyone." TO CurrentMessage
+               PERFORM DisplayAndLog
+           END-IF.
+
+       SWAP-BLOCKED-FILES.
+           CALL "CBL_DELETE_FILE" USING "blocked_users.dat"
+           CALL "CBL_RENAME_FILE" USING "blocked_users_temp.dat"
+               "blocked_users.dat".
