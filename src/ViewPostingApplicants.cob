@@ -0,0 +1,230 @@
+       ViewPostingApplicants.
+           MOVE "--- My Job Postings ---" TO CurrentMessage
+           PERFORM DisplayAndLog
+           MOVE 0 TO MyPostingCount
+           MOVE 'N' TO EOF-JobFile
+           OPEN INPUT JobFile
+           PERFORM UNTIL EOF-JobFile = 'Y'
+               READ JobFile INTO JobRecord
+               AT END
+                   MOVE 'Y' TO EOF-JobFile
+               NOT AT END
+                   IF JobUsername IN JobRecord = CurrentUsername THEN
+                       ADD 1 TO MyPostingCount
+                       MOVE SPACES TO CurrentMessage
+                       STRING FUNCTION TRIM(MyPostingCount) DELIMITED BY SIZE
+                           ". " DELIMITED BY SIZE
+                           FUNCTION TRIM(JobTitle IN JobRecord) DELIMITED BY SIZE
+                           " at " DELIMITED BY SIZE
+                           FUNCTION TRIM(JobEmployer IN JobRecord) DELIMITED BY SIZE
+                           INTO CurrentMessage
+                       PERFORM DisplayAndLog
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE JobFile
+
+           IF MyPostingCount = 0 THEN
+               MOVE "You have not posted any jobs yet." TO CurrentMessage
+               PERFORM DisplayAndLog
+           ELSE
+               MOVE "Enter number to manage, or 0 to skip:" TO CurrentMessage
+               PERFORM DisplayAndLog
+               PERFORM ReadMenuOption
+               IF MenuOption > 0 AND MenuOption <= MyPostingCount THEN
+                   PERFORM SelectMyPosting
+                   MOVE "1. View Applicants  2. Remove Listing  3. Edit Listing" TO CurrentMessage
+                   PERFORM DisplayAndLog
+                   PERFORM ReadMenuOption
+                   EVALUATE MenuOption
+                       WHEN 1
+                           PERFORM ListPostingApplicants
+                       WHEN 2
+                           PERFORM RemoveMyPosting
+                       WHEN 3
+                           PERFORM EditMyPosting
+                       WHEN OTHER
+                           MOVE "Invalid option. Please try again." TO CurrentMessage
+                           PERFORM DisplayAndLog
+                   END-EVALUATE
+               END-IF
+           END-IF.
+
+       SelectMyPosting.
+           MOVE 0 TO MyPostingIndex
+           MOVE 'N' TO JobFound
+           MOVE 'N' TO EOF-JobFile
+           OPEN INPUT JobFile
+           PERFORM UNTIL EOF-JobFile = 'Y' OR JobFound = 'Y'
+               READ JobFile INTO JobRecord
+               AT END
+                   MOVE 'Y' TO EOF-JobFile
+               NOT AT END
+                   IF JobUsername IN JobRecord = CurrentUsername THEN
+                       ADD 1 TO MyPostingIndex
+                       IF MyPostingIndex = MenuOption THEN
+                           MOVE JobTitle IN JobRecord TO CurrentJobTitle
+                           MOVE JobEmployer IN JobRecord TO CurrentJobEmployer
+                           MOVE JobLocation IN JobRecord TO CurrentJobLocation
+                           MOVE 'Y' TO JobFound
+                       END-IF
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE JobFile.
+
+       ListPostingApplicants.
+           MOVE SPACES TO CurrentMessage
+           STRING "Applicants for " DELIMITED BY SIZE
+               FUNCTION TRIM(CurrentJobTitle) DELIMITED BY SIZE
+               " at " DELIMITED BY SIZE
+               FUNCTION TRIM(CurrentJobEmployer) DELIMITED BY SIZE
+               ":" DELIMITED BY SIZE
+               INTO CurrentMessage
+           PERFORM DisplayAndLog
+
+           MOVE 0 TO PostingApplicantCount
+           MOVE 'N' TO EOF-ApplicationFile
+           OPEN INPUT ApplicationFile
+           PERFORM UNTIL EOF-ApplicationFile = 'Y'
+               READ ApplicationFile INTO ApplicationRecord
+               AT END
+                   MOVE 'Y' TO EOF-ApplicationFile
+               NOT AT END
+                   IF FUNCTION TRIM(AppJobTitle IN ApplicationRecord) = FUNCTION TRIM(CurrentJobTitle)
+                       AND FUNCTION TRIM(AppJobEmployer IN ApplicationRecord) = FUNCTION TRIM(CurrentJobEmployer)
+                       AND FUNCTION TRIM(AppJobLocation IN ApplicationRecord) = FUNCTION TRIM(CurrentJobLocation)
+                   THEN
+                       ADD 1 TO PostingApplicantCount
+                       MOVE SPACES TO CurrentMessage
+                       STRING FUNCTION TRIM(PostingApplicantCount) DELIMITED BY SIZE
+                           ". " DELIMITED BY SIZE
+                           FUNCTION TRIM(AppUsername IN ApplicationRecord) DELIMITED BY SIZE
+                           INTO CurrentMessage
+                       PERFORM DisplayAndLog
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ApplicationFile
+
+           IF PostingApplicantCount = 0 THEN
+               MOVE "No applicants yet." TO CurrentMessage
+               PERFORM DisplayAndLog
+           END-IF.
+
+       RemoveMyPosting.
+           MOVE 'N' TO EOF-JobFile
+           OPEN INPUT JobFile
+           OPEN OUTPUT TempJobFile
+           PERFORM UNTIL EOF-JobFile = 'Y'
+               READ JobFile INTO JobRecord
+               AT END
+                   MOVE 'Y' TO EOF-JobFile
+               NOT AT END
+                   IF JobUsername IN JobRecord = CurrentUsername AND
+                      FUNCTION TRIM(JobTitle IN JobRecord) = FUNCTION TRIM(CurrentJobTitle) AND
+                      FUNCTION TRIM(JobEmployer IN JobRecord) = FUNCTION TRIM(CurrentJobEmployer) AND
+                      FUNCTION TRIM(JobLocation IN JobRecord) = FUNCTION TRIM(CurrentJobLocation)
+                   THEN
+                       CONTINUE
+                   ELSE
+                       WRITE TempJobRecord FROM JobRecord
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE JobFile
+           CLOSE TempJobFile
+
+           PERFORM SWAP-JOB-FILES
+
+           MOVE "Listing removed." TO CurrentMessage
+           PERFORM DisplayAndLog.
+
+       SWAP-JOB-FILES.
+           CALL "CBL_DELETE_FILE" USING "jobs.dat"
+           CALL "CBL_RENAME_FILE" USING "jobs_temp.dat"
+               "jobs.dat".
+
+       EditMyPosting.
+           MOVE "Enter new Description (blank to keep unchanged): " TO CurrentMessage
+           PERFORM DisplayAndLog
+           READ InputFile INTO InputRecord
+           AT END
+               PERFORM CountUnansweredPrompt
+               MOVE 'Y' TO EOF-InputFile
+               MOVE SPACES TO EditJobNewDescription
+           NOT AT END
+               PERFORM IncrementInputCheckpoint
+               MOVE FUNCTION TRIM(InputRecord(1:200)) TO EditJobNewDescription
+           END-READ
+
+           MOVE "Enter new Location (blank to keep unchanged): " TO CurrentMessage
+           PERFORM DisplayAndLog
+           READ InputFile INTO InputRecord
+           AT END
+               PERFORM CountUnansweredPrompt
+               MOVE 'Y' TO EOF-InputFile
+               MOVE SPACES TO EditJobNewLocation
+           NOT AT END
+               PERFORM IncrementInputCheckpoint
+               MOVE FUNCTION TRIM(InputRecord(1:50)) TO EditJobNewLocation
+           END-READ
+
+           MOVE "Enter new Salary (blank to keep unchanged, 'NONE' for N/A): " TO CurrentMessage
+           PERFORM DisplayAndLog
+           READ InputFile INTO InputRecord
+           AT END
+               PERFORM CountUnansweredPrompt
+               MOVE 'Y' TO EOF-InputFile
+               MOVE SPACES TO EditJobNewSalary
+           NOT AT END
+               PERFORM IncrementInputCheckpoint
+               IF InputRecord = "NONE"
+                   MOVE "N/A" TO EditJobNewSalary
+               ELSE
+                   MOVE FUNCTION TRIM(InputRecord(1:30)) TO EditJobNewSalary
+               END-IF
+           END-READ
+
+           PERFORM REWRITE-JOB-POSTING
+
+           MOVE "JOB_EDIT" TO AuditActionName
+           MOVE CurrentJobTitle TO AuditDetailText
+           PERFORM WriteAuditLog
+
+           MOVE "Listing updated." TO CurrentMessage
+           PERFORM DisplayAndLog.
+
+       REWRITE-JOB-POSTING.
+           MOVE 'N' TO EOF-JobFile
+           OPEN INPUT JobFile
+           OPEN OUTPUT TempJobFile
+           PERFORM UNTIL EOF-JobFile = 'Y'
+               READ JobFile INTO JobRecord
+               AT END
+                   MOVE 'Y' TO EOF-JobFile
+               NOT AT END
+                   IF JobUsername IN JobRecord = CurrentUsername AND
+                      FUNCTION TRIM(JobTitle IN JobRecord) = FUNCTION TRIM(CurrentJobTitle) AND
+                      FUNCTION TRIM(JobEmployer IN JobRecord) = FUNCTION TRIM(CurrentJobEmployer) AND
+                      FUNCTION TRIM(JobLocation IN JobRecord) = FUNCTION TRIM(CurrentJobLocation)
+                   THEN
+                       IF FUNCTION TRIM(EditJobNewDescription) NOT = SPACES
+                           STRING "     " DELIMITED BY SIZE
+                               FUNCTION TRIM(EditJobNewDescription) DELIMITED BY SIZE
+                               INTO JobDescription IN JobRecord
+                       END-IF
+                       IF FUNCTION TRIM(EditJobNewLocation) NOT = SPACES
+                           MOVE EditJobNewLocation TO JobLocation IN JobRecord
+                       END-IF
+                       IF FUNCTION TRIM(EditJobNewSalary) NOT = SPACES
+                           MOVE EditJobNewSalary TO JobSalary IN JobRecord
+                       END-IF
+                   END-IF
+                   WRITE TempJobRecord FROM JobRecord
+               END-READ
+           END-PERFORM
+           CLOSE JobFile
+           CLOSE TempJobFile
+
+           PERFORM SWAP-JOB-FILES.
