@@ -7,7 +7,9 @@
 			   PERFORM DisplayAndLog
 			   MOVE "2. View My Messages" TO CurrentMessage
 			   PERFORM DisplayAndLog
-			   MOVE "3. Back to Main Menu" TO CurrentMessage
+			   MOVE "3. View a Conversation" TO CurrentMessage
+			   PERFORM DisplayAndLog
+			   MOVE "4. Back to Main Menu" TO CurrentMessage
 			   PERFORM DisplayAndLog
 			   PERFORM ReadMenuOption
 			   EVALUATE MenuOption
@@ -16,6 +18,8 @@
 				   WHEN 2
 					   PERFORM ViewMyMessages
 				   WHEN 3
+					   PERFORM ViewConversation
+				   WHEN 4
 					   MOVE 'Y' TO BackToMainMenu
 				   WHEN OTHER
 					   MOVE "Invalid option. Please try again." TO CurrentMessage
@@ -28,10 +32,13 @@
 		   PERFORM DisplayAndLog
 		   READ InputFile INTO InputRecord
 		   AT END
+			   PERFORM CountUnansweredPrompt
 			   MOVE 'Y' TO EOF-InputFile
 			   MOVE SPACES TO RecipientUsername
 		   NOT AT END
+			   PERFORM IncrementInputCheckpoint
 			   MOVE FUNCTION TRIM(InputRecord(1:100)) TO RecipientUsername
+			   MOVE FUNCTION UPPER-CASE(RecipientUsername) TO RecipientUsername
 		   END-READ
 
 		   MOVE 'N' TO RecipientExists
@@ -79,19 +86,27 @@
 			   END-PERFORM
 			   CLOSE ConnectionRequestFile
 
+			   MOVE RecipientUsername TO BlockCheckTarget
+			   PERFORM CheckBlocked
+
 			   IF RecipientConnected = 'N' THEN
 				   MOVE "You can only message users you are connected with."
 					   TO CurrentMessage
 				   PERFORM DisplayAndLog
+			   ELSE IF IsBlocked = 'Y' THEN
+				   MOVE "You cannot message this user." TO CurrentMessage
+				   PERFORM DisplayAndLog
 			   ELSE
 				   MOVE "Enter your message (max 200 chars):" TO CurrentMessage
 				   PERFORM DisplayAndLog
 				   MOVE 'N' TO EOF-InputFile
 				   READ InputFile INTO InputRecord
 				   AT END
+					   PERFORM CountUnansweredPrompt
 					   MOVE 'Y' TO EOF-InputFile
 					   MOVE SPACES TO MessageText
 				   NOT AT END
+					   PERFORM IncrementInputCheckpoint
 					   MOVE FUNCTION TRIM(InputRecord(1:200)) TO MessageText
 				   END-READ
 
@@ -100,9 +115,11 @@
 					   PERFORM DisplayAndLog
 					   READ InputFile INTO InputRecord
 					   AT END
+						   PERFORM CountUnansweredPrompt
 						   MOVE 'Y' TO EOF-InputFile
 						   MOVE SPACES TO MessageText
 					   NOT AT END
+						   PERFORM IncrementInputCheckpoint
 						   MOVE FUNCTION TRIM(InputRecord(1:200)) TO MessageText
 					   END-READ
 				   END-PERFORM
@@ -112,9 +129,10 @@
 					   PERFORM DisplayAndLog
 				   ELSE
 					   OPEN EXTEND MessageFile
-					   MOVE CurrentUsername TO MsgSender
-					   MOVE RecipientUsername TO MsgRecipient
-					   MOVE MessageText TO MsgContent
+					   MOVE CurrentUsername TO MsgSender IN MessageRecord
+					   MOVE RecipientUsername TO MsgRecipient IN MessageRecord
+					   MOVE MessageText TO MsgContent IN MessageRecord
+					   MOVE "Unread" TO MsgStatus IN MessageRecord
 					   MOVE SPACES TO FixedMessageTimestamp
 					   MOVE SPACES TO FormattedMessageTimestamp
 					   ACCEPT FixedMessageTimestamp
@@ -135,7 +153,7 @@
 						   MOVE FixedMessageTimestamp
 							   TO FormattedMessageTimestamp
 					   END-IF
-					   MOVE FormattedMessageTimestamp TO MsgTimestamp
+					   MOVE FormattedMessageTimestamp TO MsgTimestamp IN MessageRecord
 					   WRITE MessageRecord
 					   CLOSE MessageFile
 
@@ -147,4 +165,5 @@
 					   PERFORM DisplayAndLog
 				   END-IF
 			   END-IF
+			   END-IF
 		   END-IF.
