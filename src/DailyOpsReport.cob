@@ -0,0 +1,277 @@
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. DailyOpsReport.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT UserDataFile ASSIGN TO "users.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT UserProfileRecordFile ASSIGN TO "profiles.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ConnectionRequestFile ASSIGN TO "connections.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT JobFile ASSIGN TO "jobs.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ApplicationFile ASSIGN TO "applications.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MessageFile ASSIGN TO "messages.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ReportFile ASSIGN TO "output/DailyOpsReport.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD UserDataFile.
+       01 UserRecord.
+           05 Username PIC X(20).
+           05 Password PIC X(20).
+           05 CreatedDate PIC X(10).
+
+       FD UserProfileRecordFile.
+       01 UserProfileRecord.
+           05 Username-Profile PIC X(20).
+           05 FirstName PIC X(20).
+           05 LastName PIC X(20).
+           05 University PIC X(30).
+           05 Major PIC X(30).
+           05 GraduationYear PIC 9(4).
+           05 AboutMe PIC X(200).
+           05 ResumeFilePath PIC X(100).
+           05 CreatedDate PIC X(10).
+
+       FD ConnectionRequestFile.
+       01 ConnectionRecord.
+           05 FromUsername PIC X(20).
+           05 ToUsername PIC X(20).
+           05 ConnectionStatus PIC X(10).
+           05 CreatedDate PIC X(10).
+
+       FD JobFile.
+       01 JobRecord.
+           05 JobUsername PIC X(20).
+           05 JobTitle PIC X(50).
+           05 JobDescription PIC X(200).
+           05 JobEmployer PIC X(50).
+           05 JobLocation PIC X(50).
+           05 JobSalary PIC X(30).
+           05 JobCategory PIC X(10).
+           05 SalaryMin PIC 9(6).
+           05 SalaryMax PIC 9(6).
+           05 SalaryVisible PIC X(1).
+           05 ApplicationDeadline PIC X(10).
+           05 CreatedDate PIC X(10).
+
+       FD ApplicationFile.
+       01 ApplicationRecord.
+           05 AppUsername PIC X(20).
+           05 AppJobTitle PIC X(50).
+           05 AppJobEmployer PIC X(50).
+           05 AppJobLocation PIC X(50).
+           05 CreatedDate PIC X(10).
+
+       FD MessageFile.
+       01 MessageRecord.
+           05 MsgSender PIC X(20).
+           05 MsgRecipient PIC X(20).
+           05 MsgContent PIC X(200).
+           05 MsgTimestamp PIC X(20).
+
+       FD ReportFile.
+       01 ReportRecord PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 ReportDate PIC X(10).
+       01 FixedTimestamp PIC X(20).
+       01 CurrentDateTime PIC X(21).
+
+       01 EOF-UserData PIC X VALUE 'N'.
+       01 NewAccountCount PIC 9(5) VALUE 0.
+
+       01 EOF-ProfileData PIC X VALUE 'N'.
+       01 ProfileCompletedCount PIC 9(5) VALUE 0.
+
+       01 EOF-ConnectionFile PIC X VALUE 'N'.
+       01 ConnectionMadeCount PIC 9(5) VALUE 0.
+
+       01 EOF-JobFile PIC X VALUE 'N'.
+       01 JobPostedCount PIC 9(5) VALUE 0.
+
+       01 EOF-ApplicationFile PIC X VALUE 'N'.
+       01 ApplicationSubmittedCount PIC 9(5) VALUE 0.
+
+       01 EOF-MessageFile PIC X VALUE 'N'.
+       01 MessageSentCount PIC 9(5) VALUE 0.
+
+       01 CurrentMessage PIC X(100).
+
+       PROCEDURE DIVISION.
+       MainSection.
+           PERFORM DetermineReportDate
+           PERFORM CountNewAccounts
+           PERFORM CountProfilesCompleted
+           PERFORM CountConnectionsMade
+           PERFORM CountJobsPosted
+           PERFORM CountApplicationsSubmitted
+           PERFORM CountMessagesSent
+           PERFORM PrintDailySummary
+           STOP RUN.
+
+       DetermineReportDate.
+           MOVE SPACES TO FixedTimestamp
+           ACCEPT FixedTimestamp FROM ENVIRONMENT "INCOLLEGE_FIXED_TIMESTAMP"
+           IF FUNCTION TRIM(FixedTimestamp) = SPACES
+               MOVE FUNCTION CURRENT-DATE TO CurrentDateTime
+               STRING CurrentDateTime(1:4) DELIMITED BY SIZE
+                   "-" DELIMITED BY SIZE
+                   CurrentDateTime(5:2) DELIMITED BY SIZE
+                   "-" DELIMITED BY SIZE
+                   CurrentDateTime(7:2) DELIMITED BY SIZE
+                   INTO ReportDate
+           ELSE
+               MOVE FixedTimestamp(1:10) TO ReportDate
+           END-IF.
+
+       CountNewAccounts.
+           MOVE 'N' TO EOF-UserData
+           OPEN INPUT UserDataFile
+           PERFORM UNTIL EOF-UserData = 'Y'
+               READ UserDataFile INTO UserRecord
+               AT END
+                   MOVE 'Y' TO EOF-UserData
+               NOT AT END
+                   IF CreatedDate IN UserRecord = ReportDate
+                       ADD 1 TO NewAccountCount
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE UserDataFile.
+
+       CountProfilesCompleted.
+           MOVE 'N' TO EOF-ProfileData
+           OPEN INPUT UserProfileRecordFile
+           PERFORM UNTIL EOF-ProfileData = 'Y'
+               READ UserProfileRecordFile INTO UserProfileRecord
+               AT END
+                   MOVE 'Y' TO EOF-ProfileData
+               NOT AT END
+                   IF CreatedDate IN UserProfileRecord = ReportDate
+                       ADD 1 TO ProfileCompletedCount
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE UserProfileRecordFile.
+
+       CountConnectionsMade.
+           MOVE 'N' TO EOF-ConnectionFile
+           OPEN INPUT ConnectionRequestFile
+           PERFORM UNTIL EOF-ConnectionFile = 'Y'
+               READ ConnectionRequestFile INTO ConnectionRecord
+               AT END
+                   MOVE 'Y' TO EOF-ConnectionFile
+               NOT AT END
+                   IF ConnectionStatus IN ConnectionRecord = "Connected" AND
+                      CreatedDate IN ConnectionRecord = ReportDate
+                       ADD 1 TO ConnectionMadeCount
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ConnectionRequestFile.
+
+       CountJobsPosted.
+           MOVE 'N' TO EOF-JobFile
+           OPEN INPUT JobFile
+           PERFORM UNTIL EOF-JobFile = 'Y'
+               READ JobFile INTO JobRecord
+               AT END
+                   MOVE 'Y' TO EOF-JobFile
+               NOT AT END
+                   IF CreatedDate IN JobRecord = ReportDate
+                       ADD 1 TO JobPostedCount
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE JobFile.
+
+       CountApplicationsSubmitted.
+           MOVE 'N' TO EOF-ApplicationFile
+           OPEN INPUT ApplicationFile
+           PERFORM UNTIL EOF-ApplicationFile = 'Y'
+               READ ApplicationFile INTO ApplicationRecord
+               AT END
+                   MOVE 'Y' TO EOF-ApplicationFile
+               NOT AT END
+                   IF CreatedDate IN ApplicationRecord = ReportDate
+                       ADD 1 TO ApplicationSubmittedCount
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ApplicationFile.
+
+       CountMessagesSent.
+           MOVE 'N' TO EOF-MessageFile
+           OPEN INPUT MessageFile
+           PERFORM UNTIL EOF-MessageFile = 'Y'
+               READ MessageFile INTO MessageRecord
+               AT END
+                   MOVE 'Y' TO EOF-MessageFile
+               NOT AT END
+                   IF MsgTimestamp(1:10) = ReportDate
+                       ADD 1 TO MessageSentCount
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE MessageFile.
+
+       PrintDailySummary.
+           OPEN OUTPUT ReportFile
+           MOVE SPACES TO CurrentMessage
+           STRING "InCollege Daily Ops Summary for " DELIMITED BY SIZE
+               ReportDate DELIMITED BY SIZE
+               INTO CurrentMessage
+           PERFORM WriteReportLine
+
+           MOVE "----------------------------------------" TO CurrentMessage
+           PERFORM WriteReportLine
+
+           MOVE SPACES TO CurrentMessage
+           STRING "New accounts:          " DELIMITED BY SIZE
+               NewAccountCount DELIMITED BY SIZE
+               INTO CurrentMessage
+           PERFORM WriteReportLine
+
+           MOVE SPACES TO CurrentMessage
+           STRING "Profiles completed:    " DELIMITED BY SIZE
+               ProfileCompletedCount DELIMITED BY SIZE
+               INTO CurrentMessage
+           PERFORM WriteReportLine
+
+           MOVE SPACES TO CurrentMessage
+           STRING "Connections made:      " DELIMITED BY SIZE
+               ConnectionMadeCount DELIMITED BY SIZE
+               INTO CurrentMessage
+           PERFORM WriteReportLine
+
+           MOVE SPACES TO CurrentMessage
+           STRING "Jobs posted:           " DELIMITED BY SIZE
+               JobPostedCount DELIMITED BY SIZE
+               INTO CurrentMessage
+           PERFORM WriteReportLine
+
+           MOVE SPACES TO CurrentMessage
+           STRING "Applications submitted:" DELIMITED BY SIZE
+               ApplicationSubmittedCount DELIMITED BY SIZE
+               INTO CurrentMessage
+           PERFORM WriteReportLine
+
+           MOVE SPACES TO CurrentMessage
+           STRING "Messages sent:         " DELIMITED BY SIZE
+               MessageSentCount DELIMITED BY SIZE
+               INTO CurrentMessage
+           PERFORM WriteReportLine
+
+           CLOSE ReportFile.
+
+       WriteReportLine.
+           DISPLAY CurrentMessage
+           MOVE CurrentMessage TO ReportRecord
+           WRITE ReportRecord.
