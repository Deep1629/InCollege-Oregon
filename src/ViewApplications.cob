@@ -38,4 +38,53 @@
            STRING "Total applications: " DELIMITED BY SIZE
                FUNCTION TRIM(ApplicationCountDisplay) DELIMITED BY SIZE
                INTO CurrentMessage
+           PERFORM DisplayAndLog
+
+           IF ApplicationCount > 0 THEN
+               MOVE "Enter application # to withdraw, or 0 to go back:" TO CurrentMessage
+               PERFORM DisplayAndLog
+               READ InputFile INTO InputRecord
+               AT END
+                   PERFORM CountUnansweredPrompt
+                   MOVE 'Y' TO EOF-InputFile
+                   MOVE "0" TO WithdrawAppEntryCode
+               NOT AT END
+                   PERFORM IncrementInputCheckpoint
+                   MOVE FUNCTION TRIM(InputRecord(1:3)) TO WithdrawAppEntryCode
+               END-READ
+               MOVE FUNCTION NUMVAL-C(WithdrawAppEntryCode) TO WithdrawAppIndex
+               IF WithdrawAppIndex > 0 AND WithdrawAppIndex <= ApplicationCount THEN
+                   PERFORM WithdrawApplication
+               END-IF
+           END-IF.
+
+       WithdrawApplication.
+           MOVE 0 TO WithdrawAppMatchIndex
+           MOVE 'N' TO EOF-ApplicationFile
+           OPEN INPUT ApplicationFile
+           OPEN OUTPUT TempApplicationFile
+           PERFORM UNTIL EOF-ApplicationFile = 'Y'
+               READ ApplicationFile INTO ApplicationRecord
+               AT END
+                   MOVE 'Y' TO EOF-ApplicationFile
+               NOT AT END
+                   IF FUNCTION TRIM(AppUsername IN ApplicationRecord) = FUNCTION TRIM(CurrentUsername) THEN
+                       ADD 1 TO WithdrawAppMatchIndex
+                   END-IF
+                   IF FUNCTION TRIM(AppUsername IN ApplicationRecord) = FUNCTION TRIM(CurrentUsername)
+                      AND WithdrawAppMatchIndex = WithdrawAppIndex
+                       CONTINUE
+                   ELSE
+                       WRITE TempApplicationRecord FROM ApplicationRecord
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ApplicationFile
+           CLOSE TempApplicationFile
+
+           CALL "CBL_DELETE_FILE" USING "applications.dat"
+           CALL "CBL_RENAME_FILE" USING "applications_temp.dat"
+               "applications.dat"
+
+           MOVE "Application withdrawn." TO CurrentMessage
            PERFORM DisplayAndLog.
