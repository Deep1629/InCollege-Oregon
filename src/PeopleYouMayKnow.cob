@@ -0,0 +1,145 @@
+       PeopleYouMayKnow.
+           MOVE 'N' TO MyProfileFound
+           MOVE 'N' TO EOF-UserData
+           OPEN INPUT UserProfileRecordFile
+           PERFORM UNTIL MyProfileFound = 'Y' OR EOF-UserData = 'Y'
+               READ UserProfileRecordFile INTO UserProfileRecord
+               AT END
+                   MOVE 'Y' TO EOF-UserData
+               NOT AT END
+                   IF Username-Profile IN UserProfileRecord = CurrentUsername THEN
+                       MOVE University IN UserProfileRecord TO PYMKUniversity
+                       MOVE Major IN UserProfileRecord TO PYMKMajor
+                       MOVE GraduationYear IN UserProfileRecord TO PYMKGradYear
+                       MOVE 'Y' TO MyProfileFound
+                   END-IF
+           END-PERFORM
+           CLOSE UserProfileRecordFile
+
+           IF MyProfileFound = 'N' THEN
+               MOVE "No profile found. Please create a profile first." TO CurrentMessage
+               PERFORM DisplayAndLog
+           ELSE
+               MOVE 0 TO PYMKMatchCount
+               MOVE "People You May Know:" TO CurrentMessage
+               PERFORM DisplayAndLog
+               MOVE 'N' TO EOF-UserData
+               OPEN INPUT UserProfileRecordFile
+               PERFORM UNTIL EOF-UserData = 'Y'
+                   READ UserProfileRecordFile INTO UserProfileRecord
+                   AT END
+                       MOVE 'Y' TO EOF-UserData
+                   NOT AT END
+                       IF Username-Profile IN UserProfileRecord NOT = CurrentUsername
+                           AND (FUNCTION TRIM(University IN UserProfileRecord) =
+                                FUNCTION TRIM(PYMKUniversity) OR
+                                FUNCTION TRIM(Major IN UserProfileRecord) =
+                                FUNCTION TRIM(PYMKMajor) OR
+                                GraduationYear IN UserProfileRecord = PYMKGradYear)
+                       THEN
+                           MOVE Username-Profile IN UserProfileRecord TO PYMKCandidateUsername
+                           PERFORM CheckPYMKExcluded
+                           IF PYMKAlreadyRelated = 'N' THEN
+                               ADD 1 TO PYMKMatchCount
+                               MOVE SPACES TO CurrentMessage
+                               STRING FUNCTION TRIM(PYMKMatchCount) DELIMITED BY SIZE
+                                   ". " DELIMITED BY SIZE
+                                   FUNCTION TRIM(FirstName IN UserProfileRecord) DELIMITED BY SIZE
+                                   " " DELIMITED BY SIZE
+                                   FUNCTION TRIM(LastName IN UserProfileRecord) DELIMITED BY SIZE
+                                   " - " DELIMITED BY SIZE
+                                   FUNCTION TRIM(University IN UserProfileRecord) DELIMITED BY SIZE
+                                   " - " DELIMITED BY SIZE
+                                   FUNCTION TRIM(Major IN UserProfileRecord) DELIMITED BY SIZE
+                                   " - " DELIMITED BY SIZE
+                                   GraduationYear IN UserProfileRecord DELIMITED BY SIZE
+                                   INTO CurrentMessage
+                               PERFORM DisplayAndLog
+                           END-IF
+                       END-IF
+               END-PERFORM
+               CLOSE UserProfileRecordFile
+
+               IF PYMKMatchCount = 0 THEN
+                   MOVE "No suggestions found." TO CurrentMessage
+                   PERFORM DisplayAndLog
+               ELSE
+                   MOVE "Enter number to connect with, or 0 to skip:" TO CurrentMessage
+                   PERFORM DisplayAndLog
+                   PERFORM ReadMenuOption
+                   IF MenuOption > 0 AND MenuOption <= PYMKMatchCount THEN
+                       PERFORM SelectPYMKMatch
+                       MOVE "Send connection request? (Y/N):" TO CurrentMessage
+                       PERFORM DisplayAndLog
+                       READ InputFile INTO InputRecord
+                       AT END
+                           PERFORM CountUnansweredPrompt
+                           MOVE 'Y' TO EOF-InputFile
+                           MOVE 'N' TO SendRequest
+                       NOT AT END
+                           PERFORM IncrementInputCheckpoint
+                           MOVE InputRecord(1:1) TO SendRequest
+                       END-READ
+                       IF SendRequest = 'Y' OR SendRequest = 'y' THEN
+                           PERFORM SendConnectionRequest
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       CheckPYMKExcluded.
+           MOVE 'N' TO PYMKAlreadyRelated
+           MOVE 'N' TO EOF-ConnectionFile
+           OPEN INPUT ConnectionRequestFile
+           PERFORM UNTIL EOF-ConnectionFile = 'Y'
+               READ ConnectionRequestFile INTO ConnectionRecord
+               AT END
+                   MOVE 'Y' TO EOF-ConnectionFile
+               NOT AT END
+                   IF (FromUsername IN ConnectionRecord = CurrentUsername AND
+                       ToUsername IN ConnectionRecord = PYMKCandidateUsername) OR
+                      (ToUsername IN ConnectionRecord = CurrentUsername AND
+                       FromUsername IN ConnectionRecord = PYMKCandidateUsername)
+                       MOVE 'Y' TO PYMKAlreadyRelated
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ConnectionRequestFile
+
+           IF PYMKAlreadyRelated = 'N' THEN
+               MOVE PYMKCandidateUsername TO BlockCheckTarget
+               PERFORM CheckBlocked
+               IF IsBlocked = 'Y' THEN
+                   MOVE 'Y' TO PYMKAlreadyRelated
+               END-IF
+           END-IF.
+
+       SelectPYMKMatch.
+           MOVE 0 TO PYMKMatchIndex
+           MOVE 'N' TO PYMKMatchFound
+           MOVE 'N' TO EOF-UserData
+           OPEN INPUT UserProfileRecordFile
+           PERFORM UNTIL EOF-UserData = 'Y' OR PYMKMatchFound = 'Y'
+               READ UserProfileRecordFile INTO UserProfileRecord
+               AT END
+                   MOVE 'Y' TO EOF-UserData
+               NOT AT END
+                   IF Username-Profile IN UserProfileRecord NOT = CurrentUsername
+                       AND (FUNCTION TRIM(University IN UserProfileRecord) =
+                            FUNCTION TRIM(PYMKUniversity) OR
+                            FUNCTION TRIM(Major IN UserProfileRecord) =
+                            FUNCTION TRIM(PYMKMajor) OR
+                            GraduationYear IN UserProfileRecord = PYMKGradYear)
+                   THEN
+                       MOVE Username-Profile IN UserProfileRecord TO PYMKCandidateUsername
+                       PERFORM CheckPYMKExcluded
+                       IF PYMKAlreadyRelated = 'N' THEN
+                           ADD 1 TO PYMKMatchIndex
+                           IF PYMKMatchIndex = MenuOption THEN
+                               MOVE Username-Profile IN UserProfileRecord TO SearchedUsername
+                               MOVE 'Y' TO PYMKMatchFound
+                           END-IF
+                       END-IF
+                   END-IF
+           END-PERFORM
+           CLOSE UserProfileRecordFile.
