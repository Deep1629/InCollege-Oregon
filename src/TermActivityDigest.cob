@@ -0,0 +1,370 @@
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. TermActivityDigest.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT UserDataFile ASSIGN TO "users.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT UserProfileRecordFile ASSIGN TO "profiles.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ConnectionRequestFile ASSIGN TO "connections.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT JobFile ASSIGN TO "jobs.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ApplicationFile ASSIGN TO "applications.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MessageFile ASSIGN TO "messages.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ExperienceFile ASSIGN TO "experience.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EducationFile ASSIGN TO "education.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ReportFile ASSIGN TO "output/TermActivityDigest.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD UserDataFile.
+       01 UserRecord.
+           05 Username PIC X(20).
+           05 Password PIC X(20).
+           05 CreatedDate PIC X(10).
+
+       FD UserProfileRecordFile.
+       01 UserProfileRecord.
+           05 Username-Profile PIC X(20).
+           05 FirstName PIC X(20).
+           05 LastName PIC X(20).
+           05 University PIC X(30).
+           05 Major PIC X(30).
+           05 GraduationYear PIC 9(4).
+           05 AboutMe PIC X(200).
+           05 ResumeFilePath PIC X(100).
+           05 CreatedDate PIC X(10).
+
+       FD ConnectionRequestFile.
+       01 ConnectionRecord.
+           05 FromUsername PIC X(20).
+           05 ToUsername PIC X(20).
+           05 ConnectionStatus PIC X(10).
+           05 CreatedDate PIC X(10).
+
+       FD JobFile.
+       01 JobRecord.
+           05 JobUsername PIC X(20).
+           05 JobTitle PIC X(50).
+           05 JobDescription PIC X(200).
+           05 JobEmployer PIC X(50).
+           05 JobLocation PIC X(50).
+           05 JobSalary PIC X(30).
+           05 JobCategory PIC X(10).
+           05 SalaryMin PIC 9(6).
+           05 SalaryMax PIC 9(6).
+           05 SalaryVisible PIC X(1).
+           05 ApplicationDeadline PIC X(10).
+           05 CreatedDate PIC X(10).
+
+       FD ApplicationFile.
+       01 ApplicationRecord.
+           05 AppUsername PIC X(20).
+           05 AppJobTitle PIC X(50).
+           05 AppJobEmployer PIC X(50).
+           05 AppJobLocation PIC X(50).
+           05 CreatedDate PIC X(10).
+
+       FD MessageFile.
+       01 MessageRecord.
+           05 MsgSender PIC X(20).
+           05 MsgRecipient PIC X(20).
+           05 MsgContent PIC X(200).
+           05 MsgTimestamp PIC X(20).
+           05 MsgStatus PIC X(6).
+
+       FD ExperienceFile.
+       01 ExperienceRecord.
+           05 ExpUsername PIC X(20).
+           05 ExpEntryNumber PIC 9(1).
+           05 ExpTitle PIC X(200).
+           05 ExpCompany PIC X(200).
+           05 ExpDates PIC X(100).
+           05 ExpDescription PIC X(500).
+
+       FD EducationFile.
+       01 EducationRecord.
+           05 EduUsername PIC X(20).
+           05 EduEntryNumber PIC 9(1).
+           05 EduDegree PIC X(50).
+           05 EduUniversity PIC X(50).
+           05 EduYears PIC X(9).
+
+       FD ReportFile.
+       01 ReportRecord PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 CurrentMessage PIC X(100).
+
+       01 EOF-UserData PIC X VALUE 'N'.
+       01 AccountCount PIC 9(5) VALUE 0.
+
+       01 EOF-ProfileData PIC X VALUE 'N'.
+       01 ProfileFound PIC X VALUE 'N'.
+       01 ProfileCompleteCount PIC 9(5) VALUE 0.
+       01 ProfileIncompleteCount PIC 9(5) VALUE 0.
+
+       01 EOF-ConnectionFile PIC X VALUE 'N'.
+       01 ConnectionMadeCount PIC 9(5) VALUE 0.
+
+       01 EOF-JobFile PIC X VALUE 'N'.
+       01 JobPostedCount PIC 9(5) VALUE 0.
+       01 JobFilledCount PIC 9(5) VALUE 0.
+       01 JobApplicantCount PIC 9(5) VALUE 0.
+
+       01 EOF-ApplicationFile PIC X VALUE 'N'.
+       01 ApplicationSubmittedCount PIC 9(5) VALUE 0.
+
+       01 EOF-MessageFile PIC X VALUE 'N'.
+       01 MessageSentCount PIC 9(5) VALUE 0.
+
+       01 EOF-ExperienceFile PIC X VALUE 'N'.
+       01 HasExperienceEntry PIC X VALUE 'N'.
+       01 ExperienceCheckUsername PIC X(20).
+
+       01 EOF-EducationFile PIC X VALUE 'N'.
+       01 HasEducationEntry PIC X VALUE 'N'.
+       01 EducationCheckUsername PIC X(20).
+
+       PROCEDURE DIVISION.
+       MainSection.
+           PERFORM CountAccounts
+           PERFORM CountProfileCompletion
+           PERFORM CountConnectionsMade
+           PERFORM CountApplicationsSubmitted
+           PERFORM CountMessagesSent
+           PERFORM PrintDigest
+           STOP RUN.
+
+       CountAccounts.
+           MOVE 'N' TO EOF-UserData
+           OPEN INPUT UserDataFile
+           PERFORM UNTIL EOF-UserData = 'Y'
+               READ UserDataFile INTO UserRecord
+               AT END
+                   MOVE 'Y' TO EOF-UserData
+               NOT AT END
+                   ADD 1 TO AccountCount
+               END-READ
+           END-PERFORM
+           CLOSE UserDataFile.
+
+       CountProfileCompletion.
+           MOVE 'N' TO EOF-ProfileData
+           OPEN INPUT UserProfileRecordFile
+           PERFORM UNTIL EOF-ProfileData = 'Y'
+               READ UserProfileRecordFile INTO UserProfileRecord
+               AT END
+                   MOVE 'Y' TO EOF-ProfileData
+               NOT AT END
+                   MOVE Username-Profile IN UserProfileRecord TO ExperienceCheckUsername
+                   PERFORM CheckHasExperience
+                   MOVE Username-Profile IN UserProfileRecord TO EducationCheckUsername
+                   PERFORM CheckHasEducation
+                   IF FUNCTION TRIM(AboutMe IN UserProfileRecord) NOT = SPACES AND
+                      HasExperienceEntry = 'Y' AND
+                      HasEducationEntry = 'Y'
+                       ADD 1 TO ProfileCompleteCount
+                   ELSE
+                       ADD 1 TO ProfileIncompleteCount
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE UserProfileRecordFile.
+
+       CheckHasExperience.
+           MOVE 'N' TO HasExperienceEntry
+           MOVE 'N' TO EOF-ExperienceFile
+           OPEN INPUT ExperienceFile
+           PERFORM UNTIL EOF-ExperienceFile = 'Y'
+               READ ExperienceFile INTO ExperienceRecord
+               AT END
+                   MOVE 'Y' TO EOF-ExperienceFile
+               NOT AT END
+                   IF ExpUsername IN ExperienceRecord = ExperienceCheckUsername
+                       MOVE 'Y' TO HasExperienceEntry
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ExperienceFile.
+
+       CheckHasEducation.
+           MOVE 'N' TO HasEducationEntry
+           MOVE 'N' TO EOF-EducationFile
+           OPEN INPUT EducationFile
+           PERFORM UNTIL EOF-EducationFile = 'Y'
+               READ EducationFile INTO EducationRecord
+               AT END
+                   MOVE 'Y' TO EOF-EducationFile
+               NOT AT END
+                   IF EduUsername IN EducationRecord = EducationCheckUsername
+                       MOVE 'Y' TO HasEducationEntry
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE EducationFile.
+
+       CountConnectionsMade.
+           MOVE 'N' TO EOF-ConnectionFile
+           OPEN INPUT ConnectionRequestFile
+           PERFORM UNTIL EOF-ConnectionFile = 'Y'
+               READ ConnectionRequestFile INTO ConnectionRecord
+               AT END
+                   MOVE 'Y' TO EOF-ConnectionFile
+               NOT AT END
+                   IF ConnectionStatus IN ConnectionRecord = "Connected"
+                       ADD 1 TO ConnectionMadeCount
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ConnectionRequestFile.
+
+       CountApplicationsSubmitted.
+           MOVE 'N' TO EOF-ApplicationFile
+           OPEN INPUT ApplicationFile
+           PERFORM UNTIL EOF-ApplicationFile = 'Y'
+               READ ApplicationFile INTO ApplicationRecord
+               AT END
+                   MOVE 'Y' TO EOF-ApplicationFile
+               NOT AT END
+                   ADD 1 TO ApplicationSubmittedCount
+               END-READ
+           END-PERFORM
+           CLOSE ApplicationFile.
+
+       CountMessagesSent.
+           MOVE 'N' TO EOF-MessageFile
+           OPEN INPUT MessageFile
+           PERFORM UNTIL EOF-MessageFile = 'Y'
+               READ MessageFile INTO MessageRecord
+               AT END
+                   MOVE 'Y' TO EOF-MessageFile
+               NOT AT END
+                   ADD 1 TO MessageSentCount
+               END-READ
+           END-PERFORM
+           CLOSE MessageFile.
+
+       PrintDigest.
+           OPEN OUTPUT ReportFile
+           MOVE "InCollege End-of-Term Activity Digest" TO CurrentMessage
+           PERFORM WriteReportLine
+           MOVE "----------------------------------------" TO CurrentMessage
+           PERFORM WriteReportLine
+
+           MOVE SPACES TO CurrentMessage
+           STRING "Accounts created:          " DELIMITED BY SIZE
+               AccountCount DELIMITED BY SIZE
+               INTO CurrentMessage
+           PERFORM WriteReportLine
+
+           MOVE SPACES TO CurrentMessage
+           STRING "Profiles completed:        " DELIMITED BY SIZE
+               ProfileCompleteCount DELIMITED BY SIZE
+               INTO CurrentMessage
+           PERFORM WriteReportLine
+
+           MOVE SPACES TO CurrentMessage
+           STRING "Profiles incomplete:       " DELIMITED BY SIZE
+               ProfileIncompleteCount DELIMITED BY SIZE
+               INTO CurrentMessage
+           PERFORM WriteReportLine
+
+           MOVE SPACES TO CurrentMessage
+           STRING "Connections made:          " DELIMITED BY SIZE
+               ConnectionMadeCount DELIMITED BY SIZE
+               INTO CurrentMessage
+           PERFORM WriteReportLine
+
+           MOVE SPACES TO CurrentMessage
+           STRING "Applications submitted:    " DELIMITED BY SIZE
+               ApplicationSubmittedCount DELIMITED BY SIZE
+               INTO CurrentMessage
+           PERFORM WriteReportLine
+
+           MOVE SPACES TO CurrentMessage
+           STRING "Messages sent:              " DELIMITED BY SIZE
+               MessageSentCount DELIMITED BY SIZE
+               INTO CurrentMessage
+           PERFORM WriteReportLine
+
+           MOVE SPACES TO CurrentMessage
+           PERFORM WriteReportLine
+
+           MOVE "Job postings (applicants per listing):" TO CurrentMessage
+           PERFORM WriteReportLine
+
+           PERFORM PrintJobsAndApplicants
+
+           MOVE SPACES TO CurrentMessage
+           PERFORM WriteReportLine
+
+           MOVE SPACES TO CurrentMessage
+           STRING "Jobs posted: " DELIMITED BY SIZE
+               JobPostedCount DELIMITED BY SIZE
+               "   Jobs filled (>=1 applicant): " DELIMITED BY SIZE
+               JobFilledCount DELIMITED BY SIZE
+               INTO CurrentMessage
+           PERFORM WriteReportLine
+
+           CLOSE ReportFile.
+
+       PrintJobsAndApplicants.
+           MOVE 'N' TO EOF-JobFile
+           OPEN INPUT JobFile
+           PERFORM UNTIL EOF-JobFile = 'Y'
+               READ JobFile INTO JobRecord
+               AT END
+                   MOVE 'Y' TO EOF-JobFile
+               NOT AT END
+                   ADD 1 TO JobPostedCount
+                   PERFORM CountApplicantsForJob
+
+                   MOVE SPACES TO CurrentMessage
+                   STRING "  " DELIMITED BY SIZE
+                       FUNCTION TRIM(JobTitle IN JobRecord) DELIMITED BY SIZE
+                       " at " DELIMITED BY SIZE
+                       FUNCTION TRIM(JobEmployer IN JobRecord) DELIMITED BY SIZE
+                       " - " DELIMITED BY SIZE
+                       JobApplicantCount DELIMITED BY SIZE
+                       " applicant(s)" DELIMITED BY SIZE
+                       INTO CurrentMessage
+                   PERFORM WriteReportLine
+
+                   IF JobApplicantCount > 0
+                       ADD 1 TO JobFilledCount
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE JobFile.
+
+       CountApplicantsForJob.
+           MOVE 0 TO JobApplicantCount
+           MOVE 'N' TO EOF-ApplicationFile
+           OPEN INPUT ApplicationFile
+           PERFORM UNTIL EOF-ApplicationFile = 'Y'
+               READ ApplicationFile INTO ApplicationRecord
+               AT END
+                   MOVE 'Y' TO EOF-ApplicationFile
+               NOT AT END
+                   IF FUNCTION TRIM(AppJobTitle IN ApplicationRecord) = FUNCTION TRIM(JobTitle IN JobRecord)
+                       AND FUNCTION TRIM(AppJobEmployer IN ApplicationRecord) = FUNCTION TRIM(JobEmployer IN JobRecord)
+                       AND FUNCTION TRIM(AppJobLocation IN ApplicationRecord) = FUNCTION TRIM(JobLocation IN JobRecord)
+                       ADD 1 TO JobApplicantCount
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ApplicationFile.
+
+       WriteReportLine.
+           DISPLAY CurrentMessage
+           MOVE CurrentMessage TO ReportRecord
+           WRITE ReportRecord.
