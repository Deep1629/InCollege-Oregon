@@ -1,60 +1,211 @@
-	   BrowseJobs.
-		   MOVE 'N' TO BackToBrowseMenu
-		   PERFORM UNTIL BackToBrowseMenu = 'Y'
-			   MOVE "--- Available Job Listings ---" TO CurrentMessage
-			   PERFORM DisplayAndLog
-
-			   MOVE 0 TO JobListCount
-			   MOVE 'N' TO EOF-JobFile
-			   OPEN INPUT JobFile
-			   PERFORM UNTIL EOF-JobFile = 'Y'
-				   READ JobFile INTO JobRecord
-				   AT END
-					   MOVE 'Y' TO EOF-JobFile
-				   NOT AT END
-					   ADD 1 TO JobListCount
-					   MOVE JobListCount TO JobListCountDisplay
-					   MOVE SPACES TO CurrentMessage
-					   STRING FUNCTION TRIM(JobListCountDisplay) DELIMITED BY SIZE
-						   ". " DELIMITED BY SIZE
-						   FUNCTION TRIM(JobTitle IN JobRecord) DELIMITED BY SIZE
-						   " at " DELIMITED BY SIZE
-						   FUNCTION TRIM(JobEmployer IN JobRecord) DELIMITED BY SIZE
-						   " (" DELIMITED BY SIZE
-						   FUNCTION TRIM(JobLocation IN JobRecord) DELIMITED BY SIZE
-						   ")" DELIMITED BY SIZE
-						   INTO CurrentMessage
-					   PERFORM DisplayAndLog
-			   END-PERFORM
-			   CLOSE JobFile
-
-			   IF JobListCount = 0 THEN
-				   MOVE "No jobs/internships are currently available." TO CurrentMessage
-				   PERFORM DisplayAndLog
-				   MOVE 'Y' TO BackToBrowseMenu
-			   ELSE
-				   MOVE "----------------------------" TO CurrentMessage
-				   PERFORM DisplayAndLog
-				   MOVE "Enter job # for details, or 0 to go back:" TO CurrentMessage
-				   PERFORM DisplayAndLog
-				   READ InputFile INTO InputRecord
-				   AT END
-					   MOVE 'Y' TO EOF-InputFile
-					   MOVE 0 TO SelectedJobIndex
-				   NOT AT END
-					   MOVE InputRecord(1:3) TO TempString
-					   MOVE FUNCTION NUMVAL-C(TempString) TO SelectedJobIndex
-				   END-READ
-
-				   IF SelectedJobIndex = 0 THEN
-					   MOVE 'Y' TO BackToBrowseMenu
-				   ELSE
-					   IF SelectedJobIndex > 0 AND SelectedJobIndex <= JobListCount THEN
-						   PERFORM ApplyJob
-					   ELSE
-						   MOVE "Invalid job number. Please try again." TO CurrentMessage
-						   PERFORM DisplayAndLog
-					   END-IF
-				   END-IF
-			   END-IF
-		   END-PERFORM.
+       BrowseJobs.
+           PERFORM LookupMyUniversity
+           PERFORM PromptUniversityScope
+
+           MOVE "Enter a keyword to search job titles/descriptions (blank for any):"
+               TO CurrentMessage
+           PERFORM DisplayAndLog
+           READ InputFile INTO InputRecord
+           AT END
+               PERFORM CountUnansweredPrompt
+               MOVE 'Y' TO EOF-InputFile
+               MOVE SPACES TO JobFilterKeyword
+           NOT AT END
+               PERFORM IncrementInputCheckpoint
+               MOVE FUNCTION TRIM(InputRecord(1:50)) TO JobFilterKeyword
+           END-READ
+
+           MOVE "Enter a location to filter by (blank for any):" TO CurrentMessage
+           PERFORM DisplayAndLog
+           READ InputFile INTO InputRecord
+           AT END
+               PERFORM CountUnansweredPrompt
+               MOVE 'Y' TO EOF-InputFile
+               MOVE SPACES TO JobFilterLocation
+           NOT AT END
+               PERFORM IncrementInputCheckpoint
+               MOVE FUNCTION TRIM(InputRecord(1:50)) TO JobFilterLocation
+           END-READ
+
+           MOVE "Filter by category - 1=Internship, 2=Full-Time, 3=Part-Time, 0=Any:"
+               TO CurrentMessage
+           PERFORM DisplayAndLog
+           PERFORM ReadMenuOption
+           EVALUATE MenuOption
+               WHEN 1
+                   MOVE "Internship" TO JobFilterCategory
+               WHEN 2
+                   MOVE "Full-Time" TO JobFilterCategory
+               WHEN 3
+                   MOVE "Part-Time" TO JobFilterCategory
+               WHEN OTHER
+                   MOVE SPACES TO JobFilterCategory
+           END-EVALUATE
+
+           MOVE "Enter a minimum salary to filter by (0 for any):" TO CurrentMessage
+           PERFORM DisplayAndLog
+           READ InputFile INTO InputRecord
+           AT END
+               PERFORM CountUnansweredPrompt
+               MOVE 'Y' TO EOF-InputFile
+               MOVE 0 TO JobFilterMinSalary
+           NOT AT END
+               PERFORM IncrementInputCheckpoint
+               MOVE FUNCTION TRIM(InputRecord(1:6)) TO TempString
+               IF FUNCTION TRIM(TempString) IS NUMERIC THEN
+                   MOVE FUNCTION NUMVAL(TempString) TO JobFilterMinSalary
+               ELSE
+                   MOVE 0 TO JobFilterMinSalary
+               END-IF
+           END-READ
+
+           MOVE 1 TO JobPageNumber
+           MOVE 'N' TO BackToBrowseMenu
+           PERFORM UNTIL BackToBrowseMenu = 'Y'
+               PERFORM DisplayJobPage
+
+               IF JobMatchCount = 0 THEN
+                   MOVE "No jobs/internships matched your search." TO CurrentMessage
+                   PERFORM DisplayAndLog
+                   MOVE 'Y' TO BackToBrowseMenu
+               ELSE
+                   MOVE "----------------------------" TO CurrentMessage
+                   PERFORM DisplayAndLog
+                   MOVE "Enter job # for details, N for next page, P for previous page, or 0 to go back:"
+                       TO CurrentMessage
+                   PERFORM DisplayAndLog
+                   READ InputFile INTO InputRecord
+                   AT END
+                       PERFORM CountUnansweredPrompt
+                       MOVE 'Y' TO EOF-InputFile
+                       MOVE "0" TO JobPageEntryCode
+                   NOT AT END
+                       PERFORM IncrementInputCheckpoint
+                       MOVE FUNCTION TRIM(InputRecord(1:3)) TO JobPageEntryCode
+                   END-READ
+
+                   IF JobPageEntryCode = "N" OR JobPageEntryCode = "n" THEN
+                       IF JobPageEnd < JobMatchCount THEN
+                           ADD 1 TO JobPageNumber
+                       ELSE
+                           MOVE "Already on the last page." TO CurrentMessage
+                           PERFORM DisplayAndLog
+                       END-IF
+                   ELSE IF JobPageEntryCode = "P" OR JobPageEntryCode = "p" THEN
+                       IF JobPageNumber > 1 THEN
+                           SUBTRACT 1 FROM JobPageNumber
+                       ELSE
+                           MOVE "Already on the first page." TO CurrentMessage
+                           PERFORM DisplayAndLog
+                       END-IF
+                   ELSE
+                       MOVE FUNCTION NUMVAL-C(JobPageEntryCode) TO SelectedJobIndex
+                       IF SelectedJobIndex = 0 THEN
+                           MOVE 'Y' TO BackToBrowseMenu
+                       ELSE
+                           IF SelectedJobIndex > 0 AND SelectedJobIndex <= JobMatchCount THEN
+                               PERFORM ApplyJob
+                           ELSE
+                               MOVE "Invalid job number. Please try again." TO CurrentMessage
+                               PERFORM DisplayAndLog
+                           END-IF
+                       END-IF
+                   END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       DisplayJobPage.
+           COMPUTE JobPageStart = (JobPageNumber - 1) * JobPageSize + 1
+           COMPUTE JobPageEnd = JobPageNumber * JobPageSize
+           MOVE 0 TO JobMatchCount
+           MOVE 'N' TO EOF-JobFile
+           MOVE SPACES TO CurrentMessage
+           STRING "--- Available Job Listings (page " DELIMITED BY SIZE
+               JobPageNumber DELIMITED BY SIZE
+               ") ---" DELIMITED BY SIZE
+               INTO CurrentMessage
+           PERFORM DisplayAndLog
+           OPEN INPUT JobFile
+           PERFORM UNTIL EOF-JobFile = 'Y'
+               READ JobFile INTO JobRecord
+               AT END
+                   MOVE 'Y' TO EOF-JobFile
+               NOT AT END
+                   PERFORM CheckJobMatchesFilter
+                   IF JobMatches = 'Y' THEN
+                       ADD 1 TO JobMatchCount
+                       IF JobMatchCount >= JobPageStart AND
+                          JobMatchCount <= JobPageEnd
+                           PERFORM DisplayJobListing
+                       END-IF
+                   END-IF
+           END-PERFORM
+           CLOSE JobFile.
+
+       CheckJobMatchesFilter.
+           MOVE 'Y' TO JobMatches
+           IF FUNCTION TRIM(JobFilterKeyword) NOT = SPACES THEN
+               MOVE FUNCTION UPPER-CASE(JobTitle IN JobRecord) TO SubstringHaystack
+               MOVE FUNCTION UPPER-CASE(JobFilterKeyword) TO SubstringNeedle
+               PERFORM CheckSubstringMatch
+               IF SubstringFound = 'N' THEN
+                   MOVE FUNCTION UPPER-CASE(JobDescription IN JobRecord)
+                       TO SubstringHaystack
+                   PERFORM CheckSubstringMatch
+               END-IF
+               IF SubstringFound = 'N' THEN
+                   MOVE 'N' TO JobMatches
+               END-IF
+           END-IF
+           IF JobMatches = 'Y' AND FUNCTION TRIM(JobFilterLocation) NOT = SPACES THEN
+               IF FUNCTION TRIM(JobLocation IN JobRecord) NOT =
+                  FUNCTION TRIM(JobFilterLocation)
+                   MOVE 'N' TO JobMatches
+               END-IF
+           END-IF
+           IF JobMatches = 'Y' AND FUNCTION TRIM(JobFilterCategory) NOT = SPACES THEN
+               IF FUNCTION TRIM(JobCategory IN JobRecord) NOT =
+                  FUNCTION TRIM(JobFilterCategory)
+                   MOVE 'N' TO JobMatches
+               END-IF
+           END-IF
+           IF JobMatches = 'Y' AND JobFilterMinSalary > 0 THEN
+               IF SalaryMax IN JobRecord = 0 OR
+                  SalaryMax IN JobRecord < JobFilterMinSalary
+                   MOVE 'N' TO JobMatches
+               END-IF
+           END-IF
+           IF JobMatches = 'Y' AND UniversityScopeAll = 'N' THEN
+               MOVE JobUsername IN JobRecord TO UniversityLookupUsername
+               PERFORM LookupUserUniversity
+               IF FUNCTION TRIM(UniversityLookupResult) NOT = FUNCTION TRIM(MyUniversity)
+                   MOVE 'N' TO JobMatches
+               END-IF
+           END-IF.
+
+       DisplayJobListing.
+           MOVE JobMatchCount TO JobListCountDisplay
+           MOVE SPACES TO CurrentMessage
+           STRING FUNCTION TRIM(JobListCountDisplay) DELIMITED BY SIZE
+               ". " DELIMITED BY SIZE
+               FUNCTION TRIM(JobTitle IN JobRecord) DELIMITED BY SIZE
+               " at " DELIMITED BY SIZE
+               FUNCTION TRIM(JobEmployer IN JobRecord) DELIMITED BY SIZE
+               " (" DELIMITED BY SIZE
+               FUNCTION TRIM(JobLocation IN JobRecord) DELIMITED BY SIZE
+               ") [" DELIMITED BY SIZE
+               FUNCTION TRIM(JobCategory IN JobRecord) DELIMITED BY SIZE
+               "]" DELIMITED BY SIZE
+               INTO CurrentMessage
+           PERFORM DisplayAndLog
+           IF SalaryVisible IN JobRecord NOT = 'N' AND
+              (SalaryMin IN JobRecord > 0 OR SalaryMax IN JobRecord > 0) THEN
+               MOVE SPACES TO CurrentMessage
+               STRING "    Salary range: " DELIMITED BY SIZE
+                   SalaryMin IN JobRecord DELIMITED BY SIZE
+                   " - " DELIMITED BY SIZE
+                   SalaryMax IN JobRecord DELIMITED BY SIZE
+                   INTO CurrentMessage
+               PERFORM DisplayAndLog
+           END-IF.
