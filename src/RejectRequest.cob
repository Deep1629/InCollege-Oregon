@@ -26,6 +26,9 @@
 
            IF RequestFound = 'Y' THEN
                PERFORM DELETE-CONNECTION-REQUEST
+               MOVE "CONNECTION_REJECT" TO AuditActionName
+               MOVE AcceptFromUsername TO AuditDetailText
+               PERFORM WriteAuditLog
                MOVE "Connection request rejected." TO CurrentMessage
                PERFORM DisplayAndLog
            ELSE
