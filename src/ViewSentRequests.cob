@@ -0,0 +1,74 @@
+       ViewSentRequests.
+           MOVE 'N' TO PendingRequestFound
+           MOVE 'N' TO EOF-ConnectionFile
+           MOVE 0 TO RequestIndex
+           MOVE "Your Outgoing Pending Connection Requests:" TO CurrentMessage
+           PERFORM DisplayAndLog
+           OPEN INPUT ConnectionRequestFile
+           PERFORM UNTIL EOF-ConnectionFile = 'Y'
+               READ ConnectionRequestFile INTO ConnectionRecord
+               AT END
+                   MOVE 'Y' TO EOF-ConnectionFile
+               NOT AT END
+                   IF FromUsername IN ConnectionRecord = CurrentUsername AND
+                      ConnectionStatus IN ConnectionRecord = "Pending"
+                   THEN
+                       MOVE 'Y' TO PendingRequestFound
+                       ADD 1 TO RequestIndex
+                       MOVE SPACES TO CurrentMessage
+                       STRING FUNCTION TRIM(RequestIndex) DELIMITED BY SIZE
+                           ". To: " DELIMITED BY SIZE
+                           FUNCTION TRIM(ToUsername IN ConnectionRecord) DELIMITED BY SIZE
+                           INTO CurrentMessage
+                       PERFORM DisplayAndLog
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ConnectionRequestFile
+
+           IF PendingRequestFound = 'N' THEN
+               MOVE "You have no outgoing pending connection requests." TO CurrentMessage
+               PERFORM DisplayAndLog
+           ELSE
+               MOVE "Enter number to cancel, or 0 to skip:" TO CurrentMessage
+               PERFORM DisplayAndLog
+               PERFORM ReadMenuOption
+               IF MenuOption > 0 AND MenuOption <= RequestIndex THEN
+                   PERFORM CancelConnectionRequest
+               END-IF
+           END-IF.
+
+       CancelConnectionRequest.
+           MOVE 0 TO RequestIndex
+           MOVE 'N' TO EOF-ConnectionFile
+           MOVE 'N' TO RequestFound
+
+           OPEN INPUT ConnectionRequestFile
+           PERFORM UNTIL EOF-ConnectionFile = 'Y' OR RequestFound = 'Y'
+               READ ConnectionRequestFile INTO ConnectionRecord
+               AT END
+                   MOVE 'Y' TO EOF-ConnectionFile
+               NOT AT END
+                   IF FromUsername IN ConnectionRecord = CurrentUsername AND
+                      ConnectionStatus IN ConnectionRecord = "Pending"
+                   THEN
+                       ADD 1 TO RequestIndex
+                       IF RequestIndex = MenuOption THEN
+                           MOVE CurrentUsername TO AcceptFromUsername
+                           MOVE ToUsername IN ConnectionRecord
+                               TO AcceptToUsername
+                           MOVE 'Y' TO RequestFound
+                       END-IF
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ConnectionRequestFile
+
+           IF RequestFound = 'Y' THEN
+               PERFORM DELETE-CONNECTION-REQUEST
+               MOVE "Connection request canceled." TO CurrentMessage
+               PERFORM DisplayAndLog
+           ELSE
+               MOVE "Invalid selection." TO CurrentMessage
+               PERFORM DisplayAndLog
+           END-IF.
