@@ -8,14 +8,20 @@
                AT END
                    MOVE 'Y' TO EOF-JobFile
                NOT AT END
-                   ADD 1 TO CurrentJobIndex
-                   IF CurrentJobIndex = SelectedJobIndex THEN
-                       MOVE JobTitle IN JobRecord TO CurrentJobTitle
-                       MOVE JobDescription IN JobRecord TO CurrentJobDescription
-                       MOVE JobEmployer IN JobRecord TO CurrentJobEmployer
-                       MOVE JobLocation IN JobRecord TO CurrentJobLocation
-                       MOVE JobSalary IN JobRecord TO CurrentJobSalary
-                       MOVE 'Y' TO JobFound
+                   PERFORM CheckJobMatchesFilter
+                   IF JobMatches = 'Y' THEN
+                       ADD 1 TO CurrentJobIndex
+                       IF CurrentJobIndex = SelectedJobIndex THEN
+                           MOVE JobTitle IN JobRecord TO CurrentJobTitle
+                           MOVE JobDescription IN JobRecord TO CurrentJobDescription
+                           MOVE JobEmployer IN JobRecord TO CurrentJobEmployer
+                           MOVE JobLocation IN JobRecord TO CurrentJobLocation
+                           MOVE JobSalary IN JobRecord TO CurrentJobSalary
+                           MOVE SalaryVisible IN JobRecord TO CurrentSalaryVisible
+                           MOVE ApplicationDeadline IN JobRecord TO CurrentApplicationDeadline
+                           MOVE JobCategory IN JobRecord TO CurrentJobCategory
+                           MOVE 'Y' TO JobFound
+                       END-IF
                    END-IF
            END-PERFORM
            CLOSE JobFile
@@ -48,11 +54,25 @@
                        FUNCTION TRIM(CurrentJobLocation) DELIMITED BY SIZE
                        INTO CurrentMessage
                    PERFORM DisplayAndLog
+                   IF CurrentSalaryVisible NOT = 'N' THEN
+                       MOVE SPACES TO CurrentMessage
+                       STRING "Salary: " DELIMITED BY SIZE
+                           FUNCTION TRIM(CurrentJobSalary) DELIMITED BY SIZE
+                           INTO CurrentMessage
+                       PERFORM DisplayAndLog
+                   END-IF
                    MOVE SPACES TO CurrentMessage
-                   STRING "Salary: " DELIMITED BY SIZE
-                       FUNCTION TRIM(CurrentJobSalary) DELIMITED BY SIZE
+                   STRING "Category: " DELIMITED BY SIZE
+                       FUNCTION TRIM(CurrentJobCategory) DELIMITED BY SIZE
                        INTO CurrentMessage
                    PERFORM DisplayAndLog
+                   IF FUNCTION TRIM(CurrentApplicationDeadline) NOT = SPACES THEN
+                       MOVE SPACES TO CurrentMessage
+                       STRING "Application Deadline: " DELIMITED BY SIZE
+                           FUNCTION TRIM(CurrentApplicationDeadline) DELIMITED BY SIZE
+                           INTO CurrentMessage
+                       PERFORM DisplayAndLog
+                   END-IF
                    MOVE "------------------" TO CurrentMessage
                    PERFORM DisplayAndLog
                    MOVE "1. Apply for this Job" TO CurrentMessage
@@ -96,9 +116,19 @@
            END-PERFORM
            CLOSE ApplicationFile
 
+           PERFORM StampCreatedDate
+           MOVE 'N' TO ApplicationDeadlinePassed
+           IF FUNCTION TRIM(CurrentApplicationDeadline) NOT = SPACES
+              AND CurrentCreatedDate > CurrentApplicationDeadline THEN
+               MOVE 'Y' TO ApplicationDeadlinePassed
+           END-IF
+
            IF AlreadyApplied = 'Y' THEN
                MOVE "You have already applied to this job." TO CurrentMessage
                PERFORM DisplayAndLog
+           ELSE IF ApplicationDeadlinePassed = 'Y' THEN
+               MOVE "Applications for this position are closed." TO CurrentMessage
+               PERFORM DisplayAndLog
            ELSE
                OPEN EXTEND ApplicationFile
                MOVE SPACES TO ApplicationRecord
@@ -106,9 +136,14 @@
                MOVE CurrentJobTitle TO AppJobTitle IN ApplicationRecord
                MOVE CurrentJobEmployer TO AppJobEmployer IN ApplicationRecord
                MOVE CurrentJobLocation TO AppJobLocation IN ApplicationRecord
+               MOVE CurrentCreatedDate TO CreatedDate IN ApplicationRecord
                WRITE ApplicationRecord
                CLOSE ApplicationFile
 
+               MOVE "JOB_APPLY" TO AuditActionName
+               MOVE CurrentJobTitle TO AuditDetailText
+               PERFORM WriteAuditLog
+
                MOVE SPACES TO CurrentMessage
                STRING "Your application for " DELIMITED BY SIZE
                    FUNCTION TRIM(CurrentJobTitle) DELIMITED BY SIZE
@@ -117,4 +152,5 @@
                    " has been submitted." DELIMITED BY SIZE
                    INTO CurrentMessage
                PERFORM DisplayAndLog
+           END-IF
            END-IF.
