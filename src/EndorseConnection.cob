@@ -0,0 +1,148 @@
+       EndorseConnection.
+           MOVE "Enter the username of the connection you want to endorse:" TO CurrentMessage
+           PERFORM DisplayAndLog
+           READ InputFile INTO InputRecord
+           AT END
+               PERFORM CountUnansweredPrompt
+               MOVE 'Y' TO EOF-InputFile
+               MOVE SPACES TO EndorseTargetUsername
+           NOT AT END
+               PERFORM IncrementInputCheckpoint
+               MOVE FUNCTION TRIM(InputRecord(1:20)) TO EndorseTargetUsername
+               MOVE FUNCTION UPPER-CASE(EndorseTargetUsername) TO EndorseTargetUsername
+           END-READ
+
+           MOVE 'N' TO EndorseTargetConnected
+           MOVE 'N' TO EOF-ConnectionFile
+           OPEN INPUT ConnectionRequestFile
+           PERFORM UNTIL EOF-ConnectionFile = 'Y' OR
+                       EndorseTargetConnected = 'Y'
+               READ ConnectionRequestFile INTO ConnectionRecord
+               AT END
+                   MOVE 'Y' TO EOF-ConnectionFile
+               NOT AT END
+                   IF ConnectionStatus IN ConnectionRecord = "Connected"
+                       IF (FromUsername IN ConnectionRecord =
+                           CurrentUsername AND
+                           ToUsername IN ConnectionRecord =
+                           EndorseTargetUsername) OR
+                          (ToUsername IN ConnectionRecord =
+                           CurrentUsername AND
+                           FromUsername IN ConnectionRecord =
+                           EndorseTargetUsername)
+                           MOVE 'Y' TO EndorseTargetConnected
+                       END-IF
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ConnectionRequestFile
+
+           IF EndorseTargetConnected = 'N' THEN
+               MOVE "You can only endorse users you are connected with." TO CurrentMessage
+               PERFORM DisplayAndLog
+           ELSE
+               MOVE "Choose a skill to endorse:" TO CurrentMessage
+               PERFORM DisplayAndLog
+               MOVE "1. Time Management" TO CurrentMessage
+               PERFORM DisplayAndLog
+               MOVE "2. Public Speaking" TO CurrentMessage
+               PERFORM DisplayAndLog
+               MOVE "3. Leadership" TO CurrentMessage
+               PERFORM DisplayAndLog
+               MOVE "4. Communication" TO CurrentMessage
+               PERFORM DisplayAndLog
+               MOVE "5. Technical Skills" TO CurrentMessage
+               PERFORM DisplayAndLog
+               READ InputFile INTO InputRecord
+               AT END
+                   PERFORM CountUnansweredPrompt
+                   MOVE 'Y' TO EOF-InputFile
+                   MOVE 0 TO EndorseSkillOption
+               NOT AT END
+                   PERFORM IncrementInputCheckpoint
+                   MOVE InputRecord(1:1) TO InputChar
+                   MOVE FUNCTION NUMVAL-C(InputChar) TO EndorseSkillOption
+               END-READ
+
+               EVALUATE EndorseSkillOption
+                   WHEN 1
+                       MOVE "Time Management" TO EndorseSkillName
+                   WHEN 2
+                       MOVE "Public Speaking" TO EndorseSkillName
+                   WHEN 3
+                       MOVE "Leadership" TO EndorseSkillName
+                   WHEN 4
+                       MOVE "Communication" TO EndorseSkillName
+                   WHEN 5
+                       MOVE "Technical Skills" TO EndorseSkillName
+                   WHEN OTHER
+                       MOVE SPACES TO EndorseSkillName
+               END-EVALUATE
+
+               IF EndorseSkillName = SPACES THEN
+                   MOVE "Invalid option. Please try again." TO CurrentMessage
+                   PERFORM DisplayAndLog
+               ELSE
+                   MOVE 'N' TO AlreadyEndorsedForSkill
+                   MOVE 'N' TO EOF-EndorsementFile
+                   OPEN INPUT EndorsementFile
+                   PERFORM UNTIL EOF-EndorsementFile = 'Y'
+                       READ EndorsementFile INTO EndorsementRecord
+                       AT END
+                           MOVE 'Y' TO EOF-EndorsementFile
+                       NOT AT END
+                           IF EndorserUsername IN EndorsementRecord = CurrentUsername AND
+                              EndorsedUsername IN EndorsementRecord = EndorseTargetUsername AND
+                              FUNCTION TRIM(EndorsementSkillName IN EndorsementRecord) = FUNCTION TRIM(EndorseSkillName)
+                               MOVE 'Y' TO AlreadyEndorsedForSkill
+                           END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE EndorsementFile
+
+                   IF AlreadyEndorsedForSkill = 'Y' THEN
+                       MOVE "You have already endorsed this connection for that skill." TO CurrentMessage
+                       PERFORM DisplayAndLog
+                   ELSE
+                       PERFORM StampCreatedDate
+                       OPEN EXTEND EndorsementFile
+                       MOVE CurrentUsername TO EndorserUsername IN EndorsementRecord
+                       MOVE EndorseTargetUsername TO EndorsedUsername IN EndorsementRecord
+                       MOVE EndorseSkillName TO EndorsementSkillName IN EndorsementRecord
+                       MOVE CurrentCreatedDate TO EndorsementDate IN EndorsementRecord
+                       WRITE EndorsementRecord
+                       CLOSE EndorsementFile
+
+                       MOVE SPACES TO CurrentMessage
+                       STRING "You endorsed " DELIMITED BY SIZE
+                           FUNCTION TRIM(EndorseTargetUsername) DELIMITED BY SIZE
+                           " for " DELIMITED BY SIZE
+                           FUNCTION TRIM(EndorseSkillName) DELIMITED BY SIZE
+                           "." DELIMITED BY SIZE
+                           INTO CurrentMessage
+                       PERFORM DisplayAndLog
+                   END-IF
+               END-IF
+           END-IF.
+
+       DisplayEndorsementCount.
+           MOVE 0 TO EndorsementCount
+           MOVE 'N' TO EOF-EndorsementFile
+           OPEN INPUT EndorsementFile
+           PERFORM UNTIL EOF-EndorsementFile = 'Y'
+               READ EndorsementFile INTO EndorsementRecord
+               AT END
+                   MOVE 'Y' TO EOF-EndorsementFile
+               NOT AT END
+                   IF EndorsedUsername IN EndorsementRecord = EndorsementCheckUsername
+                       ADD 1 TO EndorsementCount
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE EndorsementFile
+
+           MOVE SPACES TO CurrentMessage
+           STRING "Endorsements: " DELIMITED BY SIZE
+               EndorsementCount DELIMITED BY SIZE
+               INTO CurrentMessage
+           PERFORM DisplayAndLog.
