@@ -1,4 +1,7 @@
        ViewMyNetwork.
+           PERFORM LookupMyUniversity
+           PERFORM PromptUniversityScope
+
            MOVE 'N' TO ConnectionFound
            MOVE 'N' TO EOF-ConnectionFile
            MOVE 0 TO RequestIndex
@@ -14,27 +17,35 @@
                    THEN
                        IF FromUsername IN ConnectionRecord = CurrentUsername
                        THEN
-                           MOVE 'Y' TO ConnectionFound
-                           ADD 1 TO RequestIndex
-                           MOVE SPACES TO CurrentMessage
-                           STRING RequestIndex DELIMITED BY SIZE
-                               ". " DELIMITED BY SIZE
-                               FUNCTION TRIM(ToUsername IN ConnectionRecord) 
-                               DELIMITED BY SIZE
-                               INTO CurrentMessage
-                           PERFORM DisplayAndLog
+                           MOVE ToUsername IN ConnectionRecord TO NetworkPartnerUsername
+                           PERFORM CheckNetworkPartnerInScope
+                           IF NetworkPartnerInScope = 'Y' THEN
+                               MOVE 'Y' TO ConnectionFound
+                               ADD 1 TO RequestIndex
+                               MOVE SPACES TO CurrentMessage
+                               STRING RequestIndex DELIMITED BY SIZE
+                                   ". " DELIMITED BY SIZE
+                                   FUNCTION TRIM(ToUsername IN ConnectionRecord)
+                                   DELIMITED BY SIZE
+                                   INTO CurrentMessage
+                               PERFORM DisplayAndLog
+                           END-IF
                        END-IF
                        IF ToUsername IN ConnectionRecord = CurrentUsername
                        THEN
-                           MOVE 'Y' TO ConnectionFound
-                           ADD 1 TO RequestIndex
-                           MOVE SPACES TO CurrentMessage
-                           STRING RequestIndex DELIMITED BY SIZE
-                               ". " DELIMITED BY SIZE
-                               FUNCTION TRIM(FromUsername IN ConnectionRecord) 
-                               DELIMITED BY SIZE
-                               INTO CurrentMessage
-                           PERFORM DisplayAndLog
+                           MOVE FromUsername IN ConnectionRecord TO NetworkPartnerUsername
+                           PERFORM CheckNetworkPartnerInScope
+                           IF NetworkPartnerInScope = 'Y' THEN
+                               MOVE 'Y' TO ConnectionFound
+                               ADD 1 TO RequestIndex
+                               MOVE SPACES TO CurrentMessage
+                               STRING RequestIndex DELIMITED BY SIZE
+                                   ". " DELIMITED BY SIZE
+                                   FUNCTION TRIM(FromUsername IN ConnectionRecord)
+                                   DELIMITED BY SIZE
+                                   INTO CurrentMessage
+                               PERFORM DisplayAndLog
+                           END-IF
                        END-IF
                    END-IF
                END-READ
@@ -48,3 +59,16 @@
            MOVE "---------------------" TO CurrentMessage
            PERFORM DisplayAndLog.
 
+       CheckNetworkPartnerInScope.
+           IF UniversityScopeAll = 'Y' THEN
+               MOVE 'Y' TO NetworkPartnerInScope
+           ELSE
+               MOVE NetworkPartnerUsername TO UniversityLookupUsername
+               PERFORM LookupUserUniversity
+               IF FUNCTION TRIM(UniversityLookupResult) = FUNCTION TRIM(MyUniversity)
+                   MOVE 'Y' TO NetworkPartnerInScope
+               ELSE
+                   MOVE 'N' TO NetworkPartnerInScope
+               END-IF
+           END-IF.
+
