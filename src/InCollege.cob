@@ -16,6 +16,57 @@ IDENTIFICATION DIVISION.
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT TempConnectionFile ASSIGN TO "connections_temp.dat"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TempProfileFile ASSIGN TO "profiles_temp.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TempUserFile ASSIGN TO "users_temp.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LoginAttemptFile ASSIGN TO "login_attempts.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TempAttemptFile ASSIGN TO "login_attempts_temp.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT JobFile ASSIGN TO "jobs.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ApplicationFile ASSIGN TO "applications.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MessageFile ASSIGN TO "messages.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LoginLogFile ASSIGN TO "login_log.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TempJobFile ASSIGN TO "jobs_temp.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SkillsCompletedFile ASSIGN TO "skills_completed.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TempSkillsCompletedFile ASSIGN TO "skills_completed_temp.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TempMessageFile ASSIGN TO "messages_temp.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BlockedUserFile ASSIGN TO "blocked_users.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TempBlockedUserFile ASSIGN TO "blocked_users_temp.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ExperienceFile ASSIGN TO "experience.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TempExperienceFile ASSIGN TO "experience_temp.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EducationFile ASSIGN TO "education.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TempEducationFile ASSIGN TO "education_temp.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EndorsementFile ASSIGN TO "endorsements.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TempEndorsementFile ASSIGN TO "endorsements_temp.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TempApplicationFile ASSIGN TO "applications_temp.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AuditFile ASSIGN TO "audit.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CheckpointFile ASSIGN TO "checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CheckpointFileStatus.
+           SELECT RecentViewsFile ASSIGN TO "recent_views.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TempRecentViewsFile ASSIGN TO "recent_views_temp.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -29,6 +80,7 @@ IDENTIFICATION DIVISION.
        01 UserRecord.
            05 Username PIC X(20).
            05 Password PIC X(20).
+           05 CreatedDate PIC X(10).
 
        FD UserProfileRecordFile.
        01 UserProfileRecord.
@@ -39,33 +91,223 @@ IDENTIFICATION DIVISION.
            05 Major PIC X(30).
            05 GraduationYear PIC 9(4).
            05 AboutMe PIC X(200).
-           05 Experience-Title PIC X(200).
-           05 Experience-Company PIC X(200).
-           05 Experience-Dates PIC X(100).
-           05 Experience-Description PIC X(500).
-           05 Education-Degree PIC X(50).
-           05 Education-Universiity PIC X(50).
-           05 Education-Years PIC X(9).
+           05 ResumeFilePath PIC X(100).
+           05 CreatedDate PIC X(10).
 
        FD ConnectionRequestFile.
        01 ConnectionRecord.
            05 FromUsername PIC X(20).
            05 ToUsername PIC X(20).
            05 ConnectionStatus PIC X(10).
+           05 CreatedDate PIC X(10).
 
        FD TempConnectionFile.
        01 TempConnectionRecord.
            05 FromUsername PIC X(20).
            05 ToUsername PIC X(20).
            05 ConnectionStatus PIC X(10).
+           05 CreatedDate PIC X(10).
+
+       FD TempUserFile.
+       01 TempUserRecord.
+           05 Username PIC X(20).
+           05 Password PIC X(20).
+           05 CreatedDate PIC X(10).
+
+       FD TempProfileFile.
+       01 TempUserProfileRecord.
+           05 Username-Profile PIC X(20).
+           05 FirstName PIC X(20).
+           05 LastName PIC X(20).
+           05 University PIC X(30).
+           05 Major PIC X(30).
+           05 GraduationYear PIC 9(4).
+           05 AboutMe PIC X(200).
+           05 ResumeFilePath PIC X(100).
+           05 CreatedDate PIC X(10).
+
+       FD ExperienceFile.
+       01 ExperienceRecord.
+           05 ExpUsername PIC X(20).
+           05 ExpEntryNumber PIC 9(1).
+           05 ExpTitle PIC X(200).
+           05 ExpCompany PIC X(200).
+           05 ExpDates PIC X(100).
+           05 ExpDescription PIC X(500).
+
+       FD TempExperienceFile.
+       01 TempExperienceRecord.
+           05 ExpUsername PIC X(20).
+           05 ExpEntryNumber PIC 9(1).
+           05 ExpTitle PIC X(200).
+           05 ExpCompany PIC X(200).
+           05 ExpDates PIC X(100).
+           05 ExpDescription PIC X(500).
+
+       FD EducationFile.
+       01 EducationRecord.
+           05 EduUsername PIC X(20).
+           05 EduEntryNumber PIC 9(1).
+           05 EduDegree PIC X(50).
+           05 EduUniversity PIC X(50).
+           05 EduYears PIC X(9).
+
+       FD TempEducationFile.
+       01 TempEducationRecord.
+           05 EduUsername PIC X(20).
+           05 EduEntryNumber PIC 9(1).
+           05 EduDegree PIC X(50).
+           05 EduUniversity PIC X(50).
+           05 EduYears PIC X(9).
+
+       FD LoginAttemptFile.
+       01 LoginAttemptRecord.
+           05 AttemptUsername PIC X(20).
+           05 AttemptCount PIC 9(3).
+           05 AttemptLockedFlag PIC X(1).
+
+       FD TempAttemptFile.
+       01 TempAttemptRecord.
+           05 AttemptUsername PIC X(20).
+           05 AttemptCount PIC 9(3).
+           05 AttemptLockedFlag PIC X(1).
+
+       FD JobFile.
+       01 JobRecord.
+           05 JobUsername PIC X(20).
+           05 JobTitle PIC X(50).
+           05 JobDescription PIC X(200).
+           05 JobEmployer PIC X(50).
+           05 JobLocation PIC X(50).
+           05 JobSalary PIC X(30).
+           05 JobCategory PIC X(10).
+           05 SalaryMin PIC 9(6).
+           05 SalaryMax PIC 9(6).
+           05 SalaryVisible PIC X(1).
+           05 ApplicationDeadline PIC X(10).
+           05 CreatedDate PIC X(10).
+
+       FD ApplicationFile.
+       01 ApplicationRecord.
+           05 AppUsername PIC X(20).
+           05 AppJobTitle PIC X(50).
+           05 AppJobEmployer PIC X(50).
+           05 AppJobLocation PIC X(50).
+           05 CreatedDate PIC X(10).
+
+       FD TempApplicationFile.
+       01 TempApplicationRecord.
+           05 AppUsername PIC X(20).
+           05 AppJobTitle PIC X(50).
+           05 AppJobEmployer PIC X(50).
+           05 AppJobLocation PIC X(50).
+           05 CreatedDate PIC X(10).
+
+       FD MessageFile.
+       01 MessageRecord.
+           05 MsgSender PIC X(20).
+           05 MsgRecipient PIC X(20).
+           05 MsgContent PIC X(200).
+           05 MsgTimestamp PIC X(20).
+           05 MsgStatus PIC X(6).
+
+       FD TempMessageFile.
+       01 TempMessageRecord.
+           05 MsgSender PIC X(20).
+           05 MsgRecipient PIC X(20).
+           05 MsgContent PIC X(200).
+           05 MsgTimestamp PIC X(20).
+           05 MsgStatus PIC X(6).
+
+       FD BlockedUserFile.
+       01 BlockedUserRecord.
+           05 BlockerUsername PIC X(20).
+           05 BlockedUsername PIC X(20).
+
+       FD TempBlockedUserFile.
+       01 TempBlockedUserRecord.
+           05 BlockerUsername PIC X(20).
+           05 BlockedUsername PIC X(20).
+
+       FD LoginLogFile.
+       01 LoginLogRecord.
+           05 LogUsername PIC X(20).
+           05 LogEvent PIC X(10).
+           05 LogTimestamp PIC X(20).
+
+       FD AuditFile.
+       01 AuditRecord.
+           05 AuditUsername PIC X(20).
+           05 AuditTimestamp PIC X(20).
+           05 AuditAction PIC X(20).
+           05 AuditDetail PIC X(100).
+
+       FD TempJobFile.
+       01 TempJobRecord.
+           05 JobUsername PIC X(20).
+           05 JobTitle PIC X(50).
+           05 JobDescription PIC X(200).
+           05 JobEmployer PIC X(50).
+           05 JobLocation PIC X(50).
+           05 JobSalary PIC X(30).
+           05 JobCategory PIC X(10).
+           05 SalaryMin PIC 9(6).
+           05 SalaryMax PIC 9(6).
+           05 SalaryVisible PIC X(1).
+           05 ApplicationDeadline PIC X(10).
+           05 CreatedDate PIC X(10).
+
+       FD SkillsCompletedFile.
+       01 SkillCompletionRecord.
+           05 SkillUsername PIC X(20).
+           05 SkillName PIC X(30).
+           05 SkillCompletedDate PIC X(10).
+
+       FD TempSkillsCompletedFile.
+       01 TempSkillCompletionRecord.
+           05 SkillUsername PIC X(20).
+           05 SkillName PIC X(30).
+           05 SkillCompletedDate PIC X(10).
+
+       FD EndorsementFile.
+       01 EndorsementRecord.
+           05 EndorserUsername PIC X(20).
+           05 EndorsedUsername PIC X(20).
+           05 EndorsementSkillName PIC X(30).
+           05 EndorsementDate PIC X(10).
+
+       FD TempEndorsementFile.
+       01 TempEndorsementRecord.
+           05 EndorserUsername PIC X(20).
+           05 EndorsedUsername PIC X(20).
+           05 EndorsementSkillName PIC X(30).
+           05 EndorsementDate PIC X(10).
+
+       FD CheckpointFile.
+       01 CheckpointRecord.
+           05 CheckpointLineCount PIC 9(6).
+
+       FD RecentViewsFile.
+       01 RecentViewRecord.
+           05 RecentViewUsername PIC X(20).
+           05 RecentViewedUsername PIC X(20).
+           05 RecentViewTimestamp PIC X(20).
+
+       FD TempRecentViewsFile.
+       01 TempRecentViewRecord.
+           05 RecentViewUsername PIC X(20).
+           05 RecentViewedUsername PIC X(20).
+           05 RecentViewTimestamp PIC X(20).
 
        WORKING-STORAGE SECTION.
        01 UserCount PIC 9(3) VALUE 0.
-       01 MaxUsers PIC 9(3) VALUE 5.
+       01 MaxUsers PIC 9(3) VALUE 500.
+       01 MaxUsersEnv PIC X(10).
        01 LoggedIn PIC X VALUE 'N'.
        01 CurrentUsername PIC X(20).
        01 CurrentPassword PIC X(20).
-       01 MenuOption PIC 9 VALUE 0.
+       01 MenuOption PIC 99 VALUE 0.
+       01 MenuOptionEntryCode PIC X(3).
        01 LoginSuccess PIC X VALUE 'N'.
        01 EOF-UserData PIC X VALUE 'N'.
        01 EOF-InputFile PIC X VALUE 'N'.
@@ -87,6 +329,17 @@ IDENTIFICATION DIVISION.
        01 CurrentLastName PIC X(20).
        01 University PIC X(30).
        01 CurrentUniversity PIC X(30).
+       01 MyUniversity PIC X(30) VALUE SPACES.
+       01 UniversityScopeAll PIC X VALUE 'N'.
+       01 UniversityLookupUsername PIC X(20).
+       01 UniversityLookupResult PIC X(30) VALUE SPACES.
+       01 UniversityLookupFound PIC X VALUE 'N'.
+       01 ScopeFilteredOut PIC X VALUE 'N'.
+       01 NetworkPartnerUsername PIC X(20).
+       01 NetworkPartnerInScope PIC X VALUE 'N'.
+       01 NewUsername PIC X(20).
+       01 NewUsernameExists PIC X VALUE 'N'.
+       01 OldUsernameForRename PIC X(20).
        01 Major PIC X(30).
        01 CurrentMajor PIC X(30).
        01 GraduationYear PIC 9(4).
@@ -94,25 +347,67 @@ IDENTIFICATION DIVISION.
        01 AboutMe PIC X(200).
        01 CurrentAboutMe PIC X(200).
        01 AboutLength PIC 99 VALUE 0.
-       01 Experience-Title-Acc PIC X(200).
+       01 AboutMePointer PIC 9(3) VALUE 1.
+       01 AboutMeLineText PIC X(200).
+       01 AboutMeDone PIC X VALUE 'N'.
+       01 AboutMeCharsUsed PIC 9(3) VALUE 0.
+       01 AboutMeCharsUsedDisplay PIC ZZ9.
+       01 AboutMeCharsLeft PIC 9(3) VALUE 0.
+       01 AboutMeCharsLeftDisplay PIC ZZ9.
+       01 AboutMeNeeded PIC 9(3) VALUE 0.
+       01 CurrentResumeFilePath PIC X(100) VALUE SPACES.
+       01 ResumeFileDetails PIC X(64).
+       01 ResumeExtension PIC X(5).
+       01 ResumeExtensionOK PIC X VALUE 'N'.
+       01 ResumePathLength PIC 999 VALUE 0.
        01 CurrentTitle PIC X(200).
-       01 Experience-Company-Acc PIC X(200).
        01 CurrentCompany PIC X(200).
-       01 Experience-Dates-Acc PIC X(100).
        01 CurrentDates PIC X(100).
-       01 Experience-Description-Acc PIC X(500).
        01 CurrentDescription PIC X(500).
        01 ExperienceCount PIC 9(1) VALUE 1.
+       01 ExpEntryCount PIC 9(1) VALUE 0.
+       01 ExpTitle1 PIC X(200).
+       01 ExpCompany1 PIC X(200).
+       01 ExpDates1 PIC X(100).
+       01 ExpDescription1 PIC X(500).
+       01 ExpTitle2 PIC X(200).
+       01 ExpCompany2 PIC X(200).
+       01 ExpDates2 PIC X(100).
+       01 ExpDescription2 PIC X(500).
+       01 ExpTitle3 PIC X(200).
+       01 ExpCompany3 PIC X(200).
+       01 ExpDates3 PIC X(100).
+       01 ExpDescription3 PIC X(500).
+       01 EOF-ExperienceFile PIC X VALUE 'N'.
+       01 ExperienceDisplayUsername PIC X(20).
+       01 ExpDisplayCount PIC 9(2) VALUE 0.
        01 EducationCount PIC 9(1) VALUE 1.
-       01 Education-Degree-Acc PIC X(50).
        01 CurrentEducationDegree PIC X(50).
-       01 Education-Universiity-Acc PIC X(50).
        01 CurrentEducationUniversity PIC X(50).
-       01 Education-Years-Acc PIC X(9).
        01 CurrentEducationYears PIC X(9).
+       01 EduEntryCount PIC 9(1) VALUE 0.
+       01 EduDegree1 PIC X(50).
+       01 EduUniversity1 PIC X(50).
+       01 EduYears1 PIC X(9).
+       01 EduDegree2 PIC X(50).
+       01 EduUniversity2 PIC X(50).
+       01 EduYears2 PIC X(9).
+       01 EduDegree3 PIC X(50).
+       01 EduUniversity3 PIC X(50).
+       01 EduYears3 PIC X(9).
+       01 EOF-EducationFile PIC X VALUE 'N'.
+       01 EducationDisplayUsername PIC X(20).
+       01 EduDisplayCount PIC 9(2) VALUE 0.
        01 SearchQuery PIC X(40).
        01 FoundProfile PIC X VALUE 'N'.
        01 SearchedUsername PIC X(20).
+       01 CriteriaUniversity PIC X(30).
+       01 CriteriaMajor PIC X(30).
+       01 CriteriaGradYear PIC X(4).
+       01 CriteriaGradYearNum PIC 9(4) VALUE 0.
+       01 BrowseMatchCount PIC 9(3) VALUE 0.
+       01 BrowseMatchIndex PIC 9(3) VALUE 0.
+       01 BrowseMatchFound PIC X VALUE 'N'.
        01 EOF-ConnectionFile PIC X VALUE 'N'.
        01 ConnectionRequest-FromUser PIC X(20).
        01 ConnectionRequest-ToUser PIC X(20).
@@ -133,21 +428,148 @@ IDENTIFICATION DIVISION.
        01 FoundMajor PIC X(30).
        01 FoundGraduationYear PIC 9(4).
        01 FoundAboutMe PIC X(200).
-       01 FoundExperienceTitle PIC X(200).
-       01 FoundExperienceCompany PIC X(200).
-       01 FoundExperienceDates PIC X(100).
-       01 FoundExperienceDescription PIC X(500).
-       01 FoundEducationDegree PIC X(50).
-       01 FoundEducationUniversity PIC X(50).
-       01 FoundEducationYears PIC X(9).
+       01 FoundResumeFilePath PIC X(100).
+
+       01 ClassStandingGradYear PIC 9(4) VALUE 0.
+       01 ClassStandingCurrentYear PIC 9(4) VALUE 0.
+       01 ClassStandingLabel PIC X(10) VALUE SPACES.
 
        01 IncomingRequestFound PIC X VALUE 'N'.
        01 IncomingFromUsername PIC X(20).
 
+       01 RecoveryAnswer PIC X(30).
+       01 RecoveryVerified PIC X VALUE 'N'.
+       01 RecoveryProfileFound PIC X VALUE 'N'.
+
+       01 MaxFailedAttempts PIC 9(3) VALUE 5.
+       01 EOF-AttemptFile PIC X VALUE 'N'.
+       01 AttemptFound PIC X VALUE 'N'.
+       01 CurrentAttemptCount PIC 9(3) VALUE 0.
+       01 AttemptLocked PIC X VALUE 'N'.
+
+       01 BackToBrowseMenu PIC X VALUE 'N'.
+       01 JobListCount PIC 9(3) VALUE 0.
+       01 JobListCountDisplay PIC 9(3) VALUE 0.
+       01 EOF-JobFile PIC X VALUE 'N'.
+       01 SelectedJobIndex PIC 9(3) VALUE 0.
+       01 JobFound PIC X VALUE 'N'.
+       01 CurrentJobIndex PIC 9(3) VALUE 0.
+       01 CurrentJobTitle PIC X(50).
+       01 CurrentJobDescription PIC X(200).
+       01 CurrentJobEmployer PIC X(50).
+       01 CurrentJobLocation PIC X(50).
+       01 CurrentJobSalary PIC X(30).
+       01 CurrentJobCategory PIC X(10).
+       01 CurrentSalaryMin PIC 9(6) VALUE 0.
+       01 CurrentSalaryMax PIC 9(6) VALUE 0.
+       01 CurrentSalaryVisible PIC X(1) VALUE 'Y'.
+       01 CurrentApplicationDeadline PIC X(10) VALUE SPACES.
+       01 JobActionOption PIC 9 VALUE 0.
+       01 JobFilterKeyword PIC X(50).
+       01 JobFilterLocation PIC X(50).
+       01 JobFilterCategory PIC X(10).
+       01 JobFilterMinSalary PIC 9(6) VALUE 0.
+       01 JobMatchCount PIC 9(3) VALUE 0.
+       01 JobPageNumber PIC 9(3) VALUE 1.
+       01 JobPageSize PIC 9(3) VALUE 10.
+       01 JobPageStart PIC 9(5) VALUE 0.
+       01 JobPageEnd PIC 9(5) VALUE 0.
+       01 JobPageEntryCode PIC X(3).
+       01 JobMatches PIC X VALUE 'N'.
+       01 SubstringHaystack PIC X(200).
+       01 SubstringNeedle PIC X(50).
+       01 SubstringFound PIC X VALUE 'N'.
+       01 SubHaystackLen PIC 9(3) VALUE 0.
+       01 SubNeedleLen PIC 9(3) VALUE 0.
+       01 SubIdx PIC 9(3) VALUE 0.
+       01 MutualAccum PIC X(200).
+       01 MutualAccumPtr PIC 9(3) VALUE 1.
+       01 MutualPartnerUsername PIC X(20).
+       01 MutualSearchToken PIC X(22).
+       01 MutualConnectionCount PIC 9(3) VALUE 0.
+       01 MyPostingCount PIC 9(3) VALUE 0.
+       01 PYMKUniversity PIC X(30).
+       01 PYMKMajor PIC X(30).
+       01 PYMKGradYear PIC 9(4) VALUE 0.
+       01 PYMKMatchCount PIC 9(3) VALUE 0.
+       01 PYMKMatchIndex PIC 9(3) VALUE 0.
+       01 PYMKMatchFound PIC X VALUE 'N'.
+       01 PYMKCandidateUsername PIC X(20).
+       01 PYMKAlreadyRelated PIC X VALUE 'N'.
+       01 MyProfileFound PIC X VALUE 'N'.
+       01 MyPostingIndex PIC 9(3) VALUE 0.
+       01 PostingApplicantCount PIC 9(3) VALUE 0.
+       01 EditJobNewDescription PIC X(200).
+       01 EditJobNewLocation PIC X(50).
+       01 EditJobNewSalary PIC X(30).
+       01 DuplicateJobFound PIC X VALUE 'N'.
+       01 CurrentSkillName PIC X(30).
+       01 EOF-SkillsFile PIC X VALUE 'N'.
+       01 SkillAlreadyCompleted PIC X VALUE 'N'.
+       01 EndorseTargetUsername PIC X(20).
+       01 EndorseTargetConnected PIC X VALUE 'N'.
+       01 EndorseSkillOption PIC 9 VALUE 0.
+       01 EndorseSkillName PIC X(30).
+       01 AlreadyEndorsedForSkill PIC X VALUE 'N'.
+       01 EOF-EndorsementFile PIC X VALUE 'N'.
+       01 EndorsementCheckUsername PIC X(20).
+       01 EndorsementCount PIC 9(3) VALUE 0.
+       01 AlreadyApplied PIC X VALUE 'N'.
+       01 ApplicationDeadlinePassed PIC X VALUE 'N'.
+       01 EOF-ApplicationFile PIC X VALUE 'N'.
+       01 ApplicationCount PIC 9(3) VALUE 0.
+       01 ApplicationCountDisplay PIC 9(3) VALUE 0.
+       01 WithdrawAppIndex PIC 9(3) VALUE 0.
+       01 WithdrawAppMatchIndex PIC 9(3) VALUE 0.
+       01 WithdrawAppEntryCode PIC X(3).
+
+       01 BackToMainMenu PIC X VALUE 'N'.
+       01 RecipientUsername PIC X(20).
+       01 RecipientExists PIC X VALUE 'N'.
+       01 RecipientConnected PIC X VALUE 'N'.
+       01 MessageText PIC X(200).
+       01 EOF-MessageFile PIC X VALUE 'N'.
+       01 MessageCount PIC 9(3) VALUE 0.
+       01 MsgDisplayTag PIC X(10).
+       01 MessageIndex PIC 9(3) VALUE 0.
+       01 MessageIsSelected PIC X VALUE 'N'.
+       01 ConversationPartner PIC X(20).
+       01 ConversationSpeaker PIC X(20).
+       01 EOF-BlockedUserFile PIC X VALUE 'N'.
+       01 EOF-RecentViewsFile PIC X VALUE 'N'.
+       01 RecentViewTotalCount PIC 9(6) VALUE 0.
+       01 RecentViewMatchIndex PIC 9(6) VALUE 0.
+       01 RecentViewSkipThreshold PIC 9(6) VALUE 0.
+       01 RecentViewDisplayLimit PIC 9(3) VALUE 10.
+       01 RecentViewListNumber PIC 9(3) VALUE 0.
+       01 IsBlocked PIC X VALUE 'N'.
+       01 BlockCheckTarget PIC X(20).
+       01 BlockTargetUsername PIC X(20).
+       01 AlreadyBlocked PIC X VALUE 'N'.
+       01 BlockedCount PIC 9(3) VALUE 0.
+       01 DeactivateConfirm PIC X VALUE 'N'.
+       01 OldPasswordEntry PIC X(20).
+       01 OldPasswordValid PIC X VALUE 'N'.
+       01 FixedMessageTimestamp PIC X(20).
+       01 FormattedMessageTimestamp PIC X(20).
+       01 CurrentDateTime PIC X(21).
+       01 CurrentCreatedDate PIC X(10).
+       01 LoginLogEvent PIC X(10).
+       01 AuditActionName PIC X(20).
+       01 AuditDetailText PIC X(100).
+       01 CheckpointFileStatus PIC XX VALUE SPACES.
+       01 InputLineCounter PIC 9(6) VALUE 0.
+       01 CheckpointInterval PIC 9(3) VALUE 10.
+       01 CheckpointSkipCount PIC 9(6) VALUE 0.
+       01 UnansweredPromptCount PIC 9(6) VALUE 0.
+       01 UnansweredPromptDisplay PIC ZZZ,ZZ9.
+
 
        PROCEDURE DIVISION.
        MainSection.
            OPEN INPUT InputFile
+           PERFORM SkipToCheckpoint
+           PERFORM LoadMaxUsersConfig
            PERFORM CountExistingUsers
            MOVE 'N' TO LoggedIn
            PERFORM InitialMenu UNTIL LoggedIn = 'Y' OR MenuOption = 9
@@ -159,8 +581,18 @@ IDENTIFICATION DIVISION.
                END-IF
            END-PERFORM
            CLOSE InputFile
+           PERFORM ReportUnansweredPrompts
+           PERFORM FinalizeCheckpoint
            STOP RUN.
 
+       LoadMaxUsersConfig.
+           MOVE SPACES TO MaxUsersEnv
+           ACCEPT MaxUsersEnv FROM ENVIRONMENT "INCOLLEGE_MAX_USERS"
+           IF FUNCTION TRIM(MaxUsersEnv) NOT = SPACES
+               AND FUNCTION TRIM(MaxUsersEnv) IS NUMERIC
+               MOVE FUNCTION NUMVAL(MaxUsersEnv) TO MaxUsers
+           END-IF.
+
        WriteOutput.
            OPEN OUTPUT OutputFile
            WRITE OutputRecord
@@ -190,6 +622,393 @@ IDENTIFICATION DIVISION.
            WRITE OutputRecord
            CLOSE OutputFile.
 
+       StampCreatedDate.
+           MOVE SPACES TO FixedMessageTimestamp
+           ACCEPT FixedMessageTimestamp
+               FROM ENVIRONMENT "INCOLLEGE_FIXED_TIMESTAMP"
+           IF FUNCTION TRIM(FixedMessageTimestamp) = SPACES
+               MOVE FUNCTION CURRENT-DATE TO CurrentDateTime
+               STRING CurrentDateTime(1:4) DELIMITED BY SIZE
+                   "-" DELIMITED BY SIZE
+                   CurrentDateTime(5:2) DELIMITED BY SIZE
+                   "-" DELIMITED BY SIZE
+                   CurrentDateTime(7:2) DELIMITED BY SIZE
+                   INTO CurrentCreatedDate
+           ELSE
+               MOVE FixedMessageTimestamp(1:10) TO CurrentCreatedDate
+           END-IF.
+
+       ComputeClassStanding.
+           PERFORM StampCreatedDate
+           MOVE FUNCTION NUMVAL(CurrentCreatedDate(1:4)) TO ClassStandingCurrentYear
+           EVALUATE TRUE
+               WHEN ClassStandingGradYear = 0
+                   MOVE SPACES TO ClassStandingLabel
+               WHEN ClassStandingGradYear < ClassStandingCurrentYear
+                   MOVE "Alumni" TO ClassStandingLabel
+               WHEN ClassStandingGradYear = ClassStandingCurrentYear
+                   MOVE "Senior" TO ClassStandingLabel
+               WHEN ClassStandingGradYear = ClassStandingCurrentYear + 1
+                   MOVE "Junior" TO ClassStandingLabel
+               WHEN ClassStandingGradYear = ClassStandingCurrentYear + 2
+                   MOVE "Sophomore" TO ClassStandingLabel
+               WHEN OTHER
+                   MOVE "Freshman" TO ClassStandingLabel
+           END-EVALUATE.
+
+       WriteLoginLog.
+           MOVE SPACES TO FixedMessageTimestamp
+           MOVE SPACES TO FormattedMessageTimestamp
+           ACCEPT FixedMessageTimestamp
+               FROM ENVIRONMENT "INCOLLEGE_FIXED_TIMESTAMP"
+           IF FUNCTION TRIM(FixedMessageTimestamp) = SPACES
+               MOVE FUNCTION CURRENT-DATE TO CurrentDateTime
+               STRING CurrentDateTime(1:4) DELIMITED BY SIZE
+                   "-" DELIMITED BY SIZE
+                   CurrentDateTime(5:2) DELIMITED BY SIZE
+                   "-" DELIMITED BY SIZE
+                   CurrentDateTime(7:2) DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   CurrentDateTime(9:2) DELIMITED BY SIZE
+                   ":" DELIMITED BY SIZE
+                   CurrentDateTime(11:2) DELIMITED BY SIZE
+                   INTO FormattedMessageTimestamp
+           ELSE
+               MOVE FixedMessageTimestamp TO FormattedMessageTimestamp
+           END-IF
+           OPEN EXTEND LoginLogFile
+           MOVE CurrentUsername TO LogUsername
+           MOVE LoginLogEvent TO LogEvent
+           MOVE FormattedMessageTimestamp TO LogTimestamp
+           WRITE LoginLogRecord
+           CLOSE LoginLogFile.
+
+       WriteAuditLog.
+           MOVE SPACES TO FixedMessageTimestamp
+           MOVE SPACES TO FormattedMessageTimestamp
+           ACCEPT FixedMessageTimestamp
+               FROM ENVIRONMENT "INCOLLEGE_FIXED_TIMESTAMP"
+           IF FUNCTION TRIM(FixedMessageTimestamp) = SPACES
+               MOVE FUNCTION CURRENT-DATE TO CurrentDateTime
+               STRING CurrentDateTime(1:4) DELIMITED BY SIZE
+                   "-" DELIMITED BY SIZE
+                   CurrentDateTime(5:2) DELIMITED BY SIZE
+                   "-" DELIMITED BY SIZE
+                   CurrentDateTime(7:2) DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   CurrentDateTime(9:2) DELIMITED BY SIZE
+                   ":" DELIMITED BY SIZE
+                   CurrentDateTime(11:2) DELIMITED BY SIZE
+                   INTO FormattedMessageTimestamp
+           ELSE
+               MOVE FixedMessageTimestamp TO FormattedMessageTimestamp
+           END-IF
+           OPEN EXTEND AuditFile
+           MOVE CurrentUsername TO AuditUsername
+           MOVE FormattedMessageTimestamp TO AuditTimestamp
+           MOVE AuditActionName TO AuditAction
+           MOVE AuditDetailText TO AuditDetail
+           WRITE AuditRecord
+           CLOSE AuditFile.
+
+       RecordRecentView.
+           MOVE SPACES TO FixedMessageTimestamp
+           MOVE SPACES TO FormattedMessageTimestamp
+           ACCEPT FixedMessageTimestamp
+               FROM ENVIRONMENT "INCOLLEGE_FIXED_TIMESTAMP"
+           IF FUNCTION TRIM(FixedMessageTimestamp) = SPACES
+               MOVE FUNCTION CURRENT-DATE TO CurrentDateTime
+               STRING CurrentDateTime(1:4) DELIMITED BY SIZE
+                   "-" DELIMITED BY SIZE
+                   CurrentDateTime(5:2) DELIMITED BY SIZE
+                   "-" DELIMITED BY SIZE
+                   CurrentDateTime(7:2) DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   CurrentDateTime(9:2) DELIMITED BY SIZE
+                   ":" DELIMITED BY SIZE
+                   CurrentDateTime(11:2) DELIMITED BY SIZE
+                   INTO FormattedMessageTimestamp
+           ELSE
+               MOVE FixedMessageTimestamp TO FormattedMessageTimestamp
+           END-IF
+           OPEN EXTEND RecentViewsFile
+           MOVE CurrentUsername TO RecentViewUsername IN RecentViewRecord
+           MOVE SearchedUsername TO RecentViewedUsername IN RecentViewRecord
+           MOVE FormattedMessageTimestamp TO RecentViewTimestamp IN RecentViewRecord
+           WRITE RecentViewRecord
+           CLOSE RecentViewsFile.
+
+       ViewRecentlyViewed.
+           MOVE 0 TO RecentViewTotalCount
+           MOVE 'N' TO EOF-RecentViewsFile
+           OPEN INPUT RecentViewsFile
+           PERFORM UNTIL EOF-RecentViewsFile = 'Y'
+               READ RecentViewsFile INTO RecentViewRecord
+               AT END
+                   MOVE 'Y' TO EOF-RecentViewsFile
+               NOT AT END
+                   IF RecentViewUsername IN RecentViewRecord = CurrentUsername THEN
+                       ADD 1 TO RecentViewTotalCount
+                   END-IF
+           END-PERFORM
+           CLOSE RecentViewsFile
+
+           MOVE "--- Recently Viewed Profiles ---" TO CurrentMessage
+           PERFORM DisplayAndLog
+           IF RecentViewTotalCount = 0 THEN
+               MOVE "You haven't viewed any profiles yet." TO CurrentMessage
+               PERFORM DisplayAndLog
+           ELSE
+               MOVE 0 TO RecentViewSkipThreshold
+               IF RecentViewTotalCount > RecentViewDisplayLimit THEN
+                   COMPUTE RecentViewSkipThreshold =
+                       RecentViewTotalCount - RecentViewDisplayLimit
+               END-IF
+
+               MOVE 0 TO RecentViewMatchIndex
+               MOVE 0 TO RecentViewListNumber
+               MOVE 'N' TO EOF-RecentViewsFile
+               OPEN INPUT RecentViewsFile
+               PERFORM UNTIL EOF-RecentViewsFile = 'Y'
+                   READ RecentViewsFile INTO RecentViewRecord
+                   AT END
+                       MOVE 'Y' TO EOF-RecentViewsFile
+                   NOT AT END
+                       IF RecentViewUsername IN RecentViewRecord = CurrentUsername THEN
+                           ADD 1 TO RecentViewMatchIndex
+                           IF RecentViewMatchIndex > RecentViewSkipThreshold THEN
+                               ADD 1 TO RecentViewListNumber
+                               MOVE SPACES TO CurrentMessage
+                               STRING RecentViewListNumber DELIMITED BY SIZE
+                                   ". " DELIMITED BY SIZE
+                                   FUNCTION TRIM(RecentViewedUsername IN RecentViewRecord) DELIMITED BY SIZE
+                                   " (viewed " DELIMITED BY SIZE
+                                   FUNCTION TRIM(RecentViewTimestamp IN RecentViewRecord) DELIMITED BY SIZE
+                                   ")" DELIMITED BY SIZE
+                                   INTO CurrentMessage
+                               PERFORM DisplayAndLog
+                           END-IF
+                       END-IF
+               END-PERFORM
+               CLOSE RecentViewsFile
+           END-IF
+           MOVE "---------------------------------" TO CurrentMessage
+           PERFORM DisplayAndLog.
+
+       IncrementInputCheckpoint.
+           ADD 1 TO InputLineCounter
+           IF FUNCTION MOD(InputLineCounter, CheckpointInterval) = 0
+               PERFORM WriteCheckpoint
+           END-IF.
+
+       WriteCheckpoint.
+           MOVE InputLineCounter TO CheckpointLineCount
+           OPEN OUTPUT CheckpointFile
+           WRITE CheckpointRecord
+           CLOSE CheckpointFile.
+
+       LoadCheckpoint.
+           MOVE 0 TO InputLineCounter
+           OPEN INPUT CheckpointFile
+           IF CheckpointFileStatus = "00"
+               READ CheckpointFile INTO CheckpointRecord
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CheckpointLineCount TO InputLineCounter
+               END-READ
+               CLOSE CheckpointFile
+           END-IF.
+
+       SkipToCheckpoint.
+           PERFORM LoadCheckpoint
+           IF InputLineCounter > 0 THEN
+               MOVE SPACES TO CurrentMessage
+               STRING "Resuming scripted input after checkpoint line "
+                   DELIMITED BY SIZE
+                   InputLineCounter DELIMITED BY SIZE
+                   INTO CurrentMessage
+               PERFORM DisplayAndLog
+               MOVE 0 TO CheckpointSkipCount
+               PERFORM UNTIL CheckpointSkipCount >= InputLineCounter
+                      OR EOF-InputFile = 'Y'
+                   READ InputFile INTO InputRecord
+                   AT END
+                       MOVE 'Y' TO EOF-InputFile
+                   NOT AT END
+                       ADD 1 TO CheckpointSkipCount
+               END-PERFORM
+           END-IF.
+
+       FinalizeCheckpoint.
+           IF EOF-InputFile = 'Y' THEN
+               CALL "CBL_DELETE_FILE" USING "checkpoint.dat"
+           ELSE
+               PERFORM WriteCheckpoint
+           END-IF.
+
+       CountUnansweredPrompt.
+           ADD 1 TO UnansweredPromptCount.
+
+       ReportUnansweredPrompts.
+           IF UnansweredPromptCount > 0 THEN
+               MOVE UnansweredPromptCount TO UnansweredPromptDisplay
+               MOVE SPACES TO CurrentMessage
+               STRING "Script ended early: " DELIMITED BY SIZE
+                   FUNCTION TRIM(UnansweredPromptDisplay) DELIMITED BY SIZE
+                   " prompts were unanswered and defaulted" DELIMITED BY SIZE
+                   INTO CurrentMessage
+               PERFORM DisplayAndLog
+           END-IF.
+
+       CheckBlocked.
+           MOVE 'N' TO IsBlocked
+           MOVE 'N' TO EOF-BlockedUserFile
+           OPEN INPUT BlockedUserFile
+           PERFORM UNTIL EOF-BlockedUserFile = 'Y'
+               READ BlockedUserFile INTO BlockedUserRecord
+               AT END
+                   MOVE 'Y' TO EOF-BlockedUserFile
+               NOT AT END
+                   IF (BlockerUsername IN BlockedUserRecord = CurrentUsername AND
+                       BlockedUsername IN BlockedUserRecord = BlockCheckTarget) OR
+                      (BlockerUsername IN BlockedUserRecord = BlockCheckTarget AND
+                       BlockedUsername IN BlockedUserRecord = CurrentUsername)
+                       MOVE 'Y' TO IsBlocked
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE BlockedUserFile.
+
+       LookupUserUniversity.
+           MOVE SPACES TO UniversityLookupResult
+           MOVE 'N' TO UniversityLookupFound
+           MOVE 'N' TO EOF-UserData
+           OPEN INPUT UserProfileRecordFile
+           PERFORM UNTIL EOF-UserData = 'Y' OR UniversityLookupFound = 'Y'
+               READ UserProfileRecordFile INTO UserProfileRecord
+               AT END
+                   MOVE 'Y' TO EOF-UserData
+               NOT AT END
+                   IF Username-Profile IN UserProfileRecord = UniversityLookupUsername THEN
+                       MOVE University IN UserProfileRecord TO UniversityLookupResult
+                       MOVE 'Y' TO UniversityLookupFound
+                   END-IF
+           END-PERFORM
+           CLOSE UserProfileRecordFile.
+
+       LookupMyUniversity.
+           MOVE CurrentUsername TO UniversityLookupUsername
+           PERFORM LookupUserUniversity
+           MOVE UniversityLookupResult TO MyUniversity.
+
+       PromptUniversityScope.
+           IF FUNCTION TRIM(MyUniversity) = SPACES THEN
+               MOVE 'Y' TO UniversityScopeAll
+           ELSE
+               MOVE 'N' TO UniversityScopeAll
+           END-IF
+           IF FUNCTION TRIM(MyUniversity) NOT = SPACES THEN
+               MOVE SPACES TO CurrentMessage
+               STRING "InCollege at " DELIMITED BY SIZE
+                   FUNCTION TRIM(MyUniversity) DELIMITED BY SIZE
+                   " (enter A to see all universities instead):" DELIMITED BY SIZE
+                   INTO CurrentMessage
+               PERFORM DisplayAndLog
+               READ InputFile INTO InputRecord
+               AT END
+                   PERFORM CountUnansweredPrompt
+                   MOVE 'Y' TO EOF-InputFile
+               NOT AT END
+                   PERFORM IncrementInputCheckpoint
+                   IF InputRecord(1:1) = "A" OR InputRecord(1:1) = "a" THEN
+                       MOVE 'Y' TO UniversityScopeAll
+                   END-IF
+               END-READ
+           END-IF.
+
+       CheckSubstringMatch.
+           MOVE 'N' TO SubstringFound
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(SubstringNeedle)) TO SubNeedleLen
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(SubstringHaystack)) TO SubHaystackLen
+           IF SubNeedleLen > 0 AND SubNeedleLen <= SubHaystackLen THEN
+               PERFORM VARYING SubIdx FROM 1 BY 1
+                   UNTIL SubIdx > (SubHaystackLen - SubNeedleLen + 1)
+                       OR SubstringFound = 'Y'
+                   IF SubstringHaystack(SubIdx:SubNeedleLen) =
+                      FUNCTION TRIM(SubstringNeedle)
+                       MOVE 'Y' TO SubstringFound
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       BuildMyConnectionAccum.
+           MOVE SPACES TO MutualAccum
+           MOVE 1 TO MutualAccumPtr
+           STRING ";" DELIMITED BY SIZE
+               INTO MutualAccum WITH POINTER MutualAccumPtr
+           MOVE 'N' TO EOF-ConnectionFile
+           OPEN INPUT ConnectionRequestFile
+           PERFORM UNTIL EOF-ConnectionFile = 'Y'
+               READ ConnectionRequestFile INTO ConnectionRecord
+               AT END
+                   MOVE 'Y' TO EOF-ConnectionFile
+               NOT AT END
+                   IF ConnectionStatus IN ConnectionRecord = "Connected"
+                       IF FromUsername IN ConnectionRecord = CurrentUsername
+                           STRING FUNCTION TRIM(ToUsername IN ConnectionRecord) DELIMITED BY SIZE
+                               ";" DELIMITED BY SIZE
+                               INTO MutualAccum WITH POINTER MutualAccumPtr
+                       END-IF
+                       IF ToUsername IN ConnectionRecord = CurrentUsername
+                           STRING FUNCTION TRIM(FromUsername IN ConnectionRecord) DELIMITED BY SIZE
+                               ";" DELIMITED BY SIZE
+                               INTO MutualAccum WITH POINTER MutualAccumPtr
+                       END-IF
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ConnectionRequestFile.
+
+       CheckMutualPartner.
+           MOVE SPACES TO MutualSearchToken
+           STRING ";" DELIMITED BY SIZE
+               FUNCTION TRIM(MutualPartnerUsername) DELIMITED BY SIZE
+               ";" DELIMITED BY SIZE
+               INTO MutualSearchToken
+           MOVE MutualAccum TO SubstringHaystack
+           MOVE MutualSearchToken TO SubstringNeedle
+           PERFORM CheckSubstringMatch
+           IF SubstringFound = 'Y'
+               ADD 1 TO MutualConnectionCount
+           END-IF.
+
+       CountMutualConnections.
+           MOVE 0 TO MutualConnectionCount
+           PERFORM BuildMyConnectionAccum
+           MOVE 'N' TO EOF-ConnectionFile
+           OPEN INPUT ConnectionRequestFile
+           PERFORM UNTIL EOF-ConnectionFile = 'Y'
+               READ ConnectionRequestFile INTO ConnectionRecord
+               AT END
+                   MOVE 'Y' TO EOF-ConnectionFile
+               NOT AT END
+                   IF ConnectionStatus IN ConnectionRecord = "Connected"
+                       IF FromUsername IN ConnectionRecord = SearchedUsername AND
+                          ToUsername IN ConnectionRecord NOT = CurrentUsername
+                           MOVE ToUsername IN ConnectionRecord TO MutualPartnerUsername
+                           PERFORM CheckMutualPartner
+                       END-IF
+                       IF ToUsername IN ConnectionRecord = SearchedUsername AND
+                          FromUsername IN ConnectionRecord NOT = CurrentUsername
+                           MOVE FromUsername IN ConnectionRecord TO MutualPartnerUsername
+                           PERFORM CheckMutualPartner
+                       END-IF
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ConnectionRequestFile.
+
        DisplayWelcome.
          MOVE "Welcome to InCollege!" TO CurrentMessage
          PERFORM DisplayAndLog.
@@ -201,6 +1020,8 @@ IDENTIFICATION DIVISION.
            PERFORM DisplayAndLog
            MOVE "2. Create New Account" TO CurrentMessage
            PERFORM DisplayAndLog
+           MOVE "3. Forgot Password" TO CurrentMessage
+           PERFORM DisplayAndLog
            MOVE "9. Exit" TO CurrentMessage
            PERFORM DisplayAndLog
            PERFORM ReadMenuOption
@@ -209,6 +1030,8 @@ IDENTIFICATION DIVISION.
                    PERFORM LoginUser
                WHEN 2
                    PERFORM RegisterUser
+               WHEN 3
+                   PERFORM ForgotPassword
                WHEN 9
                    MOVE "Exiting the program. Goodbye!" TO CurrentMessage
                    PERFORM DisplayAndLog
@@ -226,15 +1049,43 @@ IDENTIFICATION DIVISION.
                PERFORM DisplayAndLog
                MOVE "2. View My Profile" TO CurrentMessage
                PERFORM DisplayAndLog
-               MOVE "3. Search for a job" TO CurrentMessage
+               MOVE "3. Post a Job" TO CurrentMessage
+               PERFORM DisplayAndLog
+               MOVE "4. Browse Jobs" TO CurrentMessage
                PERFORM DisplayAndLog
-               MOVE "4. Find someone you know" TO CurrentMessage
+               MOVE "5. My Applications" TO CurrentMessage
                PERFORM DisplayAndLog
-               MOVE "5. Learn a new skill" TO CurrentMessage
+               MOVE "6. Find someone you know" TO CurrentMessage
                PERFORM DisplayAndLog
-               MOVE "6. View My Pending Connection Requests" TO CurrentMessage
+               MOVE "7. Learn a new skill" TO CurrentMessage
                PERFORM DisplayAndLog
-               MOVE "7. Logout" TO CurrentMessage
+               MOVE "8. Messages" TO CurrentMessage
+               PERFORM DisplayAndLog
+               MOVE "10. View My Pending Connection Requests" TO CurrentMessage
+               PERFORM DisplayAndLog
+               MOVE "11. View My Network" TO CurrentMessage
+               PERFORM DisplayAndLog
+               MOVE "12. View My Sent Requests" TO CurrentMessage
+               PERFORM DisplayAndLog
+               MOVE "13. Browse by University/Major/Grad Year" TO CurrentMessage
+               PERFORM DisplayAndLog
+               MOVE "14. My Postings - View Applicants" TO CurrentMessage
+               PERFORM DisplayAndLog
+               MOVE "15. Manage Blocked Users" TO CurrentMessage
+               PERFORM DisplayAndLog
+               MOVE "16. Deactivate My Account" TO CurrentMessage
+               PERFORM DisplayAndLog
+               MOVE "17. Change Password" TO CurrentMessage
+               PERFORM DisplayAndLog
+               MOVE "18. Logout" TO CurrentMessage
+               PERFORM DisplayAndLog
+               MOVE "19. Endorse a Connection" TO CurrentMessage
+               PERFORM DisplayAndLog
+               MOVE "20. People You May Know" TO CurrentMessage
+               PERFORM DisplayAndLog
+               MOVE "21. Change Username" TO CurrentMessage
+               PERFORM DisplayAndLog
+               MOVE "22. Recently Viewed Profiles" TO CurrentMessage
                PERFORM DisplayAndLog
                PERFORM ReadMenuOption
                EVALUATE MenuOption
@@ -243,16 +1094,46 @@ IDENTIFICATION DIVISION.
                    WHEN 2
                        PERFORM ViewProfile
                    WHEN 3
-                       PERFORM JobSearch
+                       PERFORM PostJob
                    WHEN 4
-                       PERFORM FindSomeone
+                       PERFORM BrowseJobs
                    WHEN 5
-                       PERFORM LearnSkillMenu
+                       PERFORM ViewApplications
                    WHEN 6
-                       PERFORM ViewPendingRequests
+                       PERFORM FindSomeone
                    WHEN 7
+                       PERFORM LearnSkillMenu
+                   WHEN 8
+                       PERFORM MessagesMenu
+                   WHEN 10
+                       PERFORM ViewPendingRequests
+                   WHEN 11
+                       PERFORM ViewMyNetwork
+                   WHEN 12
+                       PERFORM ViewSentRequests
+                   WHEN 13
+                       PERFORM BrowseByCriteria
+                   WHEN 14
+                       PERFORM ViewPostingApplicants
+                   WHEN 15
+                       PERFORM ManageBlockedUsers
+                   WHEN 16
+                       PERFORM DeactivateMyAccount
+                   WHEN 17
+                       PERFORM ChangePassword
+                   WHEN 19
+                       PERFORM EndorseConnection
+                   WHEN 20
+                       PERFORM PeopleYouMayKnow
+                   WHEN 21
+                       PERFORM ChangeUsername
+                   WHEN 22
+                       PERFORM ViewRecentlyViewed
+                   WHEN 18
                        MOVE "Logging out..." TO CurrentMessage
                        PERFORM DisplayAndLog
+                       MOVE "LOGOUT" TO LoginLogEvent
+                       PERFORM WriteLoginLog
                        MOVE 'N' TO LoggedIn
                    WHEN 9
                        MOVE "Exiting the program. Goodbye!" TO CurrentMessage
@@ -285,12 +1166,17 @@ IDENTIFICATION DIVISION.
                        MOVE "Username already exists. Please try a different username." TO CurrentMessage
                        PERFORM DisplayAndLog
                    ELSE
+                       PERFORM StampCreatedDate
                        OPEN EXTEND UserDataFile
-                       MOVE CurrentUsername TO Username
-                       MOVE CurrentPassword TO Password
+                       MOVE CurrentUsername TO Username IN UserRecord
+                       MOVE CurrentPassword TO Password IN UserRecord
+                       MOVE CurrentCreatedDate TO CreatedDate IN UserRecord
                        WRITE UserRecord
                        CLOSE UserDataFile
                        ADD 1 TO UserCount
+                       MOVE "REGISTER" TO AuditActionName
+                       MOVE "New account created" TO AuditDetailText
+                       PERFORM WriteAuditLog
                        MOVE "Account created successfully." TO CurrentMessage
                        PERFORM DisplayAndLog
                        MOVE SPACES TO CurrentMessage
@@ -313,28 +1199,585 @@ IDENTIFICATION DIVISION.
            MOVE "Enter password:" TO CurrentMessage
            PERFORM DisplayAndLog
            PERFORM ReadPassword
+
+           PERFORM CheckLoginLockout
+           IF AttemptLocked = 'Y' THEN
+               MOVE "Account temporarily locked due to too many failed login attempts." TO CurrentMessage
+               PERFORM DisplayAndLog
+           ELSE
+               OPEN INPUT UserDataFile
+               PERFORM UNTIL LoginSuccess = 'Y' OR EOF-UserData = 'Y'
+                   READ UserDataFile INTO UserRecord
+                   AT END
+                       MOVE 'Y' TO EOF-UserData
+                   NOT AT END
+                       IF Username IN UserRecord = CurrentUsername AND Password IN UserRecord = CurrentPassword THEN
+                           MOVE "You have successfully logged in." TO CurrentMessage
+                           PERFORM DisplayAndLog
+                           MOVE SPACES TO CurrentMessage
+                           STRING "Welcome, " DELIMITED BY SIZE
+                               FUNCTION TRIM(CurrentUsername) DELIMITED BY SIZE
+                               "!" DELIMITED BY SIZE
+                               INTO CurrentMessage
+                           PERFORM DisplayAndLog
+                           MOVE 'Y' TO LoginSuccess
+                           MOVE 'Y' TO LoggedIn
+                           MOVE "LOGIN" TO LoginLogEvent
+                           PERFORM WriteLoginLog
+                       END-IF
+               END-PERFORM
+               CLOSE UserDataFile
+               IF LoginSuccess = 'N' THEN
+                   MOVE "Invalid credentials. Please try again." TO CurrentMessage
+                   PERFORM DisplayAndLog
+                   PERFORM RecordLoginFailure
+               ELSE
+                   PERFORM ResetLoginAttempts
+               END-IF
+           END-IF.
+
+       CheckLoginLockout.
+           MOVE 'N' TO AttemptFound
+           MOVE 'N' TO AttemptLocked
+           MOVE 0 TO CurrentAttemptCount
+           MOVE 'N' TO EOF-AttemptFile
+           OPEN INPUT LoginAttemptFile
+           PERFORM UNTIL EOF-AttemptFile = 'Y' OR AttemptFound = 'Y'
+               READ LoginAttemptFile INTO LoginAttemptRecord
+               AT END
+                   MOVE 'Y' TO EOF-AttemptFile
+               NOT AT END
+                   IF AttemptUsername IN LoginAttemptRecord = CurrentUsername THEN
+                       MOVE 'Y' TO AttemptFound
+                       MOVE AttemptCount IN LoginAttemptRecord TO CurrentAttemptCount
+                       MOVE AttemptLockedFlag IN LoginAttemptRecord TO AttemptLocked
+                   END-IF
+           END-PERFORM
+           CLOSE LoginAttemptFile.
+
+       RecordLoginFailure.
+           ADD 1 TO CurrentAttemptCount
+           IF CurrentAttemptCount >= MaxFailedAttempts THEN
+               MOVE 'Y' TO AttemptLocked
+           END-IF
+           PERFORM WriteLoginAttempts.
+
+       ResetLoginAttempts.
+           MOVE 0 TO CurrentAttemptCount
+           MOVE 'N' TO AttemptLocked
+           PERFORM WriteLoginAttempts.
+
+       WriteLoginAttempts.
+           MOVE 'N' TO EOF-AttemptFile
+           OPEN INPUT LoginAttemptFile
+           OPEN OUTPUT TempAttemptFile
+           PERFORM UNTIL EOF-AttemptFile = 'Y'
+               READ LoginAttemptFile INTO LoginAttemptRecord
+               AT END
+                   MOVE 'Y' TO EOF-AttemptFile
+               NOT AT END
+                   IF AttemptUsername IN LoginAttemptRecord NOT = CurrentUsername THEN
+                       WRITE TempAttemptRecord FROM LoginAttemptRecord
+                   END-IF
+           END-PERFORM
+           CLOSE LoginAttemptFile
+
+           MOVE CurrentUsername TO AttemptUsername IN LoginAttemptRecord
+           MOVE CurrentAttemptCount TO AttemptCount IN LoginAttemptRecord
+           MOVE AttemptLocked TO AttemptLockedFlag IN LoginAttemptRecord
+           WRITE TempAttemptRecord FROM LoginAttemptRecord
+           CLOSE TempAttemptFile
+
+           PERFORM SWAP-ATTEMPT-FILES.
+
+       SWAP-ATTEMPT-FILES.
+           CALL "CBL_DELETE_FILE" USING "login_attempts.dat"
+           CALL "CBL_RENAME_FILE" USING "login_attempts_temp.dat"
+               "login_attempts.dat".
+
+       ForgotPassword.
+           MOVE 'N' TO UsernameExists
+           MOVE 'N' TO RecoveryVerified
+           MOVE "--- Forgot Password ---" TO CurrentMessage
+           PERFORM DisplayAndLog
+           MOVE "Enter your username:" TO CurrentMessage
+           PERFORM DisplayAndLog
+           PERFORM ReadUsername
+           PERFORM CheckUsernameExists
+           IF UsernameExists = 'N' THEN
+               MOVE "No account found with that username." TO CurrentMessage
+               PERFORM DisplayAndLog
+           ELSE
+               MOVE 'N' TO RecoveryProfileFound
+               MOVE 'N' TO EOF-UserData
+               OPEN INPUT UserProfileRecordFile
+               PERFORM UNTIL RecoveryProfileFound = 'Y' OR EOF-UserData = 'Y'
+                   READ UserProfileRecordFile INTO UserProfileRecord
+                   AT END
+                       MOVE 'Y' TO EOF-UserData
+                   NOT AT END
+                       IF Username-Profile IN UserProfileRecord = CurrentUsername THEN
+                           MOVE 'Y' TO RecoveryProfileFound
+                       END-IF
+               END-PERFORM
+               CLOSE UserProfileRecordFile
+
+               IF RecoveryProfileFound = 'N' THEN
+                   MOVE "No profile on file to verify your identity with." TO CurrentMessage
+                   PERFORM DisplayAndLog
+               ELSE
+                   MOVE "To verify your identity, enter the university on your profile:" TO CurrentMessage
+                   PERFORM DisplayAndLog
+                   READ InputFile INTO InputRecord
+                   AT END
+                       PERFORM CountUnansweredPrompt
+                       MOVE 'Y' TO EOF-InputFile
+                       MOVE SPACES TO RecoveryAnswer
+                   NOT AT END
+                       PERFORM IncrementInputCheckpoint
+                       MOVE FUNCTION TRIM(InputRecord(1:30)) TO RecoveryAnswer
+                   END-READ
+
+                   IF FUNCTION TRIM(RecoveryAnswer) = FUNCTION TRIM(University IN UserProfileRecord) THEN
+                       MOVE 'Y' TO RecoveryVerified
+                   ELSE
+                       MOVE "Identity verification failed." TO CurrentMessage
+                       PERFORM DisplayAndLog
+                   END-IF
+               END-IF
+           END-IF
+
+           IF RecoveryVerified = 'Y' THEN
+               MOVE "Enter new password:" TO CurrentMessage
+               PERFORM DisplayAndLog
+               PERFORM ReadPassword
+               PERFORM CheckPasswordLength
+               IF PasswordValid = 'N' THEN
+                   MOVE "Password reset failed due to invalid password." TO CurrentMessage
+                   PERFORM DisplayAndLog
+               ELSE
+                   PERFORM RewriteUserPassword
+                   MOVE "Password reset successfully. You can now log in." TO CurrentMessage
+                   PERFORM DisplayAndLog
+               END-IF
+           END-IF.
+
+       RewriteUserPassword.
+           MOVE 'N' TO EOF-UserData
            OPEN INPUT UserDataFile
-           PERFORM UNTIL LoginSuccess = 'Y' OR EOF-UserData = 'Y'
+           OPEN OUTPUT TempUserFile
+           PERFORM UNTIL EOF-UserData = 'Y'
                READ UserDataFile INTO UserRecord
                AT END
                    MOVE 'Y' TO EOF-UserData
                NOT AT END
-                   IF Username = CurrentUsername AND Password = CurrentPassword THEN
-                       MOVE "You have successfully logged in." TO CurrentMessage
-                       PERFORM DisplayAndLog
-                       MOVE SPACES TO CurrentMessage
-                       STRING "Welcome, " DELIMITED BY SIZE
-                           FUNCTION TRIM(CurrentUsername) DELIMITED BY SIZE
-                           "!" DELIMITED BY SIZE
-                           INTO CurrentMessage
-                       PERFORM DisplayAndLog
-                       MOVE 'Y' TO LoginSuccess
-                       MOVE 'Y' TO LoggedIn
+                   IF Username IN UserRecord = CurrentUsername THEN
+                       MOVE CurrentPassword TO Password IN UserRecord
                    END-IF
+                   WRITE TempUserRecord FROM UserRecord
            END-PERFORM
            CLOSE UserDataFile
-           IF LoginSuccess = 'N' THEN
-               MOVE "Invalid credentials. Please try again." TO CurrentMessage
+           CLOSE TempUserFile
+
+           PERFORM SWAP-USER-FILES
+           PERFORM ResetLoginAttempts.
+
+       SWAP-USER-FILES.
+           CALL "CBL_DELETE_FILE" USING "users.dat"
+           CALL "CBL_RENAME_FILE" USING "users_temp.dat"
+               "users.dat".
+
+       ChangePassword.
+           MOVE "Enter your current password:" TO CurrentMessage
+           PERFORM DisplayAndLog
+           READ InputFile INTO InputRecord
+           AT END
+               PERFORM CountUnansweredPrompt
+               MOVE 'Y' TO EOF-InputFile
+               MOVE SPACES TO OldPasswordEntry
+           NOT AT END
+               PERFORM IncrementInputCheckpoint
+               MOVE FUNCTION TRIM(InputRecord(1:20)) TO OldPasswordEntry
+           END-READ
+
+           MOVE 'N' TO OldPasswordValid
+           MOVE 'N' TO EOF-UserData
+           OPEN INPUT UserDataFile
+           PERFORM UNTIL EOF-UserData = 'Y'
+               READ UserDataFile INTO UserRecord
+               AT END
+                   MOVE 'Y' TO EOF-UserData
+               NOT AT END
+                   IF Username IN UserRecord = CurrentUsername AND
+                      Password IN UserRecord = OldPasswordEntry
+                       MOVE 'Y' TO OldPasswordValid
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE UserDataFile
+
+           IF OldPasswordValid = 'N' THEN
+               MOVE "Current password is incorrect." TO CurrentMessage
+               PERFORM DisplayAndLog
+           ELSE
+               MOVE "Enter new password:" TO CurrentMessage
+               PERFORM DisplayAndLog
+               PERFORM ReadPassword
+               PERFORM CheckPasswordLength
+               IF PasswordValid = 'N' THEN
+                   MOVE "Password change failed due to invalid password." TO CurrentMessage
+                   PERFORM DisplayAndLog
+               ELSE
+                   PERFORM RewriteUserPassword
+                   MOVE "Password changed successfully." TO CurrentMessage
+                   PERFORM DisplayAndLog
+               END-IF
+           END-IF.
+
+       ChangeUsername.
+           MOVE "Enter your new username:" TO CurrentMessage
+           PERFORM DisplayAndLog
+           READ InputFile INTO InputRecord
+           AT END
+               PERFORM CountUnansweredPrompt
+               MOVE 'Y' TO EOF-InputFile
+               MOVE SPACES TO NewUsername
+           NOT AT END
+               PERFORM IncrementInputCheckpoint
+               MOVE InputRecord(1:20) TO TempString
+               MOVE FUNCTION TRIM(TempString) TO NewUsername
+               MOVE FUNCTION UPPER-CASE(NewUsername) TO NewUsername
+           END-READ
+
+           IF FUNCTION TRIM(NewUsername) = SPACES THEN
+               MOVE "Username cannot be empty." TO CurrentMessage
+               PERFORM DisplayAndLog
+           ELSE IF NewUsername = CurrentUsername THEN
+               MOVE "That is already your username." TO CurrentMessage
+               PERFORM DisplayAndLog
+           ELSE
+               PERFORM CheckNewUsernameExists
+               IF NewUsernameExists = 'Y' THEN
+                   MOVE "That username is already taken. Please choose another." TO CurrentMessage
+                   PERFORM DisplayAndLog
+               ELSE
+                   MOVE CurrentUsername TO OldUsernameForRename
+                   PERFORM RenameUserAcrossFiles
+                   MOVE NewUsername TO CurrentUsername
+                   MOVE "USERNAME_CHANGE" TO AuditActionName
+                   MOVE SPACES TO AuditDetailText
+                   STRING FUNCTION TRIM(OldUsernameForRename) DELIMITED BY SIZE
+                       " -> " DELIMITED BY SIZE
+                       FUNCTION TRIM(NewUsername) DELIMITED BY SIZE
+                       INTO AuditDetailText
+                   PERFORM WriteAuditLog
+                   MOVE "Username changed successfully." TO CurrentMessage
+                   PERFORM DisplayAndLog
+               END-IF
+           END-IF.
+
+       CheckNewUsernameExists.
+           MOVE 'N' TO NewUsernameExists
+           MOVE 'N' TO EOF-UserData
+           OPEN INPUT UserDataFile
+           PERFORM UNTIL EOF-UserData = 'Y'
+               READ UserDataFile INTO UserRecord
+               AT END
+                   MOVE 'Y' TO EOF-UserData
+               NOT AT END
+                   IF Username IN UserRecord = NewUsername THEN
+                       MOVE 'Y' TO NewUsernameExists
+                       MOVE 'Y' TO EOF-UserData
+                   END-IF
+           END-PERFORM
+           CLOSE UserDataFile.
+
+       RenameUserAcrossFiles.
+           PERFORM RenameInUserDataFile
+           PERFORM RenameInProfileFile
+           PERFORM RenameInConnectionFile
+           PERFORM RenameInMessageFile
+           PERFORM RenameInApplicationFile
+           PERFORM RenameInJobFile
+           PERFORM RenameInExperienceFile
+           PERFORM RenameInEducationFile
+           PERFORM RenameInBlockedUserFile
+           PERFORM RenameInEndorsementFile
+           PERFORM RenameInRecentViewsFile
+           PERFORM RenameInSkillsCompletedFile.
+
+       RenameInUserDataFile.
+           MOVE 'N' TO EOF-UserData
+           OPEN INPUT UserDataFile
+           OPEN OUTPUT TempUserFile
+           PERFORM UNTIL EOF-UserData = 'Y'
+               READ UserDataFile INTO UserRecord
+               AT END
+                   MOVE 'Y' TO EOF-UserData
+               NOT AT END
+                   IF Username IN UserRecord = OldUsernameForRename THEN
+                       MOVE NewUsername TO Username IN UserRecord
+                   END-IF
+                   WRITE TempUserRecord FROM UserRecord
+           END-PERFORM
+           CLOSE UserDataFile
+           CLOSE TempUserFile
+           PERFORM SWAP-USER-FILES.
+
+       RenameInProfileFile.
+           MOVE 'N' TO EOF-UserData
+           OPEN INPUT UserProfileRecordFile
+           OPEN OUTPUT TempProfileFile
+           PERFORM UNTIL EOF-UserData = 'Y'
+               READ UserProfileRecordFile INTO UserProfileRecord
+               AT END
+                   MOVE 'Y' TO EOF-UserData
+               NOT AT END
+                   IF Username-Profile IN UserProfileRecord = OldUsernameForRename THEN
+                       MOVE NewUsername TO Username-Profile IN UserProfileRecord
+                   END-IF
+                   WRITE TempUserProfileRecord FROM UserProfileRecord
+           END-PERFORM
+           CLOSE UserProfileRecordFile
+           CLOSE TempProfileFile
+           PERFORM SWAP-PROFILE-FILES.
+
+       RenameInConnectionFile.
+           MOVE 'N' TO EOF-ConnectionFile
+           OPEN INPUT ConnectionRequestFile
+           OPEN OUTPUT TempConnectionFile
+           PERFORM UNTIL EOF-ConnectionFile = 'Y'
+               READ ConnectionRequestFile INTO ConnectionRecord
+               AT END
+                   MOVE 'Y' TO EOF-ConnectionFile
+               NOT AT END
+                   IF FromUsername IN ConnectionRecord = OldUsernameForRename THEN
+                       MOVE NewUsername TO FromUsername IN ConnectionRecord
+                   END-IF
+                   IF ToUsername IN ConnectionRecord = OldUsernameForRename THEN
+                       MOVE NewUsername TO ToUsername IN ConnectionRecord
+                   END-IF
+                   WRITE TempConnectionRecord FROM ConnectionRecord
+           END-PERFORM
+           CLOSE ConnectionRequestFile
+           CLOSE TempConnectionFile
+           PERFORM SWAP-CONNECTION-FILES.
+
+       RenameInMessageFile.
+           MOVE 'N' TO EOF-MessageFile
+           OPEN INPUT MessageFile
+           OPEN OUTPUT TempMessageFile
+           PERFORM UNTIL EOF-MessageFile = 'Y'
+               READ MessageFile INTO MessageRecord
+               AT END
+                   MOVE 'Y' TO EOF-MessageFile
+               NOT AT END
+                   IF MsgSender IN MessageRecord = OldUsernameForRename THEN
+                       MOVE NewUsername TO MsgSender IN MessageRecord
+                   END-IF
+                   IF MsgRecipient IN MessageRecord = OldUsernameForRename THEN
+                       MOVE NewUsername TO MsgRecipient IN MessageRecord
+                   END-IF
+                   WRITE TempMessageRecord FROM MessageRecord
+           END-PERFORM
+           CLOSE MessageFile
+           CLOSE TempMessageFile
+           PERFORM SWAP-MESSAGE-FILES.
+
+       RenameInApplicationFile.
+           MOVE 'N' TO EOF-ApplicationFile
+           OPEN INPUT ApplicationFile
+           OPEN OUTPUT TempApplicationFile
+           PERFORM UNTIL EOF-ApplicationFile = 'Y'
+               READ ApplicationFile INTO ApplicationRecord
+               AT END
+                   MOVE 'Y' TO EOF-ApplicationFile
+               NOT AT END
+                   IF AppUsername IN ApplicationRecord = OldUsernameForRename THEN
+                       MOVE NewUsername TO AppUsername IN ApplicationRecord
+                   END-IF
+                   WRITE TempApplicationRecord FROM ApplicationRecord
+           END-PERFORM
+           CLOSE ApplicationFile
+           CLOSE TempApplicationFile
+           PERFORM SWAP-APPLICATION-FILES.
+
+       RenameInJobFile.
+           MOVE 'N' TO EOF-JobFile
+           OPEN INPUT JobFile
+           OPEN OUTPUT TempJobFile
+           PERFORM UNTIL EOF-JobFile = 'Y'
+               READ JobFile INTO JobRecord
+               AT END
+                   MOVE 'Y' TO EOF-JobFile
+               NOT AT END
+                   IF JobUsername IN JobRecord = OldUsernameForRename THEN
+                       MOVE NewUsername TO JobUsername IN JobRecord
+                   END-IF
+                   WRITE TempJobRecord FROM JobRecord
+           END-PERFORM
+           CLOSE JobFile
+           CLOSE TempJobFile
+           PERFORM SWAP-JOB-FILES.
+
+       RenameInExperienceFile.
+           MOVE 'N' TO EOF-ExperienceFile
+           OPEN INPUT ExperienceFile
+           OPEN OUTPUT TempExperienceFile
+           PERFORM UNTIL EOF-ExperienceFile = 'Y'
+               READ ExperienceFile INTO ExperienceRecord
+               AT END
+                   MOVE 'Y' TO EOF-ExperienceFile
+               NOT AT END
+                   IF ExpUsername IN ExperienceRecord = OldUsernameForRename THEN
+                       MOVE NewUsername TO ExpUsername IN ExperienceRecord
+                   END-IF
+                   WRITE TempExperienceRecord FROM ExperienceRecord
+           END-PERFORM
+           CLOSE ExperienceFile
+           CLOSE TempExperienceFile
+           PERFORM SWAP-EXPERIENCE-FILES.
+
+       RenameInEducationFile.
+           MOVE 'N' TO EOF-EducationFile
+           OPEN INPUT EducationFile
+           OPEN OUTPUT TempEducationFile
+           PERFORM UNTIL EOF-EducationFile = 'Y'
+               READ EducationFile INTO EducationRecord
+               AT END
+                   MOVE 'Y' TO EOF-EducationFile
+               NOT AT END
+                   IF EduUsername IN EducationRecord = OldUsernameForRename THEN
+                       MOVE NewUsername TO EduUsername IN EducationRecord
+                   END-IF
+                   WRITE TempEducationRecord FROM EducationRecord
+           END-PERFORM
+           CLOSE EducationFile
+           CLOSE TempEducationFile
+           PERFORM SWAP-EDUCATION-FILES.
+
+       RenameInBlockedUserFile.
+           MOVE 'N' TO EOF-BlockedUserFile
+           OPEN INPUT BlockedUserFile
+           OPEN OUTPUT TempBlockedUserFile
+           PERFORM UNTIL EOF-BlockedUserFile = 'Y'
+               READ BlockedUserFile INTO BlockedUserRecord
+               AT END
+                   MOVE 'Y' TO EOF-BlockedUserFile
+               NOT AT END
+                   IF BlockerUsername IN BlockedUserRecord = OldUsernameForRename THEN
+                       MOVE NewUsername TO BlockerUsername IN BlockedUserRecord
+                   END-IF
+                   IF BlockedUsername IN BlockedUserRecord = OldUsernameForRename THEN
+                       MOVE NewUsername TO BlockedUsername IN BlockedUserRecord
+                   END-IF
+                   WRITE TempBlockedUserRecord FROM BlockedUserRecord
+           END-PERFORM
+           CLOSE BlockedUserFile
+           CLOSE TempBlockedUserFile
+           PERFORM SWAP-BLOCKED-FILES.
+
+       RenameInEndorsementFile.
+           MOVE 'N' TO EOF-EndorsementFile
+           OPEN INPUT EndorsementFile
+           OPEN OUTPUT TempEndorsementFile
+           PERFORM UNTIL EOF-EndorsementFile = 'Y'
+               READ EndorsementFile INTO EndorsementRecord
+               AT END
+                   MOVE 'Y' TO EOF-EndorsementFile
+               NOT AT END
+                   IF EndorserUsername IN EndorsementRecord = OldUsernameForRename THEN
+                       MOVE NewUsername TO EndorserUsername IN EndorsementRecord
+                   END-IF
+                   IF EndorsedUsername IN EndorsementRecord = OldUsernameForRename THEN
+                       MOVE NewUsername TO EndorsedUsername IN EndorsementRecord
+                   END-IF
+                   WRITE TempEndorsementRecord FROM EndorsementRecord
+           END-PERFORM
+           CLOSE EndorsementFile
+           CLOSE TempEndorsementFile
+           PERFORM SWAP-ENDORSEMENT-FILES.
+
+       RenameInRecentViewsFile.
+           MOVE 'N' TO EOF-RecentViewsFile
+           OPEN INPUT RecentViewsFile
+           OPEN OUTPUT TempRecentViewsFile
+           PERFORM UNTIL EOF-RecentViewsFile = 'Y'
+               READ RecentViewsFile INTO RecentViewRecord
+               AT END
+                   MOVE 'Y' TO EOF-RecentViewsFile
+               NOT AT END
+                   IF RecentViewUsername IN RecentViewRecord = OldUsernameForRename THEN
+                       MOVE NewUsername TO RecentViewUsername IN RecentViewRecord
+                   END-IF
+                   IF RecentViewedUsername IN RecentViewRecord = OldUsernameForRename THEN
+                       MOVE NewUsername TO RecentViewedUsername IN RecentViewRecord
+                   END-IF
+                   WRITE TempRecentViewRecord FROM RecentViewRecord
+           END-PERFORM
+           CLOSE RecentViewsFile
+           CLOSE TempRecentViewsFile
+           PERFORM SWAP-RECENT-VIEWS-FILES.
+
+       RenameInSkillsCompletedFile.
+           MOVE 'N' TO EOF-SkillsFile
+           OPEN INPUT SkillsCompletedFile
+           OPEN OUTPUT TempSkillsCompletedFile
+           PERFORM UNTIL EOF-SkillsFile = 'Y'
+               READ SkillsCompletedFile INTO SkillCompletionRecord
+               AT END
+                   MOVE 'Y' TO EOF-SkillsFile
+               NOT AT END
+                   IF SkillUsername IN SkillCompletionRecord = OldUsernameForRename THEN
+                       MOVE NewUsername TO SkillUsername IN SkillCompletionRecord
+                   END-IF
+                   WRITE TempSkillCompletionRecord FROM SkillCompletionRecord
+           END-PERFORM
+           CLOSE SkillsCompletedFile
+           CLOSE TempSkillsCompletedFile
+           PERFORM SWAP-SKILLS-COMPLETED-FILES.
+
+       DeactivateMyAccount.
+           MOVE "Are you sure you want to deactivate your account? This cannot be undone. (Y/N):"
+               TO CurrentMessage
+           PERFORM DisplayAndLog
+           READ InputFile INTO InputRecord
+           AT END
+               PERFORM CountUnansweredPrompt
+               MOVE 'Y' TO EOF-InputFile
+               MOVE 'N' TO DeactivateConfirm
+           NOT AT END
+               PERFORM IncrementInputCheckpoint
+               MOVE InputRecord(1:1) TO DeactivateConfirm
+           END-READ
+
+           IF DeactivateConfirm = 'Y' OR DeactivateConfirm = 'y' THEN
+               MOVE 'N' TO EOF-UserData
+               OPEN INPUT UserDataFile
+               OPEN OUTPUT TempUserFile
+               PERFORM UNTIL EOF-UserData = 'Y'
+                   READ UserDataFile INTO UserRecord
+                   AT END
+                       MOVE 'Y' TO EOF-UserData
+                   NOT AT END
+                       IF Username IN UserRecord = CurrentUsername THEN
+                           SUBTRACT 1 FROM UserCount
+                       ELSE
+                           WRITE TempUserRecord FROM UserRecord
+                       END-IF
+               END-PERFORM
+               CLOSE UserDataFile
+               CLOSE TempUserFile
+
+               PERFORM SWAP-USER-FILES
+
+               MOVE "Your account has been deactivated." TO CurrentMessage
+               PERFORM DisplayAndLog
+               MOVE "LOGOUT" TO LoginLogEvent
+               PERFORM WriteLoginLog
+               MOVE 'N' TO LoggedIn
+           ELSE
+               MOVE "Deactivation cancelled." TO CurrentMessage
                PERFORM DisplayAndLog
            END-IF.
 
@@ -355,9 +1798,61 @@ IDENTIFICATION DIVISION.
            PERFORM DisplayAndLog
            PERFORM ReadSkillOption
            EVALUATE SkillOption
-               WHEN 1 THRU 6
-                   MOVE "This skill is under construction." TO CurrentMessage
+               WHEN 1
+                   MOVE "Time Management" TO CurrentSkillName
+                   MOVE "Lesson: Time Management" TO CurrentMessage
+                   PERFORM DisplayAndLog
+                   MOVE "- Block your calendar for classes, study, and rest." TO CurrentMessage
+                   PERFORM DisplayAndLog
+                   MOVE "- Use a prioritized to-do list and tackle the hardest task first." TO CurrentMessage
+                   PERFORM DisplayAndLog
+                   MOVE "- Break large assignments into smaller daily milestones." TO CurrentMessage
+                   PERFORM DisplayAndLog
+                   PERFORM RecordSkillCompletion
+               WHEN 2
+                   MOVE "Public Speaking" TO CurrentSkillName
+                   MOVE "Lesson: Public Speaking" TO CurrentMessage
+                   PERFORM DisplayAndLog
+                   MOVE "- Open with a clear statement of your main point." TO CurrentMessage
+                   PERFORM DisplayAndLog
+                   MOVE "- Practice out loud and time yourself before presenting." TO CurrentMessage
+                   PERFORM DisplayAndLog
+                   MOVE "- Make eye contact and pause instead of using filler words." TO CurrentMessage
                    PERFORM DisplayAndLog
+                   PERFORM RecordSkillCompletion
+               WHEN 3
+                   MOVE "Leadership" TO CurrentSkillName
+                   MOVE "Lesson: Leadership" TO CurrentMessage
+                   PERFORM DisplayAndLog
+                   MOVE "- Set clear goals and make sure the team understands them." TO CurrentMessage
+                   PERFORM DisplayAndLog
+                   MOVE "- Delegate based on each person's strengths." TO CurrentMessage
+                   PERFORM DisplayAndLog
+                   MOVE "- Give credit publicly and feedback privately." TO CurrentMessage
+                   PERFORM DisplayAndLog
+                   PERFORM RecordSkillCompletion
+               WHEN 4
+                   MOVE "Communication" TO CurrentSkillName
+                   MOVE "Lesson: Communication" TO CurrentMessage
+                   PERFORM DisplayAndLog
+                   MOVE "- Listen fully before responding." TO CurrentMessage
+                   PERFORM DisplayAndLog
+                   MOVE "- Tailor your message to your audience." TO CurrentMessage
+                   PERFORM DisplayAndLog
+                   MOVE "- Confirm understanding by summarizing back key points." TO CurrentMessage
+                   PERFORM DisplayAndLog
+                   PERFORM RecordSkillCompletion
+               WHEN 5
+                   MOVE "Technical Skills" TO CurrentSkillName
+                   MOVE "Lesson: Technical Skills" TO CurrentMessage
+                   PERFORM DisplayAndLog
+                   MOVE "- Build small projects to practice new tools hands-on." TO CurrentMessage
+                   PERFORM DisplayAndLog
+                   MOVE "- Read documentation before copying example code." TO CurrentMessage
+                   PERFORM DisplayAndLog
+                   MOVE "- Version-control your work from day one." TO CurrentMessage
+                   PERFORM DisplayAndLog
+                   PERFORM RecordSkillCompletion
                WHEN 6
                    CONTINUE
                WHEN OTHER
@@ -365,18 +1860,50 @@ IDENTIFICATION DIVISION.
                    PERFORM DisplayAndLog
            END-EVALUATE.
 
-       JobSearch.
-           MOVE "This feature is under construction." TO CurrentMessage
-           PERFORM DisplayAndLog.
+       RecordSkillCompletion.
+           MOVE 'N' TO SkillAlreadyCompleted
+           MOVE 'N' TO EOF-SkillsFile
+           OPEN INPUT SkillsCompletedFile
+           PERFORM UNTIL EOF-SkillsFile = 'Y'
+               READ SkillsCompletedFile INTO SkillCompletionRecord
+               AT END
+                   MOVE 'Y' TO EOF-SkillsFile
+               NOT AT END
+                   IF SkillUsername IN SkillCompletionRecord = CurrentUsername AND
+                      FUNCTION TRIM(SkillName IN SkillCompletionRecord) = FUNCTION TRIM(CurrentSkillName)
+                      MOVE 'Y' TO SkillAlreadyCompleted
+                   END-IF
+           END-PERFORM
+           CLOSE SkillsCompletedFile
+
+           IF SkillAlreadyCompleted = 'N' THEN
+               PERFORM StampCreatedDate
+               OPEN EXTEND SkillsCompletedFile
+               MOVE CurrentUsername TO SkillUsername IN SkillCompletionRecord
+               MOVE CurrentSkillName TO SkillName IN SkillCompletionRecord
+               MOVE CurrentCreatedDate TO SkillCompletedDate IN SkillCompletionRecord
+               WRITE SkillCompletionRecord
+               CLOSE SkillsCompletedFile
+               MOVE "Skill marked complete!" TO CurrentMessage
+               PERFORM DisplayAndLog
+           ELSE
+               MOVE "You have already completed this skill." TO CurrentMessage
+               PERFORM DisplayAndLog
+           END-IF.
 
        FindSomeone.
+           PERFORM LookupMyUniversity
+           PERFORM PromptUniversityScope
+           MOVE 'N' TO ScopeFilteredOut
            MOVE "Enter the full name of the person you are looking for:" TO CurrentMessage
            PERFORM DisplayAndLog
            READ InputFile INTO InputRecord
            AT END
+               PERFORM CountUnansweredPrompt
                MOVE 'Y' TO EOF-InputFile
                MOVE SPACES TO SearchQuery
            NOT AT END
+               PERFORM IncrementInputCheckpoint
                MOVE FUNCTION TRIM(InputRecord(1:40)) TO SearchQuery
            END-READ
 
@@ -407,19 +1934,29 @@ IDENTIFICATION DIVISION.
                                MOVE Major IN UserProfileRecord TO FoundMajor
                                MOVE GraduationYear IN UserProfileRecord TO FoundGraduationYear
                                MOVE AboutMe IN UserProfileRecord TO FoundAboutMe
-                               MOVE Experience-Title IN UserProfileRecord TO FoundExperienceTitle
-                               MOVE Experience-Company IN UserProfileRecord TO FoundExperienceCompany
-                               MOVE Experience-Dates IN UserProfileRecord TO FoundExperienceDates
-                               MOVE Experience-Description IN UserProfileRecord TO FoundExperienceDescription
-                               MOVE Education-Degree IN UserProfileRecord TO FoundEducationDegree
-                               MOVE Education-Universiity IN UserProfileRecord TO FoundEducationUniversity
-                               MOVE Education-Years IN UserProfileRecord TO FoundEducationYears
+                               MOVE ResumeFilePath IN UserProfileRecord TO FoundResumeFilePath
                            END-IF
                        END-IF
                END-PERFORM
                CLOSE UserProfileRecordFile
 
+               IF FoundProfile = 'Y' AND UniversityScopeAll = 'N' AND
+                  FUNCTION TRIM(FoundUniversity) NOT = FUNCTION TRIM(MyUniversity)
+               THEN
+                   MOVE 'N' TO FoundProfile
+                   MOVE 'Y' TO ScopeFilteredOut
+               END-IF
+
+               IF FoundProfile = 'Y' THEN
+                   MOVE SearchedUsername TO BlockCheckTarget
+                   PERFORM CheckBlocked
+                   IF IsBlocked = 'Y' THEN
+                       MOVE 'N' TO FoundProfile
+                   END-IF
+               END-IF
+
                IF FoundProfile = 'Y' THEN
+                   PERFORM RecordRecentView
                    MOVE "--- Found User Profile ---" TO CurrentMessage
                    PERFORM DisplayAndLog
                    MOVE SPACES TO CurrentMessage
@@ -444,60 +1981,44 @@ IDENTIFICATION DIVISION.
                        FUNCTION TRIM(FoundGraduationYear) DELIMITED BY SIZE
                        INTO CurrentMessage
                    PERFORM DisplayAndLog
+                   MOVE FoundGraduationYear TO ClassStandingGradYear
+                   PERFORM ComputeClassStanding
+                   IF FUNCTION TRIM(ClassStandingLabel) NOT = SPACES
+                       MOVE SPACES TO CurrentMessage
+                       STRING "Class Standing: " DELIMITED BY SIZE
+                           FUNCTION TRIM(ClassStandingLabel) DELIMITED BY SIZE
+                           INTO CurrentMessage
+                       PERFORM DisplayAndLog
+                   END-IF
                    MOVE SPACES TO CurrentMessage
                    STRING "About Me: " DELIMITED BY SIZE
                        FUNCTION TRIM(FoundAboutMe) DELIMITED BY SIZE
                        INTO CurrentMessage
                    PERFORM DisplayAndLog
-                   MOVE "Experience:" TO CurrentMessage
-                   PERFORM DisplayAndLog
-                   IF FUNCTION TRIM(FoundExperienceTitle) NOT = SPACES THEN
-                       MOVE SPACES TO CurrentMessage
-                       STRING "Title: " DELIMITED BY SIZE
-                           FUNCTION TRIM(FoundExperienceTitle) DELIMITED BY SIZE
-                           INTO CurrentMessage
-                       PERFORM DisplayAndLog
-                       MOVE SPACES TO CurrentMessage
-                       STRING "Company: " DELIMITED BY SIZE
-                           FUNCTION TRIM(FoundExperienceCompany) DELIMITED BY SIZE
-                           INTO CurrentMessage
-                       PERFORM DisplayAndLog
-                       MOVE SPACES TO CurrentMessage
-                       STRING "Dates: " DELIMITED BY SIZE
-                           FUNCTION TRIM(FoundExperienceDates) DELIMITED BY SIZE
-                           INTO CurrentMessage
-                       PERFORM DisplayAndLog
+                   IF FUNCTION TRIM(FoundResumeFilePath) NOT = SPACES THEN
                        MOVE SPACES TO CurrentMessage
-                       STRING "Description: " DELIMITED BY SIZE
-                           FUNCTION TRIM(FoundExperienceDescription) DELIMITED BY SIZE
+                       STRING "Resume: " DELIMITED BY SIZE
+                           FUNCTION TRIM(FoundResumeFilePath) DELIMITED BY SIZE
                            INTO CurrentMessage
                        PERFORM DisplayAndLog
-                   ELSE
-                       MOVE "None" TO CurrentMessage
-                       PERFORM DisplayAndLog
                    END-IF
+                   MOVE "Experience:" TO CurrentMessage
+                   PERFORM DisplayAndLog
+                   MOVE SearchedUsername TO ExperienceDisplayUsername
+                   PERFORM DisplayUserExperience
                    MOVE "Education:" TO CurrentMessage
                    PERFORM DisplayAndLog
-                   IF FUNCTION TRIM(FoundEducationDegree) NOT = SPACES THEN
-                       MOVE SPACES TO CurrentMessage
-                       STRING "Degree: " DELIMITED BY SIZE
-                           FUNCTION TRIM(FoundEducationDegree) DELIMITED BY SIZE
-                           INTO CurrentMessage
-                       PERFORM DisplayAndLog
-                       MOVE SPACES TO CurrentMessage
-                       STRING "University: " DELIMITED BY SIZE
-                           FUNCTION TRIM(FoundEducationUniversity) DELIMITED BY SIZE
-                           INTO CurrentMessage
-                       PERFORM DisplayAndLog
-                       MOVE SPACES TO CurrentMessage
-                       STRING "Years: " DELIMITED BY SIZE
-                           FUNCTION TRIM(FoundEducationYears) DELIMITED BY SIZE
-                           INTO CurrentMessage
-                       PERFORM DisplayAndLog
-                   ELSE
-                       MOVE "None" TO CurrentMessage
-                       PERFORM DisplayAndLog
-                   END-IF
+                   MOVE SearchedUsername TO EducationDisplayUsername
+                   PERFORM DisplayUserEducation
+                   MOVE SearchedUsername TO EndorsementCheckUsername
+                   PERFORM DisplayEndorsementCount
+
+                   PERFORM CountMutualConnections
+                   MOVE SPACES TO CurrentMessage
+                   STRING MutualConnectionCount DELIMITED BY SIZE
+                       " mutual connection(s)" DELIMITED BY SIZE
+                       INTO CurrentMessage
+                   PERFORM DisplayAndLog
 
                    MOVE 'N' TO IncomingRequestFound
                    MOVE 'N' TO EOF-ConnectionFile
@@ -526,9 +2047,11 @@ IDENTIFICATION DIVISION.
                        PERFORM DisplayAndLog
                        READ InputFile INTO InputRecord
                        AT END
+                           PERFORM CountUnansweredPrompt
                            MOVE 'Y' TO EOF-InputFile
                            MOVE 'N' TO SendRequest
                        NOT AT END
+                           PERFORM IncrementInputCheckpoint
                            MOVE InputRecord(1:1) TO SendRequest
                        END-READ
 
@@ -543,9 +2066,11 @@ IDENTIFICATION DIVISION.
                        PERFORM DisplayAndLog
                        READ InputFile INTO InputRecord
                        AT END
+                           PERFORM CountUnansweredPrompt
                            MOVE 'Y' TO EOF-InputFile
                            MOVE 'N' TO SendRequest
                        NOT AT END
+                           PERFORM IncrementInputCheckpoint
                            MOVE InputRecord(1:1) TO SendRequest
                        END-READ
 
@@ -554,8 +2079,19 @@ IDENTIFICATION DIVISION.
                        END-IF
                    END-IF
                ELSE
-                   MOVE "No one by that name could be found." TO CurrentMessage
-                   PERFORM DisplayAndLog
+                   IF ScopeFilteredOut = 'Y' THEN
+                       MOVE SPACES TO CurrentMessage
+                       STRING "No one by that name could be found at InCollege at "
+                           DELIMITED BY SIZE
+                           FUNCTION TRIM(MyUniversity) DELIMITED BY SIZE
+                           ". Search again with A to include all universities."
+                           DELIMITED BY SIZE
+                           INTO CurrentMessage
+                       PERFORM DisplayAndLog
+                   ELSE
+                       MOVE "No one by that name could be found." TO CurrentMessage
+                       PERFORM DisplayAndLog
+                   END-IF
                END-IF
            END-IF.
 
@@ -584,6 +2120,10 @@ IDENTIFICATION DIVISION.
            CALL "CBL_RENAME_FILE" USING "connections_temp.dat"
                "connections.dat"
 
+           MOVE "CONNECTION_ACCEPT" TO AuditActionName
+           MOVE SearchedUsername TO AuditDetailText
+           PERFORM WriteAuditLog
+
            MOVE "Connection request accepted successfully." TO CurrentMessage
            PERFORM DisplayAndLog.
 
@@ -608,12 +2148,12 @@ IDENTIFICATION DIVISION.
            MOVE "Enter About Me (optional, max 200 characters, enter blank line to skip): " TO CurrentMessage
                 PERFORM DisplayAndLog
                 PERFORM ReadAboutMe
+           MOVE "Enter Resume File Path (optional, blank to skip): " TO CurrentMessage
+                PERFORM DisplayAndLog
+                PERFORM ReadResumeFilePath
            MOVE "Add Experience (optional, max 3 entries. Enter 'DONE' to finish): " TO CurrentMessage
                 PERFORM DisplayAndLog
-                MOVE SPACES TO Experience-Title-Acc
-                MOVE SPACES TO Experience-Company-Acc
-                MOVE SPACES TO Experience-Dates-Acc
-                MOVE SPACES TO Experience-Description-Acc
+                MOVE 0 TO ExpEntryCount
                 MOVE 1 TO ExperienceCount
                 PERFORM UNTIL ExperienceCount > 3
                    MOVE SPACES TO CurrentMessage
@@ -621,75 +2161,79 @@ IDENTIFICATION DIVISION.
                    PERFORM DisplayAndLog
                    READ InputFile INTO InputRecord
                    AT END
+                       PERFORM CountUnansweredPrompt
                        MOVE 'Y' TO EOF-InputFile
                        MOVE SPACES TO CurrentTitle
                    NOT AT END
+                       PERFORM IncrementInputCheckpoint
                        MOVE InputRecord(1:20) TO TempString
                        MOVE FUNCTION TRIM(TempString) TO CurrentTitle
                    END-READ
                    IF CurrentTitle = "DONE" OR CurrentTitle = SPACES THEN
                        EXIT PERFORM
                    END-IF
-                   IF ExperienceCount > 1 THEN
-                       STRING Experience-Title-Acc DELIMITED BY LOW-VALUES " | " CurrentTitle DELIMITED BY LOW-VALUES INTO Experience-Title-Acc
-                   ELSE
-                       MOVE CurrentTitle TO Experience-Title-Acc
-                   END-IF
                    MOVE SPACES TO CurrentMessage
                    STRING "Experience " ExperienceCount " - Company:" INTO CurrentMessage
                    PERFORM DisplayAndLog
                    READ InputFile INTO InputRecord
                    AT END
+                       PERFORM CountUnansweredPrompt
                        MOVE 'Y' TO EOF-InputFile
                        MOVE SPACES TO CurrentCompany
                    NOT AT END
+                       PERFORM IncrementInputCheckpoint
                        MOVE InputRecord(1:20) TO TempString
                        MOVE FUNCTION TRIM(TempString) TO CurrentCompany
                    END-READ
-                   IF ExperienceCount > 1 THEN
-                       STRING Experience-Company-Acc DELIMITED BY LOW-VALUES " | " CurrentCompany DELIMITED BY LOW-VALUES INTO Experience-Company-Acc
-                   ELSE
-                       MOVE CurrentCompany TO Experience-Company-Acc
-                   END-IF
                    MOVE SPACES TO CurrentMessage
                    STRING "Experience " ExperienceCount " - Dates:" INTO CurrentMessage
                    PERFORM DisplayAndLog
                    READ InputFile INTO InputRecord
                    AT END
+                       PERFORM CountUnansweredPrompt
                        MOVE 'Y' TO EOF-InputFile
                        MOVE SPACES TO CurrentDates
                    NOT AT END
+                       PERFORM IncrementInputCheckpoint
                        MOVE InputRecord(1:20) TO TempString
                        MOVE FUNCTION TRIM(TempString) TO CurrentDates
                    END-READ
-                   IF ExperienceCount > 1 THEN
-                       STRING Experience-Dates-Acc DELIMITED BY LOW-VALUES " | " CurrentDates DELIMITED BY LOW-VALUES INTO Experience-Dates-Acc
-                   ELSE
-                       MOVE CurrentDates TO Experience-Dates-Acc
-                   END-IF
                    MOVE SPACES TO CurrentMessage
                    STRING "Experience " ExperienceCount " - Description (optional 100 characters max, blank line to skip):" INTO CurrentMessage
                    PERFORM DisplayAndLog
                    READ InputFile INTO InputRecord
                    AT END
+                       PERFORM CountUnansweredPrompt
                        MOVE 'Y' TO EOF-InputFile
                        MOVE SPACES TO CurrentDescription
                    NOT AT END
+                       PERFORM IncrementInputCheckpoint
                        MOVE InputRecord(1:100) TO TempString
                        MOVE FUNCTION TRIM(TempString) TO CurrentDescription
                    END-READ
-                   IF ExperienceCount > 1 THEN
-                       STRING Experience-Description-Acc DELIMITED BY LOW-VALUES " | " CurrentDescription DELIMITED BY LOW-VALUES INTO Experience-Description-Acc
-                   ELSE
-                       MOVE CurrentDescription TO Experience-Description-Acc
-                   END-IF
+                   ADD 1 TO ExpEntryCount
+                   EVALUATE ExpEntryCount
+                       WHEN 1
+                           MOVE CurrentTitle TO ExpTitle1
+                           MOVE CurrentCompany TO ExpCompany1
+                           MOVE CurrentDates TO ExpDates1
+                           MOVE CurrentDescription TO ExpDescription1
+                       WHEN 2
+                           MOVE CurrentTitle TO ExpTitle2
+                           MOVE CurrentCompany TO ExpCompany2
+                           MOVE CurrentDates TO ExpDates2
+                           MOVE CurrentDescription TO ExpDescription2
+                       WHEN 3
+                           MOVE CurrentTitle TO ExpTitle3
+                           MOVE CurrentCompany TO ExpCompany3
+                           MOVE CurrentDates TO ExpDates3
+                           MOVE CurrentDescription TO ExpDescription3
+                   END-EVALUATE
                    ADD 1 TO ExperienceCount
                 END-PERFORM
            MOVE "Add Education (Optional, 3 Entries or Enter 'DONE' to finish): " TO CurrentMessage
                 PERFORM DisplayAndLog
-                MOVE SPACES TO Education-Degree-Acc
-                MOVE SPACES TO Education-Universiity-Acc
-                MOVE SPACES TO Education-Years-Acc
+                MOVE 0 TO EduEntryCount
                 MOVE 1 TO EducationCount
                 PERFORM UNTIL EducationCount > 3
                    MOVE SPACES TO CurrentMessage
@@ -697,55 +2241,77 @@ IDENTIFICATION DIVISION.
                    PERFORM DisplayAndLog
                    READ InputFile INTO InputRecord
                    AT END
+                       PERFORM CountUnansweredPrompt
                        MOVE 'Y' TO EOF-InputFile
                        MOVE SPACES TO CurrentEducationDegree
                    NOT AT END
+                       PERFORM IncrementInputCheckpoint
                        MOVE InputRecord(1:20) TO TempString
                        MOVE FUNCTION TRIM(TempString) TO CurrentEducationDegree
                    END-READ
                    IF CurrentEducationDegree = "DONE" OR CurrentEducationDegree = SPACES THEN
                        EXIT PERFORM
                    END-IF
-                   IF EducationCount > 1 THEN
-                       STRING Education-Degree-Acc DELIMITED BY LOW-VALUES " | " CurrentEducationDegree DELIMITED BY LOW-VALUES INTO Education-Degree-Acc
-                   ELSE
-                       MOVE CurrentEducationDegree TO Education-Degree-Acc
-                   END-IF
                    MOVE SPACES TO CurrentMessage
                    STRING "Education " EducationCount " - University/College:" INTO CurrentMessage
                    PERFORM DisplayAndLog
                    READ InputFile INTO InputRecord
                    AT END
+                       PERFORM CountUnansweredPrompt
                        MOVE 'Y' TO EOF-InputFile
                        MOVE SPACES TO CurrentEducationUniversity
                    NOT AT END
+                       PERFORM IncrementInputCheckpoint
                        MOVE InputRecord(1:20) TO TempString
                        MOVE FUNCTION TRIM(TempString) TO CurrentEducationUniversity
                    END-READ
-                   IF EducationCount > 1 THEN
-                       STRING Education-Universiity-Acc DELIMITED BY LOW-VALUES " | " CurrentEducationUniversity DELIMITED BY LOW-VALUES INTO Education-Universiity-Acc
-                   ELSE
-                       MOVE CurrentEducationUniversity TO Education-Universiity-Acc
-                   END-IF
                    MOVE SPACES TO CurrentMessage
                    STRING "Education " EducationCount " - Years Attended:" INTO CurrentMessage
                    PERFORM DisplayAndLog
                    READ InputFile INTO InputRecord
                    AT END
+                       PERFORM CountUnansweredPrompt
                        MOVE 'Y' TO EOF-InputFile
                        MOVE SPACES TO CurrentEducationYears
                    NOT AT END
+                       PERFORM IncrementInputCheckpoint
                        MOVE InputRecord(1:20) TO TempString
                        MOVE FUNCTION TRIM(TempString) TO CurrentEducationYears
                    END-READ
-                   IF EducationCount > 1 THEN
-                       STRING Education-Years-Acc DELIMITED BY LOW-VALUES " | " CurrentEducationYears DELIMITED BY LOW-VALUES INTO Education-Years-Acc
-                   ELSE
-                       MOVE CurrentEducationYears TO Education-Years-Acc
-                   END-IF
+                   ADD 1 TO EduEntryCount
+                   EVALUATE EduEntryCount
+                       WHEN 1
+                           MOVE CurrentEducationDegree TO EduDegree1
+                           MOVE CurrentEducationUniversity TO EduUniversity1
+                           MOVE CurrentEducationYears TO EduYears1
+                       WHEN 2
+                           MOVE CurrentEducationDegree TO EduDegree2
+                           MOVE CurrentEducationUniversity TO EduUniversity2
+                           MOVE CurrentEducationYears TO EduYears2
+                       WHEN 3
+                           MOVE CurrentEducationDegree TO EduDegree3
+                           MOVE CurrentEducationUniversity TO EduUniversity3
+                           MOVE CurrentEducationYears TO EduYears3
+                   END-EVALUATE
                    ADD 1 TO EducationCount
                 END-PERFORM
-           OPEN EXTEND UserProfileRecordFile
+           PERFORM SaveUserProfile.
+
+       SaveUserProfile.
+           MOVE 'N' TO EOF-UserData
+           OPEN INPUT UserProfileRecordFile
+           OPEN OUTPUT TempProfileFile
+           PERFORM UNTIL EOF-UserData = 'Y'
+               READ UserProfileRecordFile INTO UserProfileRecord
+               AT END
+                   MOVE 'Y' TO EOF-UserData
+               NOT AT END
+                   IF Username-Profile IN UserProfileRecord NOT = CurrentUsername
+                       WRITE TempUserProfileRecord FROM UserProfileRecord
+                   END-IF
+           END-PERFORM
+           CLOSE UserProfileRecordFile
+
            MOVE SPACES TO UserProfileRecord
            MOVE CurrentUsername TO Username-Profile IN UserProfileRecord
            MOVE CurrentFirstName TO FirstName IN UserProfileRecord
@@ -756,11 +2322,224 @@ IDENTIFICATION DIVISION.
            STRING "     " DELIMITED BY SIZE
                FUNCTION TRIM(CurrentAboutMe) DELIMITED BY SIZE
                INTO AboutMe IN UserProfileRecord
-           WRITE UserProfileRecord
-           CLOSE UserProfileRecordFile
+           MOVE CurrentResumeFilePath TO ResumeFilePath IN UserProfileRecord
+           PERFORM StampCreatedDate
+           MOVE CurrentCreatedDate TO CreatedDate IN UserProfileRecord
+           WRITE TempUserProfileRecord FROM UserProfileRecord
+           CLOSE TempProfileFile
+
+           PERFORM SWAP-PROFILE-FILES
+           PERFORM SaveUserExperience
+           PERFORM SaveUserEducation
+
+           MOVE "PROFILE_SAVE" TO AuditActionName
+           MOVE "Profile created or edited" TO AuditDetailText
+           PERFORM WriteAuditLog
+
            MOVE "Profile saved successfully!" TO CurrentMessage
            PERFORM DisplayAndLog.
 
+       SWAP-PROFILE-FILES.
+           CALL "CBL_DELETE_FILE" USING "profiles.dat"
+           CALL "CBL_RENAME_FILE" USING "profiles_temp.dat"
+               "profiles.dat".
+
+       SaveUserExperience.
+           MOVE 'N' TO EOF-ExperienceFile
+           OPEN INPUT ExperienceFile
+           OPEN OUTPUT TempExperienceFile
+           PERFORM UNTIL EOF-ExperienceFile = 'Y'
+               READ ExperienceFile INTO ExperienceRecord
+               AT END
+                   MOVE 'Y' TO EOF-ExperienceFile
+               NOT AT END
+                   IF ExpUsername IN ExperienceRecord NOT = CurrentUsername
+                       WRITE TempExperienceRecord FROM ExperienceRecord
+                   END-IF
+           END-PERFORM
+           CLOSE ExperienceFile
+
+           IF ExpEntryCount >= 1 THEN
+               MOVE CurrentUsername TO ExpUsername IN TempExperienceRecord
+               MOVE 1 TO ExpEntryNumber IN TempExperienceRecord
+               MOVE ExpTitle1 TO ExpTitle IN TempExperienceRecord
+               MOVE ExpCompany1 TO ExpCompany IN TempExperienceRecord
+               MOVE ExpDates1 TO ExpDates IN TempExperienceRecord
+               MOVE ExpDescription1 TO ExpDescription IN TempExperienceRecord
+               WRITE TempExperienceRecord
+           END-IF
+           IF ExpEntryCount >= 2 THEN
+               MOVE CurrentUsername TO ExpUsername IN TempExperienceRecord
+               MOVE 2 TO ExpEntryNumber IN TempExperienceRecord
+               MOVE ExpTitle2 TO ExpTitle IN TempExperienceRecord
+               MOVE ExpCompany2 TO ExpCompany IN TempExperienceRecord
+               MOVE ExpDates2 TO ExpDates IN TempExperienceRecord
+               MOVE ExpDescription2 TO ExpDescription IN TempExperienceRecord
+               WRITE TempExperienceRecord
+           END-IF
+           IF ExpEntryCount >= 3 THEN
+               MOVE CurrentUsername TO ExpUsername IN TempExperienceRecord
+               MOVE 3 TO ExpEntryNumber IN TempExperienceRecord
+               MOVE ExpTitle3 TO ExpTitle IN TempExperienceRecord
+               MOVE ExpCompany3 TO ExpCompany IN TempExperienceRecord
+               MOVE ExpDates3 TO ExpDates IN TempExperienceRecord
+               MOVE ExpDescription3 TO ExpDescription IN TempExperienceRecord
+               WRITE TempExperienceRecord
+           END-IF
+           CLOSE TempExperienceFile
+
+           PERFORM SWAP-EXPERIENCE-FILES.
+
+       SWAP-EXPERIENCE-FILES.
+           CALL "CBL_DELETE_FILE" USING "experience.dat"
+           CALL "CBL_RENAME_FILE" USING "experience_temp.dat"
+               "experience.dat".
+
+       SaveUserEducation.
+           MOVE 'N' TO EOF-EducationFile
+           OPEN INPUT EducationFile
+           OPEN OUTPUT TempEducationFile
+           PERFORM UNTIL EOF-EducationFile = 'Y'
+               READ EducationFile INTO EducationRecord
+               AT END
+                   MOVE 'Y' TO EOF-EducationFile
+               NOT AT END
+                   IF EduUsername IN EducationRecord NOT = CurrentUsername
+                       WRITE TempEducationRecord FROM EducationRecord
+                   END-IF
+           END-PERFORM
+           CLOSE EducationFile
+
+           IF EduEntryCount >= 1 THEN
+               MOVE CurrentUsername TO EduUsername IN TempEducationRecord
+               MOVE 1 TO EduEntryNumber IN TempEducationRecord
+               MOVE EduDegree1 TO EduDegree IN TempEducationRecord
+               MOVE EduUniversity1 TO EduUniversity IN TempEducationRecord
+               MOVE EduYears1 TO EduYears IN TempEducationRecord
+               WRITE TempEducationRecord
+           END-IF
+           IF EduEntryCount >= 2 THEN
+               MOVE CurrentUsername TO EduUsername IN TempEducationRecord
+               MOVE 2 TO EduEntryNumber IN TempEducationRecord
+               MOVE EduDegree2 TO EduDegree IN TempEducationRecord
+               MOVE EduUniversity2 TO EduUniversity IN TempEducationRecord
+               MOVE EduYears2 TO EduYears IN TempEducationRecord
+               WRITE TempEducationRecord
+           END-IF
+           IF EduEntryCount >= 3 THEN
+               MOVE CurrentUsername TO EduUsername IN TempEducationRecord
+               MOVE 3 TO EduEntryNumber IN TempEducationRecord
+               MOVE EduDegree3 TO EduDegree IN TempEducationRecord
+               MOVE EduUniversity3 TO EduUniversity IN TempEducationRecord
+               MOVE EduYears3 TO EduYears IN TempEducationRecord
+               WRITE TempEducationRecord
+           END-IF
+           CLOSE TempEducationFile
+
+           PERFORM SWAP-EDUCATION-FILES.
+
+       SWAP-EDUCATION-FILES.
+           CALL "CBL_DELETE_FILE" USING "education.dat"
+           CALL "CBL_RENAME_FILE" USING "education_temp.dat"
+               "education.dat".
+
+       SWAP-ENDORSEMENT-FILES.
+           CALL "CBL_DELETE_FILE" USING "endorsements.dat"
+           CALL "CBL_RENAME_FILE" USING "endorsements_temp.dat"
+               "endorsements.dat".
+
+       SWAP-RECENT-VIEWS-FILES.
+           CALL "CBL_DELETE_FILE" USING "recent_views.dat"
+           CALL "CBL_RENAME_FILE" USING "recent_views_temp.dat"
+               "recent_views.dat".
+
+       SWAP-SKILLS-COMPLETED-FILES.
+           CALL "CBL_DELETE_FILE" USING "skills_completed.dat"
+           CALL "CBL_RENAME_FILE" USING "skills_completed_temp.dat"
+               "skills_completed.dat".
+
+       SWAP-APPLICATION-FILES.
+           CALL "CBL_RENAME_FILE" USING "applications.dat"
+               "applications_bak.dat"
+           CALL "CBL_RENAME_FILE" USING "applications_temp.dat"
+               "applications.dat"
+           CALL "CBL_DELETE_FILE" USING "applications_bak.dat".
+
+       DisplayUserEducation.
+           MOVE 0 TO EduDisplayCount
+           MOVE 'N' TO EOF-EducationFile
+           OPEN INPUT EducationFile
+           PERFORM UNTIL EOF-EducationFile = 'Y'
+               READ EducationFile INTO EducationRecord
+               AT END
+                   MOVE 'Y' TO EOF-EducationFile
+               NOT AT END
+                   IF EduUsername IN EducationRecord = EducationDisplayUsername THEN
+                       ADD 1 TO EduDisplayCount
+                       MOVE SPACES TO CurrentMessage
+                       STRING "Degree: " DELIMITED BY SIZE
+                           FUNCTION TRIM(EduDegree IN EducationRecord) DELIMITED BY SIZE
+                           INTO CurrentMessage
+                       PERFORM DisplayAndLog
+                       MOVE SPACES TO CurrentMessage
+                       STRING "University: " DELIMITED BY SIZE
+                           FUNCTION TRIM(EduUniversity IN EducationRecord) DELIMITED BY SIZE
+                           INTO CurrentMessage
+                       PERFORM DisplayAndLog
+                       MOVE SPACES TO CurrentMessage
+                       STRING "Years: " DELIMITED BY SIZE
+                           FUNCTION TRIM(EduYears IN EducationRecord) DELIMITED BY SIZE
+                           INTO CurrentMessage
+                       PERFORM DisplayAndLog
+                   END-IF
+           END-PERFORM
+           CLOSE EducationFile
+           IF EduDisplayCount = 0 THEN
+               MOVE "None" TO CurrentMessage
+               PERFORM DisplayAndLog
+           END-IF.
+
+       DisplayUserExperience.
+           MOVE 0 TO ExpDisplayCount
+           MOVE 'N' TO EOF-ExperienceFile
+           OPEN INPUT ExperienceFile
+           PERFORM UNTIL EOF-ExperienceFile = 'Y'
+               READ ExperienceFile INTO ExperienceRecord
+               AT END
+                   MOVE 'Y' TO EOF-ExperienceFile
+               NOT AT END
+                   IF ExpUsername IN ExperienceRecord = ExperienceDisplayUsername THEN
+                       ADD 1 TO ExpDisplayCount
+                       MOVE SPACES TO CurrentMessage
+                       STRING "Title: " DELIMITED BY SIZE
+                           FUNCTION TRIM(ExpTitle IN ExperienceRecord) DELIMITED BY SIZE
+                           INTO CurrentMessage
+                       PERFORM DisplayAndLog
+                       MOVE SPACES TO CurrentMessage
+                       STRING "Company: " DELIMITED BY SIZE
+                           FUNCTION TRIM(ExpCompany IN ExperienceRecord) DELIMITED BY SIZE
+                           INTO CurrentMessage
+                       PERFORM DisplayAndLog
+                       MOVE SPACES TO CurrentMessage
+                       STRING "Dates: " DELIMITED BY SIZE
+                           FUNCTION TRIM(ExpDates IN ExperienceRecord) DELIMITED BY SIZE
+                           INTO CurrentMessage
+                       PERFORM DisplayAndLog
+                       IF FUNCTION TRIM(ExpDescription IN ExperienceRecord) NOT = SPACES THEN
+                           MOVE SPACES TO CurrentMessage
+                           STRING "Description: " DELIMITED BY SIZE
+                               FUNCTION TRIM(ExpDescription IN ExperienceRecord) DELIMITED BY SIZE
+                               INTO CurrentMessage
+                           PERFORM DisplayAndLog
+                       END-IF
+                   END-IF
+           END-PERFORM
+           CLOSE ExperienceFile
+           IF ExpDisplayCount = 0 THEN
+               MOVE "None" TO CurrentMessage
+               PERFORM DisplayAndLog
+           END-IF.
+
            ViewProfile.
            MOVE 'N' TO EOF-UserData
            MOVE 'N' TO LoginSuccess
@@ -795,60 +2574,37 @@ IDENTIFICATION DIVISION.
                            GraduationYear IN UserProfileRecord DELIMITED BY SIZE
                            INTO CurrentMessage
                        PERFORM DisplayAndLog
+                       MOVE GraduationYear IN UserProfileRecord TO ClassStandingGradYear
+                       PERFORM ComputeClassStanding
+                       IF FUNCTION TRIM(ClassStandingLabel) NOT = SPACES
+                           MOVE SPACES TO CurrentMessage
+                           STRING "Class Standing: " DELIMITED BY SIZE
+                               FUNCTION TRIM(ClassStandingLabel) DELIMITED BY SIZE
+                               INTO CurrentMessage
+                           PERFORM DisplayAndLog
+                       END-IF
                        MOVE SPACES TO CurrentMessage
                        STRING "About Me: " DELIMITED BY SIZE
                            FUNCTION TRIM(AboutMe IN UserProfileRecord) DELIMITED BY SIZE
                            INTO CurrentMessage
                        PERFORM DisplayAndLog
-                       MOVE "Experience:" TO CurrentMessage
-                       PERFORM DisplayAndLog
-                       IF FUNCTION TRIM(Experience-Title IN UserProfileRecord) NOT = SPACES THEN
-                           MOVE SPACES TO CurrentMessage
-                           STRING "Title: " DELIMITED BY SIZE
-                               FUNCTION TRIM(Experience-Title IN UserProfileRecord) DELIMITED BY SIZE
-                               INTO CurrentMessage
-                           PERFORM DisplayAndLog
-                           MOVE SPACES TO CurrentMessage
-                           STRING "Company: " DELIMITED BY SIZE
-                               FUNCTION TRIM(Experience-Company IN UserProfileRecord) DELIMITED BY SIZE
-                               INTO CurrentMessage
-                           PERFORM DisplayAndLog
+                       IF FUNCTION TRIM(ResumeFilePath IN UserProfileRecord) NOT = SPACES THEN
                            MOVE SPACES TO CurrentMessage
-                           STRING "Dates: " DELIMITED BY SIZE
-                               FUNCTION TRIM(Experience-Dates IN UserProfileRecord) DELIMITED BY SIZE
+                           STRING "Resume: " DELIMITED BY SIZE
+                               FUNCTION TRIM(ResumeFilePath IN UserProfileRecord) DELIMITED BY SIZE
                                INTO CurrentMessage
                            PERFORM DisplayAndLog
-                           MOVE SPACES TO CurrentMessage
-                           STRING "Description: " DELIMITED BY SIZE
-                               FUNCTION TRIM(Experience-Description IN UserProfileRecord) DELIMITED BY SIZE
-                               INTO CurrentMessage
-                           PERFORM DisplayAndLog
-                       ELSE
-                           MOVE "None" TO CurrentMessage
-                           PERFORM DisplayAndLog
                        END-IF
+                       MOVE "Experience:" TO CurrentMessage
+                       PERFORM DisplayAndLog
+                       MOVE Username-Profile IN UserProfileRecord TO ExperienceDisplayUsername
+                       PERFORM DisplayUserExperience
                        MOVE "Education:" TO CurrentMessage
                        PERFORM DisplayAndLog
-                       IF FUNCTION TRIM(Education-Degree IN UserProfileRecord) NOT = SPACES THEN
-                           MOVE SPACES TO CurrentMessage
-                           STRING "Degree: " DELIMITED BY SIZE
-                               FUNCTION TRIM(Education-Degree IN UserProfileRecord) DELIMITED BY SIZE
-                               INTO CurrentMessage
-                           PERFORM DisplayAndLog
-                           MOVE SPACES TO CurrentMessage
-                           STRING "University: " DELIMITED BY SIZE
-                               FUNCTION TRIM(Education-Universiity IN UserProfileRecord) DELIMITED BY SIZE
-                               INTO CurrentMessage
-                           PERFORM DisplayAndLog
-                           MOVE SPACES TO CurrentMessage
-                           STRING "Years: " DELIMITED BY SIZE
-                               FUNCTION TRIM(Education-Years IN UserProfileRecord) DELIMITED BY SIZE
-                               INTO CurrentMessage
-                           PERFORM DisplayAndLog
-                       ELSE
-                           MOVE "None" TO CurrentMessage
-                           PERFORM DisplayAndLog
-                       END-IF
+                       MOVE Username-Profile IN UserProfileRecord TO EducationDisplayUsername
+                       PERFORM DisplayUserEducation
+                       MOVE Username-Profile IN UserProfileRecord TO EndorsementCheckUsername
+                       PERFORM DisplayEndorsementCount
                        MOVE 'Y' TO LoginSuccess
                    END-IF
            END-PERFORM
@@ -862,48 +2618,110 @@ IDENTIFICATION DIVISION.
 
        COPY "AcceptRequest.cob".
 
+       COPY "RejectRequest.cob".
+
        COPY "ViewRequests.cob".
 
+       COPY "PostJobs.cob".
+
+       COPY "BrowseJobs.cob".
+
+       COPY "ApplyJob.cob".
+
+       COPY "ViewApplications.cob".
+
+       COPY "SendMessage.cob".
+
+       COPY "ViewMessages.cob".
+
+       COPY "ViewNetwork.cob".
+
+       COPY "ViewSentRequests.cob".
+
+       COPY "BrowseByCriteria.cob".
+
+       COPY "ViewPostingApplicants.cob".
+
+       COPY "BlockUser.cob".
+
+       COPY "EndorseConnection.cob".
+
+       COPY "PeopleYouMayKnow.cob".
+
        ReadMenuOption.
            READ InputFile INTO InputRecord
            AT END
+               PERFORM CountUnansweredPrompt
                MOVE 'Y' TO EOF-InputFile
                MOVE 9 TO MenuOption
            NOT AT END
-               MOVE InputRecord(1:1) TO InputChar
-               MOVE FUNCTION NUMVAL-C(InputChar) TO MenuOption
+               PERFORM IncrementInputCheckpoint
+               MOVE FUNCTION TRIM(InputRecord(1:3)) TO MenuOptionEntryCode
+               MOVE FUNCTION NUMVAL-C(MenuOptionEntryCode) TO MenuOption
            END-READ.
 
        ReadUsername.
            READ InputFile INTO InputRecord
            AT END
+               PERFORM CountUnansweredPrompt
                MOVE 'Y' TO EOF-InputFile
                MOVE SPACES TO CurrentUsername
            NOT AT END
+               PERFORM IncrementInputCheckpoint
                MOVE InputRecord(1:20) TO TempString
                MOVE FUNCTION TRIM(TempString) TO CurrentUsername
+               MOVE FUNCTION UPPER-CASE(CurrentUsername) TO CurrentUsername
+               IF CurrentUsername = SPACES
+                   PERFORM UNTIL CurrentUsername NOT = SPACES
+                       MOVE "Username cannot be empty. Please enter a valid username:" TO CurrentMessage
+                       PERFORM DisplayAndLog
+                       READ InputFile INTO InputRecord
+                       AT END
+                           PERFORM CountUnansweredPrompt
+                           MOVE 'Y' TO EOF-InputFile
+                           MOVE SPACES TO CurrentUsername
+                       NOT AT END
+                           PERFORM IncrementInputCheckpoint
+                           MOVE InputRecord(1:20) TO TempString
+                           MOVE FUNCTION TRIM(TempString) TO CurrentUsername
+                           MOVE FUNCTION UPPER-CASE(CurrentUsername) TO CurrentUsername
+                   END-PERFORM
            END-READ.
 
        ReadPassword.
            READ InputFile INTO InputRecord
            AT END
+               PERFORM CountUnansweredPrompt
                MOVE 'Y' TO EOF-InputFile
                MOVE SPACES TO CurrentPassword
            NOT AT END
+               PERFORM IncrementInputCheckpoint
                MOVE InputRecord(1:20) TO TempString
                MOVE FUNCTION TRIM(TempString) TO CurrentPassword
-               IF FUNCTION TRIM(CurrentPassword) = SPACES THEN
-                   MOVE "Warning: No password provided." TO CurrentMessage
-                   PERFORM DisplayAndLog
-               END-IF
+               IF CurrentPassword = SPACES
+                   PERFORM UNTIL CurrentPassword NOT = SPACES
+                       MOVE "Password cannot be empty. Please enter a valid password:" TO CurrentMessage
+                       PERFORM DisplayAndLog
+                       READ InputFile INTO InputRecord
+                       AT END
+                           PERFORM CountUnansweredPrompt
+                           MOVE 'Y' TO EOF-InputFile
+                           MOVE SPACES TO CurrentPassword
+                       NOT AT END
+                           PERFORM IncrementInputCheckpoint
+                           MOVE InputRecord(1:20) TO TempString
+                           MOVE FUNCTION TRIM(TempString) TO CurrentPassword
+                   END-PERFORM
            END-READ.
 
        ReadSkillOption.
            READ InputFile INTO InputRecord
            AT END
+               PERFORM CountUnansweredPrompt
                MOVE 'Y' TO EOF-InputFile
                MOVE 0 TO SkillOption
            NOT AT END
+               PERFORM IncrementInputCheckpoint
                MOVE InputRecord(1:1) TO InputChar
                MOVE FUNCTION NUMVAL-C(InputChar) TO SkillOption
            END-READ.
@@ -960,9 +2778,11 @@ IDENTIFICATION DIVISION.
            ReadFirstName.
            READ InputFile INTO InputRecord
            AT END
+               PERFORM CountUnansweredPrompt
                MOVE 'Y' TO EOF-InputFile
                MOVE SPACES TO CurrentFirstName
            NOT AT END
+               PERFORM IncrementInputCheckpoint
                MOVE InputRecord(1:20) TO TempString
                MOVE FUNCTION TRIM(TempString) TO CurrentFirstName
            END-READ
@@ -975,9 +2795,11 @@ IDENTIFICATION DIVISION.
            ReadLastName.
            READ InputFile INTO InputRecord
            AT END
+               PERFORM CountUnansweredPrompt
                MOVE 'Y' TO EOF-InputFile
                MOVE SPACES TO CurrentLastName
            NOT AT END
+               PERFORM IncrementInputCheckpoint
                MOVE InputRecord(1:20) TO TempString
                MOVE FUNCTION TRIM(TempString) TO CurrentLastName
            END-READ
@@ -990,9 +2812,11 @@ IDENTIFICATION DIVISION.
            ReadUniversity.
            READ InputFile INTO InputRecord
            AT END
+               PERFORM CountUnansweredPrompt
                MOVE 'Y' TO EOF-InputFile
                MOVE SPACES TO CurrentUniversity
            NOT AT END
+               PERFORM IncrementInputCheckpoint
                MOVE InputRecord(1:20) TO TempString
                MOVE FUNCTION TRIM(TempString) TO CurrentUniversity
            END-READ
@@ -1005,9 +2829,11 @@ IDENTIFICATION DIVISION.
            ReadMajor.
            READ InputFile INTO InputRecord
            AT END
+               PERFORM CountUnansweredPrompt
                MOVE 'Y' TO EOF-InputFile
                MOVE SPACES TO CurrentMajor
            NOT AT END
+               PERFORM IncrementInputCheckpoint
                MOVE InputRecord(1:20) TO TempString
                MOVE FUNCTION TRIM(TempString) TO CurrentMajor
            END-READ
@@ -1020,9 +2846,11 @@ IDENTIFICATION DIVISION.
            ReadGradYear.
            READ InputFile INTO InputRecord
            AT END
+               PERFORM CountUnansweredPrompt
                MOVE 'Y' TO EOF-InputFile
                MOVE 0 TO CurrentGraduationYear
            NOT AT END
+               PERFORM IncrementInputCheckpoint
                MOVE FUNCTION TRIM(InputRecord(1:4)) TO TempString
                IF FUNCTION TRIM(TempString) IS NUMERIC THEN
                    MOVE FUNCTION NUMVAL(TempString) TO CurrentGraduationYear
@@ -1043,20 +2871,118 @@ IDENTIFICATION DIVISION.
            END-IF.
 
            ReadAboutMe.
+           MOVE SPACES TO CurrentAboutMe
+           MOVE 1 TO AboutMePointer
+           MOVE 0 TO AboutMeCharsUsed
+           MOVE 'N' TO AboutMeDone
+           MOVE "Enter About Me (200 characters max). Enter a blank line when finished:" TO CurrentMessage
+           PERFORM DisplayAndLog
+           PERFORM UNTIL AboutMeDone = 'Y'
+               READ InputFile INTO InputRecord
+               AT END
+                   PERFORM CountUnansweredPrompt
+                   MOVE 'Y' TO EOF-InputFile
+                   MOVE 'Y' TO AboutMeDone
+               NOT AT END
+                   PERFORM IncrementInputCheckpoint
+                   MOVE FUNCTION TRIM(InputRecord) TO AboutMeLineText
+                   IF AboutMeLineText = SPACES THEN
+                       MOVE 'Y' TO AboutMeDone
+                   ELSE
+                       MOVE FUNCTION LENGTH(FUNCTION TRIM(AboutMeLineText)) TO AboutMeNeeded
+                       IF AboutMeCharsUsed > 0
+                           ADD 1 TO AboutMeNeeded
+                       END-IF
+                       IF AboutMeCharsUsed + AboutMeNeeded > 200 THEN
+                           MOVE 200 TO AboutMeCharsLeft
+                           SUBTRACT AboutMeCharsUsed FROM AboutMeCharsLeft
+                           IF AboutMeCharsUsed > 0 AND AboutMeCharsLeft > 0 THEN
+                               STRING " " DELIMITED BY SIZE
+                                   INTO CurrentAboutMe WITH POINTER AboutMePointer
+                               SUBTRACT 1 FROM AboutMeCharsLeft
+                               ADD 1 TO AboutMeCharsUsed
+                           END-IF
+                           IF AboutMeCharsLeft > 0 THEN
+                               STRING AboutMeLineText(1:AboutMeCharsLeft) DELIMITED BY SIZE
+                                   INTO CurrentAboutMe WITH POINTER AboutMePointer
+                               ADD AboutMeCharsLeft TO AboutMeCharsUsed
+                           END-IF
+                           MOVE "About Me is full; remaining text was truncated to fit 200 characters." TO CurrentMessage
+                           PERFORM DisplayAndLog
+                           MOVE 'Y' TO AboutMeDone
+                       ELSE
+                           IF AboutMeCharsUsed > 0 THEN
+                               STRING " " DELIMITED BY SIZE
+                                   INTO CurrentAboutMe WITH POINTER AboutMePointer
+                           END-IF
+                           STRING FUNCTION TRIM(AboutMeLineText) DELIMITED BY SIZE
+                               INTO CurrentAboutMe WITH POINTER AboutMePointer
+                           ADD AboutMeNeeded TO AboutMeCharsUsed
+                           MOVE AboutMeCharsUsed TO AboutMeCharsUsedDisplay
+                           MOVE 200 TO AboutMeCharsLeft
+                           SUBTRACT AboutMeCharsUsed FROM AboutMeCharsLeft
+                           MOVE AboutMeCharsLeft TO AboutMeCharsLeftDisplay
+                           MOVE SPACES TO CurrentMessage
+                           STRING FUNCTION TRIM(AboutMeCharsUsedDisplay) DELIMITED BY SIZE
+                               "/200 characters used (" DELIMITED BY SIZE
+                               FUNCTION TRIM(AboutMeCharsLeftDisplay) DELIMITED BY SIZE
+                               " remaining). Enter another line or a blank line to finish:" DELIMITED BY SIZE
+                               INTO CurrentMessage
+                           PERFORM DisplayAndLog
+                           IF AboutMeCharsUsed >= 200 THEN
+                               MOVE 'Y' TO AboutMeDone
+                           END-IF
+                       END-IF
+                   END-IF
+               END-READ
+           END-PERFORM.
+
+       ReadResumeFilePath.
+           MOVE SPACES TO CurrentResumeFilePath
            READ InputFile INTO InputRecord
            AT END
+               PERFORM CountUnansweredPrompt
                MOVE 'Y' TO EOF-InputFile
-               MOVE SPACES TO CurrentAboutMe
            NOT AT END
-               IF InputRecord(200:1) NOT = SPACE THEN
-                   MOVE "About Me description exceeds 200 characters. Must be 200 or less." TO CurrentMessage
-                   PERFORM DisplayAndLog
-                   MOVE SPACES TO CurrentAboutMe
-               ELSE
-                   MOVE FUNCTION TRIM(InputRecord(1:200)) TO CurrentAboutMe
+               PERFORM IncrementInputCheckpoint
+               MOVE FUNCTION TRIM(InputRecord(1:100)) TO CurrentResumeFilePath
+               IF FUNCTION TRIM(CurrentResumeFilePath) NOT = SPACES THEN
+                   PERFORM ValidateResumeFile
+                   IF ResumeExtensionOK = 'N' THEN
+                       MOVE "Resume file type not allowed (use .pdf, .doc, .docx, or .txt); resume path not saved." TO CurrentMessage
+                       PERFORM DisplayAndLog
+                       MOVE SPACES TO CurrentResumeFilePath
+                   ELSE
+                       CALL "CBL_CHECK_FILE_EXIST" USING CurrentResumeFilePath
+                           ResumeFileDetails
+                       IF RETURN-CODE NOT = 0 THEN
+                           MOVE "Resume file was not found at that path; resume path not saved." TO CurrentMessage
+                           PERFORM DisplayAndLog
+                           MOVE SPACES TO CurrentResumeFilePath
+                       END-IF
+                   END-IF
                END-IF
            END-READ.
 
+       ValidateResumeFile.
+           MOVE 'N' TO ResumeExtensionOK
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(CurrentResumeFilePath)) TO ResumePathLength
+           IF ResumePathLength > 4 THEN
+               MOVE FUNCTION UPPER-CASE(CurrentResumeFilePath(ResumePathLength - 3:4))
+                   TO ResumeExtension
+               IF ResumeExtension(1:4) = ".PDF" OR ResumeExtension(1:4) = ".DOC"
+                   OR ResumeExtension(1:4) = ".TXT" THEN
+                   MOVE 'Y' TO ResumeExtensionOK
+               END-IF
+           END-IF
+           IF ResumePathLength > 5 THEN
+               MOVE FUNCTION UPPER-CASE(CurrentResumeFilePath(ResumePathLength - 4:5))
+                   TO ResumeExtension
+               IF ResumeExtension(1:5) = ".DOCX" THEN
+                   MOVE 'Y' TO ResumeExtensionOK
+               END-IF
+           END-IF.
+
 
        CheckUsernameExists.
            MOVE 'N' TO UsernameExists
@@ -1067,7 +2993,7 @@ IDENTIFICATION DIVISION.
                AT END
                    MOVE 'Y' TO EOF-UserData
                NOT AT END
-                   IF Username = CurrentUsername THEN
+                   IF Username IN UserRecord = CurrentUsername THEN
                        MOVE 'Y' TO UsernameExists
                        MOVE 'Y' TO EOF-UserData
                    END-IF
